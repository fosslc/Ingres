@@ -0,0 +1,120 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * CKPWRT
+000400*     *
+000500*     * Purpose: Record a checkpoint for the calling job - the
+000600*     *          last-committed key plus the running SQLERRD(1-6)
+000700*     *          totals - so a later CALL to CKPRD can resume the
+000800*     *          job from this point instead of from row one.
+000900*     *
+001000 PROGRAM-ID.     CKPWRT.
+001100 AUTHOR.         D L ROSS.
+001200 INSTALLATION.   BATCH SYSTEMS GROUP.
+001300 DATE-WRITTEN.   09-AUG-2026.
+001400 DATE-COMPILED.
+001500*
+001600*     * Modification History
+001700*     * --------------------
+001800*     * 09-aug-2026 (dlross)  Written.
+001900*
+002000 ENVIRONMENT DIVISION.
+002100 INPUT-OUTPUT SECTION.
+002200 FILE-CONTROL.
+002300     SELECT CHECKPOINT-FILE ASSIGN TO "SQLCKPT"
+002400         ORGANIZATION IS INDEXED
+002500         ACCESS MODE IS DYNAMIC
+002600         RECORD KEY IS CKP-JOBNAME
+002700         FILE STATUS IS CKW-FILE-STATUS.
+002800*
+002900 DATA DIVISION.
+003000 FILE SECTION.
+003100 FD  CHECKPOINT-FILE.
+003200 COPY "eqsqlckp.cob".
+003300*
+003400 WORKING-STORAGE SECTION.
+003500 COPY "eqsqlca.cob".
+003600*
+003700 01  CKW-WORK-AREA.
+003800     05 CKW-FILE-STATUS      PIC X(2)   VALUE "00".
+003900     05 CKW-FILE-OPEN-SW     PIC X(1)   VALUE "N".
+004000         88 CKW-FILE-IS-OPEN            VALUE "Y".
+004100     05 CKW-SEQUENCE         PIC S9(9) USAGE COMP VALUE ZERO.
+004200*
+004300 LINKAGE SECTION.
+004400 01  CKW-CALLER-JOBNAME      PIC X(8).
+004500 01  CKW-CALLER-LAST-KEY     PIC X(40).
+004600 01  CKW-CALLER-ACTION       PIC X(4).
+004700     88 CKW-ACTION-INIT                 VALUE "INIT".
+004800     88 CKW-ACTION-MARK                 VALUE "MARK".
+004900     88 CKW-ACTION-DONE                 VALUE "DONE".
+005000*
+005100 PROCEDURE DIVISION USING CKW-CALLER-JOBNAME
+005200                          CKW-CALLER-LAST-KEY
+005300                          CKW-CALLER-ACTION.
+005400*
+005500*+----------------------------------------------------------+
+005600*|  0000-MAINLINE                                             |
+005700*+----------------------------------------------------------+
+005800 0000-MAINLINE.
+005900     IF CKW-ACTION-INIT
+006000         PERFORM 1000-OPEN-FILE THRU 1000-EXIT
+006100     ELSE IF CKW-ACTION-DONE
+006200         PERFORM 3000-CLOSE-FILE THRU 3000-EXIT
+006300     ELSE
+006400         PERFORM 1000-OPEN-FILE THRU 1000-EXIT
+006500         PERFORM 2000-RECORD-CHECKPOINT THRU 2000-EXIT
+006600     END-IF.
+006700     GOBACK.
+006800*
+006900*+----------------------------------------------------------+
+007000*|  1000-OPEN-FILE - open the checkpoint file the first time  |
+007100*|  we are CALLed in this run unit.                            |
+007200*+----------------------------------------------------------+
+007300 1000-OPEN-FILE.
+007400     IF NOT CKW-FILE-IS-OPEN
+007500         OPEN I-O CHECKPOINT-FILE
+007600         IF CKW-FILE-STATUS = "35"
+007700             OPEN OUTPUT CHECKPOINT-FILE
+007800             CLOSE CHECKPOINT-FILE
+007900             OPEN I-O CHECKPOINT-FILE
+008000         END-IF
+008100         SET CKW-FILE-IS-OPEN TO TRUE
+008200     END-IF.
+008300 1000-EXIT.
+008400     EXIT.
+008500*
+008600*+----------------------------------------------------------+
+008700*|  2000-RECORD-CHECKPOINT - write or rewrite this job's      |
+008800*|  checkpoint row with the current last-key and SQLERRD(3).  |
+008900*+----------------------------------------------------------+
+009000 2000-RECORD-CHECKPOINT.
+009100     ADD 1 TO CKW-SEQUENCE.
+009200     MOVE CKW-CALLER-JOBNAME  TO CKP-JOBNAME.
+009300     MOVE SQLRUNID            TO CKP-RUNID.
+009400     MOVE CKW-SEQUENCE        TO CKP-SEQUENCE.
+009500     MOVE CKW-CALLER-LAST-KEY TO CKP-LAST-KEY.
+009600     MOVE SQLERRD(1)          TO CKP-ERRD-TOTAL(1).
+009700     MOVE SQLERRD(2)          TO CKP-ERRD-TOTAL(2).
+009800     MOVE SQLERRD(3)          TO CKP-ERRD-TOTAL(3).
+009900     MOVE SQLERRD(4)          TO CKP-ERRD-TOTAL(4).
+010000     MOVE SQLERRD(5)          TO CKP-ERRD-TOTAL(5).
+010100     MOVE SQLERRD(6)          TO CKP-ERRD-TOTAL(6).
+010200     MOVE FUNCTION CURRENT-DATE(1:8)  TO CKP-DATE.
+010300     MOVE FUNCTION CURRENT-DATE(9:8)  TO CKP-TIME.
+010400     REWRITE SQLCKP-RECORD.
+010500     IF CKW-FILE-STATUS = "23" OR CKW-FILE-STATUS = "21"
+010600         WRITE SQLCKP-RECORD
+010700     END-IF.
+010800 2000-EXIT.
+010900     EXIT.
+011000*
+011100*+----------------------------------------------------------+
+011200*|  3000-CLOSE-FILE - close the checkpoint file at end of job.|
+011300*+----------------------------------------------------------+
+011400 3000-CLOSE-FILE.
+011500     IF CKW-FILE-IS-OPEN
+011600         CLOSE CHECKPOINT-FILE
+011700         MOVE "N" TO CKW-FILE-OPEN-SW
+011800     END-IF.
+011900 3000-EXIT.
+012000     EXIT.
