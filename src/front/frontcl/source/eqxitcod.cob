@@ -0,0 +1,84 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * XITCOD
+000400*     *
+000500*     * Purpose: SQLCODE-to-scheduler exit-code mapping.  A batch
+000600*     *          program CALLs this at end-of-job (or right after
+000700*     *          a failing statement, before an early GOBACK) to
+000800*     *          translate the current SQLCODE into a job-step
+000900*     *          return code.  The program then MOVEs the result
+001000*     *          to RETURN-CODE before it stops, so the scheduler
+001100*     *          can distinguish a transient error worth retrying
+001200*     *          from one that needs to page someone now, instead
+001300*     *          of seeing a flat success/failure indicator.
+001400*     *
+001500 PROGRAM-ID.     XITCOD.
+001600 AUTHOR.         D L ROSS.
+001700 INSTALLATION.   BATCH SYSTEMS GROUP.
+001800 DATE-WRITTEN.   09-AUG-2026.
+001900 DATE-COMPILED.
+002000*
+002100*     * Modification History
+002200*     * --------------------
+002300*     * 09-aug-2026 (dlross)  Written.
+002400*     * 09-aug-2026 (dlross)  2000-CLASSIFY-SQLCODE only ever
+002500*     *                       assigned exit code 8 for SQLCODE
+002600*     *                       greater than zero (Ingres "row not
+002700*     *                       found"), never for a SQLWARNn flag --
+002800*     *                       no input could produce the exit code
+002900*     *                       eqxitmap.cob documents as "warning,
+003000*     *                       statement succeeded but SQLWARNn
+003100*     *                       fired", and a successful statement
+003200*     *                       with a warning flag set got exit code
+003300*     *                       0, silently dropping the warning.
+003400*     *                       Added the SQLWARN0 check.
+003500*
+003600 ENVIRONMENT DIVISION.
+003700 DATA DIVISION.
+003800 WORKING-STORAGE SECTION.
+003900 COPY "eqsqlca.cob".
+004000 COPY "eqxitmap.cob".
+004100*
+004200 LINKAGE SECTION.
+004300 01  XTC-CALLER-EXIT-CODE     PIC S9(4) USAGE COMP.
+004400*
+004500 PROCEDURE DIVISION USING XTC-CALLER-EXIT-CODE.
+004600*
+004700*+----------------------------------------------------------+
+004800*|  0000-MAINLINE                                             |
+004900*+----------------------------------------------------------+
+005000 0000-MAINLINE.
+005100     PERFORM 2000-CLASSIFY-SQLCODE THRU 2000-EXIT.
+005200     GOBACK.
+005300*
+005400*+----------------------------------------------------------+
+005500*|  2000-CLASSIFY-SQLCODE                                     |
+005600*+----------------------------------------------------------+
+005700 2000-CLASSIFY-SQLCODE.
+005800     IF SQLCODE = ZERO
+005900         IF SQLWARN0 NOT = SPACE
+006000             MOVE 8 TO XTC-CALLER-EXIT-CODE
+006100         ELSE
+006200             MOVE 0 TO XTC-CALLER-EXIT-CODE
+006300         END-IF
+006400     ELSE
+006500         IF SQLCODE > ZERO
+006600             MOVE 8 TO XTC-CALLER-EXIT-CODE
+006700         ELSE
+006800             PERFORM 2100-LOOKUP-XITMAP THRU 2100-EXIT
+006900         END-IF
+007000     END-IF.
+007100 2000-EXIT.
+007200     EXIT.
+007300*
+007400 2100-LOOKUP-XITMAP.
+007500     MOVE 16 TO XTC-CALLER-EXIT-CODE.
+007600     SET XITMAP-IDX TO 1.
+007700     SEARCH XITMAP-ROW
+007800         AT END CONTINUE
+007900         WHEN XITMAP-CODE(XITMAP-IDX) = SQLCODE
+008000             MOVE XITMAP-EXIT-CODE(XITMAP-IDX)
+008100                 TO XTC-CALLER-EXIT-CODE
+008200     END-SEARCH.
+008300 2100-EXIT.
+008400     EXIT.
