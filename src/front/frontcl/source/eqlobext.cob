@@ -0,0 +1,129 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * LOBEXT
+000400*     *
+000500*     * Purpose: General-purpose LOB extract utility.  CALLed
+000600*     *          once per LONG VARCHAR (type 22) / LONG BYTE
+000700*     *          (type 25) column after the runtime's DATAHANDLER
+000800*     *          callback has positioned IISQLHDLR (SQLARG/
+000900*     *          SQLHDLR) for that column, LOBEXT streams the
+001000*     *          column's data to its own flat file instead of
+001100*     *          letting it be silently skipped or truncated.
+001200*     *
+001300*     * Notes:  IISQLHDLR is a single EXTERNAL item, not an
+001400*     *          array keyed by column -- the runtime overwrites
+001500*     *          it with each column's DATAHANDLER callback.  The
+001600*     *          caller must therefore CALL LOBEXT once for each
+001700*     *          qualifying column, immediately after that
+001800*     *          column's callback fires and before fetching the
+001900*     *          next column, passing the column's own SQLDA
+002000*     *          subscript in on the CALL.
+002100*     *
+002200 PROGRAM-ID.     LOBEXT.
+002300 AUTHOR.         D L ROSS.
+002400 INSTALLATION.   BATCH SYSTEMS GROUP.
+002500 DATE-WRITTEN.   09-AUG-2026.
+002600 DATE-COMPILED.
+002700*
+002800*     * Modification History
+002900*     * --------------------
+003000*     * 09-aug-2026 (dlross)  Written.
+003100*     * 09-aug-2026 (dlross)  1100-STREAM-COLUMN was moving the
+003200*     *                       full 32760-byte LBX-LOB-DATA buffer
+003300*     *                       regardless of the actual column
+003400*     *                       length left in LBX-LOB-LEN by
+003500*     *                       SQLHDLR -- a short LOB picked up
+003600*     *                       whatever garbage followed it in the
+003700*     *                       DATAHANDLER buffer.  Bounded the move
+003800*     *                       to LBX-LOB-LEN bytes.
+003900*     * 09-aug-2026 (dlross)  0000-MAINLINE was looping over every
+004000*     *                       SQLDA column and restreaming the one
+004100*     *                       static IISQLHDLR snapshot for each
+004200*     *                       match -- a row with two or more LOB
+004300*     *                       columns got the same (last-positioned)
+004400*     *                       buffer written out under every
+004500*     *                       column's file name.  LOBEXT now takes
+004600*     *                       the target column's subscript on the
+004700*     *                       CALL and streams that one column,
+004800*     *                       leaving the per-column CALL loop to
+004900*     *                       the caller, who alone knows when each
+005000*     *                       column's DATAHANDLER callback fired.
+005100*
+005200*     * 09-aug-2026 (dlross)  1100-STREAM-COLUMN clamped a
+005300*     *                       genuinely empty LOB (LBX-LOB-LEN = 0)
+005400*     *                       up to length 1, writing one byte of
+005500*     *                       whatever followed it in the DATAHANDLER
+005600*     *                       buffer instead of producing an empty
+005700*     *                       output record.  Skips the data MOVE
+005800*     *                       entirely when LBX-LOB-LEN is zero.
+005900*
+006000 ENVIRONMENT DIVISION.
+006100 INPUT-OUTPUT SECTION.
+006200 FILE-CONTROL.
+006300     SELECT LOB-OUTPUT-FILE ASSIGN TO LBX-OUTPUT-FILENAME
+006400         ORGANIZATION IS SEQUENTIAL
+006500         FILE STATUS IS LBX-FILE-STATUS.
+006600*
+006700 DATA DIVISION.
+006800 FILE SECTION.
+006900 FD  LOB-OUTPUT-FILE
+007000     RECORDING MODE IS F.
+007100 01  LOB-OUTPUT-REC          PIC X(32760).
+007200*
+007300 WORKING-STORAGE SECTION.
+007400 COPY "eqsqlda.cob".
+007500*
+007600 01  LBX-WORK-AREA.
+007700     05 LBX-FILE-STATUS       PIC X(2).
+007800     05 LBX-OUTPUT-FILENAME   PIC X(64).
+007900     05 LBX-SEQUENCE          PIC S9(4) VALUE ZERO.
+008000     05 LBX-LOB-LEN           PIC S9(9) COMP.
+008100*
+008200 01  LBX-LOB-BUFFER              BASED.
+008300     05 LBX-LOB-DATA          PIC X(32760).
+008400*
+008500 LINKAGE SECTION.
+008600 01  LBX-COLUMN-SUB           PIC S9(4) COMP.
+008700*
+008800 PROCEDURE DIVISION USING LBX-COLUMN-SUB.
+008900*
+009000*+----------------------------------------------------------+
+009100*|  0000-MAINLINE - stream the one SQLDA column the caller    |
+009200*|  just positioned IISQLHDLR for.                             |
+009300*+----------------------------------------------------------+
+009400 0000-MAINLINE.
+009500     IF SQLTYPE(LBX-COLUMN-SUB) = 22
+009600        OR SQLTYPE(LBX-COLUMN-SUB) = 25
+009700         PERFORM 1100-STREAM-COLUMN THRU 1100-EXIT
+009800     END-IF.
+009900     GOBACK.
+010000*
+010100*+----------------------------------------------------------+
+010200*|  1100-STREAM-COLUMN - stream the column out to its own     |
+010300*|  archive file.                                               |
+010400*+----------------------------------------------------------+
+010500 1100-STREAM-COLUMN.
+010600     ADD 1 TO LBX-SEQUENCE.
+010700     SET ADDRESS OF LBX-LOB-BUFFER TO SQLARG.
+010800     MOVE SQLHDLR TO LBX-LOB-LEN.
+010900     STRING "LOB_" DELIMITED BY SIZE
+011000            SQLNAMEC(LBX-COLUMN-SUB)
+011100                (1:SQLNAMEL(LBX-COLUMN-SUB))
+011200                          DELIMITED BY SIZE
+011300            "_" DELIMITED BY SIZE
+011400            LBX-SEQUENCE DELIMITED BY SIZE
+011500            ".DAT" DELIMITED BY SIZE
+011600         INTO LBX-OUTPUT-FILENAME.
+011700     IF LBX-LOB-LEN > 32760
+011800         MOVE 32760 TO LBX-LOB-LEN
+011900     END-IF.
+012000     MOVE SPACES TO LOB-OUTPUT-REC.
+012100     IF LBX-LOB-LEN > 0
+012200         MOVE LBX-LOB-DATA(1:LBX-LOB-LEN)
+012300             TO LOB-OUTPUT-REC(1:LBX-LOB-LEN)
+012400     END-IF.
+012500     OPEN OUTPUT LOB-OUTPUT-FILE.
+012600     WRITE LOB-OUTPUT-REC.
+012700     CLOSE LOB-OUTPUT-FILE.
+012800 1100-EXIT.
+012900     EXIT.
