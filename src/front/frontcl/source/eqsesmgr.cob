@@ -0,0 +1,175 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * SESMGR
+000400*     *
+000500*     * Purpose: Multi-session SQLCA/SQLDA save area.  A job that
+000600*     *          holds more than one INGRES connection open at a
+000700*     *          time (for example a cross-database reconciliation
+000800*     *          run) switches the active connection with its own
+000900*     *          EXEC SQL SET_INGRES SESSION statement, but still
+001000*     *          needs a place to keep each connection's last
+001100*     *          SQLCA/SQLDA between switches.  A program CALLs
+001200*     *          SESMGR with ACTION "SAVE" after finishing work on
+001300*     *          a session (passing its own non-EXTERNAL SQLCA and
+001400*     *          SQLDA, declared from eqmsqlca.cbl/eqmsqlda.cbl) to
+001500*     *          file that session's descriptor away by session
+001600*     *          id, and ACTION "RESTORE" before resuming work on
+001700*     *          that session to load it back.
+001800*     *
+001900*     * Notes:  Up to SES-MAX-SESSIONS connections may be tracked
+002000*     *          at once.  This is separate from, and complements,
+002100*     *          the nested-CALL push/pop stack in SQLSTK (see
+002200*     *          eqsqlstk.cob) - SQLSTK protects the EXTERNAL SQLCA
+002300*     *          across a single session's nested CALLs, while
+002400*     *          SESMGR keeps each session's own non-EXTERNAL
+002500*     *          SQLCA/SQLDA distinct from every other session's.
+002600*     *
+002700 PROGRAM-ID.     SESMGR.
+002800 AUTHOR.         D L ROSS.
+002900 INSTALLATION.   BATCH SYSTEMS GROUP.
+003000 DATE-WRITTEN.   09-AUG-2026.
+003100 DATE-COMPILED.
+003200*
+003300*     * Modification History
+003400*     * --------------------
+003500*     * 09-aug-2026 (dlross)  Written.
+003600*     * 09-aug-2026 (dlross)  1000-FIND-SESSION allocated a new
+003700*     *                       table entry on any lookup miss,
+003800*     *                       RESTORE included -- a RESTORE
+003900*     *                       against a session id that was never
+004000*     *                       SAVEd got handed back an empty,
+004100*     *                       uninitialized entry and a spurious
+004200*     *                       SES-RESULT-OK instead of failing.
+004300*     *                       Only SAVE may create an entry now.
+004400*
+004500 ENVIRONMENT DIVISION.
+004600 DATA DIVISION.
+004700 WORKING-STORAGE SECTION.
+004800 01  SES-WORK-AREA.
+004900     05 SES-MAX-SESSIONS      PIC S9(4) USAGE COMP VALUE 5.
+005000     05 SES-COUNT             PIC S9(4) USAGE COMP VALUE ZERO.
+005100     05 SES-SUB               PIC S9(4) USAGE COMP.
+005200     05 SES-FOUND-SUB         PIC S9(4) USAGE COMP VALUE ZERO.
+005300     05 SES-FOUND-SW          PIC X(1) VALUE "N".
+005400         88 SES-ID-FOUND               VALUE "Y".
+005500*
+005600 01  SES-TABLE.
+005700     05 SES-ENTRY OCCURS 5 TIMES.
+005800         10 SES-ENTRY-ID          PIC X(8).
+005900         10 SES-SAVED-SQLCA.
+006000            15 SVC-SQLCAID        PIC X(8).
+006100            15 SVC-SQLCABC        PIC S9(9) USAGE COMP-5.
+006200            15 SVC-SQLCODE        PIC S9(9) USAGE COMP-5.
+006300            15 SVC-SQLERRM.
+006400               20 SVC-SQLERRML    PIC S9(4) USAGE COMP-5.
+006500               20 SVC-SQLERRMC    PIC X(70).
+006600            15 SVC-SQLERRP        PIC X(8).
+006700            15 SVC-SQLERRD        PIC S9(9) USAGE COMP-5
+006800                                  OCCURS 6 TIMES.
+006900            15 SVC-SQLWARN        PIC X(8).
+007000            15 SVC-SQLEXT         PIC X(8).
+007100            15 SVC-SQLRUNID       PIC X(16).
+007200         10 SES-SAVED-SQLDA.
+007300            15 SVD-SQLDAID        PIC X(8).
+007400            15 SVD-SQLDABC        PIC S9(9) USAGE COMP-5.
+007500            15 SVD-SQLN           PIC S9(4) USAGE COMP-5.
+007600            15 SVD-SQLD           PIC S9(4) USAGE COMP-5.
+007700            15 SVD-SQLVAR         OCCURS 1024 TIMES.
+007800               20 SVD-SQLTYPE     PIC S9(4) USAGE COMP-5.
+007900               20 SVD-SQLLEN      PIC S9(4) USAGE COMP-5.
+008000               20 SVD-SQLDATA     USAGE POINTER SYNC.
+008100               20 SVD-SQLIND      USAGE POINTER SYNC.
+008200               20 SVD-SQLNAME.
+008300                  25 SVD-SQLNAMEL PIC S9(4) USAGE COMP-5.
+008400                  25 SVD-SQLNAMEC PIC X(258).
+008500*
+008600 LINKAGE SECTION.
+008700 01  SES-CALLER-ACTION        PIC X(7).
+008800     88 SES-ACTION-SAVE                  VALUE "SAVE".
+008900     88 SES-ACTION-RESTORE               VALUE "RESTORE".
+009000 01  SES-CALLER-SESSION-ID    PIC X(8).
+009100 01  SES-CALLER-RESULT        PIC X(1).
+009200     88 SES-RESULT-OK                    VALUE "Y".
+009300     88 SES-RESULT-FAILED                VALUE "N".
+009400 COPY "eqmsqlca.cbl" REPLACING SQLCA BY LNK-SQLCA.
+009500 COPY "eqmsqlda.cbl" REPLACING SQLDA BY LNK-SQLDA
+009600                                IISQLHDLR BY LNK-SQLHDLR.
+009700*
+009800 PROCEDURE DIVISION USING SES-CALLER-ACTION
+009900                          SES-CALLER-SESSION-ID
+010000                          SES-CALLER-RESULT
+010100                          LNK-SQLCA
+010200                          LNK-SQLDA.
+010300*
+010400*+----------------------------------------------------------+
+010500*|  0000-MAINLINE                                             |
+010600*+----------------------------------------------------------+
+010700 0000-MAINLINE.
+010800     PERFORM 1000-FIND-SESSION THRU 1000-EXIT.
+010900     IF SES-ACTION-SAVE
+011000         PERFORM 2000-SAVE-SESSION THRU 2000-EXIT
+011100     ELSE
+011200         PERFORM 3000-RESTORE-SESSION THRU 3000-EXIT
+011300     END-IF.
+011400     GOBACK.
+011500*
+011600*+----------------------------------------------------------+
+011700*|  1000-FIND-SESSION - locate this session id's table entry. |
+011800*|  A SAVE may create the entry on first reference if there    |
+011900*|  is room; a RESTORE against an unknown id must fail rather  |
+012000*|  than fabricate an empty entry and hand back garbage.        |
+012100*+----------------------------------------------------------+
+012200 1000-FIND-SESSION.
+012300     MOVE "N" TO SES-FOUND-SW.
+012400     MOVE ZERO TO SES-FOUND-SUB.
+012500     PERFORM 1100-CHECK-ONE-ENTRY THRU 1100-EXIT
+012600         VARYING SES-SUB FROM 1 BY 1
+012700         UNTIL SES-SUB > SES-COUNT
+012800            OR SES-ID-FOUND.
+012900     IF NOT SES-ID-FOUND
+013000        AND SES-ACTION-SAVE
+013100        AND SES-COUNT < SES-MAX-SESSIONS
+013200         ADD 1 TO SES-COUNT
+013300         MOVE SES-COUNT TO SES-FOUND-SUB
+013400         MOVE SES-CALLER-SESSION-ID TO SES-ENTRY-ID(SES-FOUND-SUB)
+013500     END-IF.
+013600 1000-EXIT.
+013700     EXIT.
+013800*
+013900 1100-CHECK-ONE-ENTRY.
+014000     IF SES-ENTRY-ID(SES-SUB) = SES-CALLER-SESSION-ID
+014100         SET SES-ID-FOUND TO TRUE
+014200         MOVE SES-SUB TO SES-FOUND-SUB
+014300     END-IF.
+014400 1100-EXIT.
+014500     EXIT.
+014600*
+014700*+----------------------------------------------------------+
+014800*|  2000-SAVE-SESSION - copy the caller's live SQLCA/SQLDA     |
+014900*|  into this session's table entry.                           |
+015000*+----------------------------------------------------------+
+015100 2000-SAVE-SESSION.
+015200     IF SES-FOUND-SUB = ZERO
+015300         SET SES-RESULT-FAILED TO TRUE
+015400         GO TO 2000-EXIT
+015500     END-IF.
+015600     MOVE LNK-SQLCA TO SES-SAVED-SQLCA(SES-FOUND-SUB).
+015700     MOVE LNK-SQLDA TO SES-SAVED-SQLDA(SES-FOUND-SUB).
+015800     SET SES-RESULT-OK TO TRUE.
+015900 2000-EXIT.
+016000     EXIT.
+016100*
+016200*+----------------------------------------------------------+
+016300*|  3000-RESTORE-SESSION - copy this session's table entry     |
+016400*|  back into the caller's live SQLCA/SQLDA.                    |
+016500*+----------------------------------------------------------+
+016600 3000-RESTORE-SESSION.
+016700     IF SES-FOUND-SUB = ZERO
+016800         SET SES-RESULT-FAILED TO TRUE
+016900         GO TO 3000-EXIT
+017000     END-IF.
+017100     MOVE SES-SAVED-SQLCA(SES-FOUND-SUB) TO LNK-SQLCA.
+017200     MOVE SES-SAVED-SQLDA(SES-FOUND-SUB) TO LNK-SQLDA.
+017300     SET SES-RESULT-OK TO TRUE.
+017400 3000-EXIT.
+017500     EXIT.
