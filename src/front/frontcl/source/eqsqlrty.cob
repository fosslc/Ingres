@@ -0,0 +1,96 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * SQLRTY
+000400*     *
+000500*     * Purpose: Standard retry classification paragraph.  A
+000600*     *          program that gets a negative SQLCODE CALLs
+000700*     *          SQLRTY with the attempt number it is on and the
+000800*     *          maximum attempts it is willing to make.  SQLRTY
+000900*     *          classifies the current SQLCODE against SQLRET
+001000*     *          (see eqsqlret.cob) and tells the caller whether
+001100*     *          to retry (after an escalating backoff delay) or
+001200*     *          give up and abend, so a deadlock victim in an
+001300*     *          overlapping nightly job does not cause a full
+001400*     *          rerun.
+001500*     *
+001600 PROGRAM-ID.     SQLRTY.
+001700 AUTHOR.         D L ROSS.
+001800 INSTALLATION.   BATCH SYSTEMS GROUP.
+001900 DATE-WRITTEN.   09-AUG-2026.
+002000 DATE-COMPILED.
+002100*
+002200*     * Modification History
+002300*     * --------------------
+002400*     * 09-aug-2026 (dlross)  Written.
+002500*     * 09-aug-2026 (dlross)  2000-BACKOFF-DELAY was PERFORMing an
+002600*     *                       empty tight loop a million times per
+002700*     *                       backoff second instead of actually
+002800*     *                       waiting -- on a fast CPU it burned a
+002900*     *                       core and returned almost immediately,
+003000*     *                       defeating the whole point of backing
+003100*     *                       off before a deadlock retry.  Now
+003200*     *                       calls the runtime's C$SLEEP routine
+003300*     *                       for a real wait.
+003400*
+003500 DATA DIVISION.
+003600 WORKING-STORAGE SECTION.
+003700 COPY "eqsqlca.cob".
+003800 COPY "eqsqlret.cob".
+003900*
+004000 01  RTY-WORK-AREA.
+004100     05 RTY-BACKOFF-SECONDS   PIC 9(8) COMP.
+004200*
+004300 LINKAGE SECTION.
+004400 01  RTY-ATTEMPT-NUMBER       PIC S9(4) COMP.
+004500 01  RTY-MAX-ATTEMPTS         PIC S9(4) COMP.
+004600 01  RTY-DECISION             PIC X(6).
+004700     88 RTY-RETRY                        VALUE "RETRY".
+004800     88 RTY-ABEND                        VALUE "ABEND".
+004900*
+005000 PROCEDURE DIVISION USING RTY-ATTEMPT-NUMBER
+005100                          RTY-MAX-ATTEMPTS
+005200                          RTY-DECISION.
+005300*
+005400*+----------------------------------------------------------+
+005500*|  0000-MAINLINE                                             |
+005600*+----------------------------------------------------------+
+005700 0000-MAINLINE.
+005800     SET RTY-ABEND TO TRUE.
+005900     IF SQLCODE < 0
+006000         PERFORM 1000-CLASSIFY-SQLCODE THRU 1000-EXIT
+006100     END-IF.
+006200     IF RTY-RETRY
+006300         PERFORM 2000-BACKOFF-DELAY THRU 2000-EXIT
+006400     END-IF.
+006500     GOBACK.
+006600*
+006700*+----------------------------------------------------------+
+006800*|  1000-CLASSIFY-SQLCODE - look up SQLCODE in SQLRET;        |
+006900*|  unlisted codes default to permanent (no retry).            |
+007000*+----------------------------------------------------------+
+007100 1000-CLASSIFY-SQLCODE.
+007200     IF RTY-ATTEMPT-NUMBER < RTY-MAX-ATTEMPTS
+007300         SET SQLRET-IDX TO 1
+007400         SEARCH SQLRET-ROW
+007500             AT END
+007600                 SET RTY-ABEND TO TRUE
+007700             WHEN SQLRET-CODE(SQLRET-IDX) = SQLCODE
+007800                 IF SQLRET-TRANSIENT(SQLRET-IDX)
+007900                     SET RTY-RETRY TO TRUE
+008000                 ELSE
+008100                     SET RTY-ABEND TO TRUE
+008200                 END-IF
+008300         END-SEARCH
+008400     END-IF.
+008500 1000-EXIT.
+008600     EXIT.
+008700*
+008800*+----------------------------------------------------------+
+008900*|  2000-BACKOFF-DELAY - wait longer with each successive     |
+009000*|  attempt before the caller retries the statement.           |
+009100*+----------------------------------------------------------+
+009200 2000-BACKOFF-DELAY.
+009300     COMPUTE RTY-BACKOFF-SECONDS = RTY-ATTEMPT-NUMBER * 2.
+009400     CALL "C$SLEEP" USING RTY-BACKOFF-SECONDS.
+009500 2000-EXIT.
+009600     EXIT.
