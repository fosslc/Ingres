@@ -0,0 +1,172 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * NULRPT
+000400*     *
+000500*     * Purpose: Null-indicator audit report.  Reads every record
+000600*     *          NULWRT (see eqnulwrt.cob) appended to the
+000700*     *          null-check file during a run and prints, for
+000800*     *          each distinct table/column pair, how many rows
+000900*     *          were checked and what percentage of them came
+001000*     *          back NULL - the DESCRIBE-driven counterpart to
+001100*     *          WARNRPT's SQLWARN summary.
+001200*     *
+001300 PROGRAM-ID.     NULRPT.
+001400 AUTHOR.         D L ROSS.
+001500 INSTALLATION.   BATCH SYSTEMS GROUP.
+001600 DATE-WRITTEN.   09-AUG-2026.
+001700 DATE-COMPILED.
+001800*
+001900*     * Modification History
+002000*     * --------------------
+002100*     * 09-aug-2026 (dlross)  Written.
+002200*
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT NULCHK-FILE ASSIGN TO "NULCHK"
+002700         ORGANIZATION IS SEQUENTIAL
+002800         FILE STATUS IS NLR-CHECK-STATUS.
+002900     SELECT NULL-REPORT ASSIGN TO "NULLSUMM"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS NLR-REPORT-STATUS.
+003200*
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  NULCHK-FILE
+003600     RECORDING MODE IS F.
+003700 01  NULCHK-REC          PIC X(77).
+003800*
+003900 FD  NULL-REPORT
+004000     RECORDING MODE IS F.
+004100 01  NULL-REPORT-LINE    PIC X(132).
+004200*
+004300 WORKING-STORAGE SECTION.
+004400 COPY "eqnulchk.cob".
+004500*
+004600 01  NLR-WORK-AREA.
+004700     05 NLR-CHECK-STATUS      PIC X(2)  VALUE "00".
+004800     05 NLR-REPORT-STATUS     PIC X(2)  VALUE "00".
+004900     05 NLR-EOF-SW            PIC X(1)  VALUE "N".
+005000         88 NLR-AT-EOF                  VALUE "Y".
+005100     05 NLR-ENTRY-COUNT       PIC S9(4) COMP VALUE ZERO.
+005200     05 NLR-SUB               PIC S9(4) COMP.
+005300     05 NLR-ENTRY-FOUND-SW    PIC X(1)  VALUE "N".
+005400         88 NLR-ENTRY-FOUND             VALUE "Y".
+005500     05 NLR-PERCENT           PIC S9(3)V99.
+005600*
+005700 01  NLR-ENTRY-TABLE.
+005800     05 NLR-ENTRY-ROW OCCURS 200 TIMES.
+005900         10 NLR-ENTRY-TABLE-NAME  PIC X(30).
+006000         10 NLR-ENTRY-COLUMN-NAME PIC X(30).
+006100         10 NLR-ENTRY-ROW-COUNT   PIC S9(9).
+006200         10 NLR-ENTRY-NULL-COUNT  PIC S9(9).
+006300*
+006400 PROCEDURE DIVISION.
+006500*
+006600*+----------------------------------------------------------+
+006700*|  0000-MAINLINE                                             |
+006800*+----------------------------------------------------------+
+006900 0000-MAINLINE.
+007000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007100     PERFORM 2000-ACCUMULATE-ONE-RECORD THRU 2000-EXIT
+007200         UNTIL NLR-AT-EOF.
+007300     PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT.
+007400     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007500     STOP RUN.
+007600*
+007700*+----------------------------------------------------------+
+007800*|  1000-INITIALIZE                                          |
+007900*+----------------------------------------------------------+
+008000 1000-INITIALIZE.
+008100     OPEN INPUT  NULCHK-FILE.
+008200     OPEN OUTPUT NULL-REPORT.
+008300     MOVE SPACES TO NLR-ENTRY-TABLE.
+008400     MOVE "NULL-INDICATOR AUDIT REPORT BY TABLE/COLUMN"
+008500         TO NULL-REPORT-LINE.
+008600     WRITE NULL-REPORT-LINE.
+008700     READ NULCHK-FILE INTO NULCHK-RECORD
+008800         AT END SET NLR-AT-EOF TO TRUE
+008900     END-READ.
+009000 1000-EXIT.
+009100     EXIT.
+009200*
+009300*+----------------------------------------------------------+
+009400*|  2000-ACCUMULATE-ONE-RECORD - find or add this record's    |
+009500*|  table/column in the in-memory table and bump its counts.  |
+009600*+----------------------------------------------------------+
+009700 2000-ACCUMULATE-ONE-RECORD.
+009800     PERFORM 2100-FIND-OR-ADD-ENTRY THRU 2100-EXIT.
+009900     ADD 1 TO NLR-ENTRY-ROW-COUNT(NLR-SUB).
+010000     IF NUL-WAS-NULL
+010100         ADD 1 TO NLR-ENTRY-NULL-COUNT(NLR-SUB)
+010200     END-IF.
+010300     READ NULCHK-FILE INTO NULCHK-RECORD
+010400         AT END SET NLR-AT-EOF TO TRUE
+010500     END-READ.
+010600 2000-EXIT.
+010700     EXIT.
+010800*
+010900 2100-FIND-OR-ADD-ENTRY.
+011000     MOVE "N" TO NLR-ENTRY-FOUND-SW.
+011100     PERFORM 2110-CHECK-ONE-ENTRY THRU 2110-EXIT
+011200         VARYING NLR-SUB FROM 1 BY 1
+011300         UNTIL NLR-SUB > NLR-ENTRY-COUNT
+011400            OR NLR-ENTRY-FOUND.
+011500     IF NOT NLR-ENTRY-FOUND
+011600         ADD 1 TO NLR-ENTRY-COUNT
+011700         MOVE NLR-ENTRY-COUNT TO NLR-SUB
+011800         MOVE NUL-TABLE-NAME  TO NLR-ENTRY-TABLE-NAME(NLR-SUB)
+011900         MOVE NUL-COLUMN-NAME TO NLR-ENTRY-COLUMN-NAME(NLR-SUB)
+012000     END-IF.
+012100 2100-EXIT.
+012200     EXIT.
+012300*
+012400 2110-CHECK-ONE-ENTRY.
+012500     IF NLR-ENTRY-TABLE-NAME(NLR-SUB) = NUL-TABLE-NAME
+012600         AND NLR-ENTRY-COLUMN-NAME(NLR-SUB) = NUL-COLUMN-NAME
+012700         SET NLR-ENTRY-FOUND TO TRUE
+012800     END-IF.
+012900 2110-EXIT.
+013000     EXIT.
+013100*
+013200*+----------------------------------------------------------+
+013300*|  3000-PRINT-SUMMARY - one line per table/column pair       |
+013400*|  showing rows checked and the percentage that were NULL.    |
+013500*+----------------------------------------------------------+
+013600 3000-PRINT-SUMMARY.
+013700     PERFORM 3100-PRINT-ONE-ENTRY THRU 3100-EXIT
+013800         VARYING NLR-SUB FROM 1 BY 1
+013900         UNTIL NLR-SUB > NLR-ENTRY-COUNT.
+014000 3000-EXIT.
+014100     EXIT.
+014200*
+014300 3100-PRINT-ONE-ENTRY.
+014400     IF NLR-ENTRY-ROW-COUNT(NLR-SUB) = ZERO
+014500         MOVE ZERO TO NLR-PERCENT
+014600     ELSE
+014700         COMPUTE NLR-PERCENT ROUNDED =
+014800             (NLR-ENTRY-NULL-COUNT(NLR-SUB) * 100) /
+014900              NLR-ENTRY-ROW-COUNT(NLR-SUB)
+015000     END-IF.
+015100     MOVE SPACES TO NULL-REPORT-LINE.
+015200     STRING NLR-ENTRY-TABLE-NAME(NLR-SUB)  DELIMITED BY SIZE
+015300            "."                            DELIMITED BY SIZE
+015400            NLR-ENTRY-COLUMN-NAME(NLR-SUB) DELIMITED BY SIZE
+015500            " ROWS="                       DELIMITED BY SIZE
+015600            NLR-ENTRY-ROW-COUNT(NLR-SUB)   DELIMITED BY SIZE
+015700            " NULLS="                      DELIMITED BY SIZE
+015800            NLR-ENTRY-NULL-COUNT(NLR-SUB)  DELIMITED BY SIZE
+015900            " PCT="                        DELIMITED BY SIZE
+016000            NLR-PERCENT                    DELIMITED BY SIZE
+016100         INTO NULL-REPORT-LINE.
+016200     WRITE NULL-REPORT-LINE.
+016300 3100-EXIT.
+016400     EXIT.
+016500*
+016600*+----------------------------------------------------------+
+016700*|  9000-TERMINATE                                            |
+016800*+----------------------------------------------------------+
+016900 9000-TERMINATE.
+017000     CLOSE NULCHK-FILE NULL-REPORT.
+017100 9000-EXIT.
+017200     EXIT.
