@@ -0,0 +1,121 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * MONEYH
+000400*     *
+000500*     * Purpose: MONEY (SQLDA type code 5, see eqsqlda.cob) host
+000600*     *          variable handling for multi-currency ledger
+000700*     *          jobs.  A program binds a MONEY column to a
+000800*     *          COMP-3 amount scaled to four decimal digits
+000900*     *          (enough headroom for any currency this shop
+001000*     *          posts) and CALLs MONEYH with that amount and the
+001100*     *          row's currency code to get back an edited amount
+001200*     *          rounded to the number of decimal digits that
+001300*     *          currency actually displays, for the ledger
+001400*     *          report - instead of every ledger program
+001500*     *          hardcoding two decimal places and quietly
+001600*     *          misprinting yen or dinar amounts.
+001700*     *
+001800*     * Notes:  Unpacking SQLDATA's raw 8-byte MONEY value into
+001900*     *          the caller's COMP-3 amount is the caller's own
+002000*     *          DESCRIBE/FETCH concern, the same as every other
+002100*     *          SQLDA column this shop handles.
+002200*     *
+002300 PROGRAM-ID.     MONEYH.
+002400 AUTHOR.         D L ROSS.
+002500 INSTALLATION.   BATCH SYSTEMS GROUP.
+002600 DATE-WRITTEN.   09-AUG-2026.
+002700 DATE-COMPILED.
+002800*
+002900*     * Modification History
+003000*     * --------------------
+003100*     * 09-aug-2026 (dlross)  Written.
+003200*     * 09-aug-2026 (dlross)  1000-FORMAT-AMOUNT's EVALUATE only
+003300*     *                       named WHEN 0 and WHEN 3 -- every
+003400*     *                       other CURTAB-DECIMALS value,
+003500*     *                       including the common 2-decimal case,
+003600*     *                       fell into WHEN OTHER and formatted
+003700*     *                       as 2 decimals with no way to tell a
+003800*     *                       real 2-decimal currency from a
+003900*     *                       decimal count the table has never
+004000*     *                       carried before.  Added an explicit
+004100*     *                       WHEN 2, leaving WHEN OTHER to fail
+004200*     *                       the call instead of guessing.
+004300*
+004400 ENVIRONMENT DIVISION.
+004500 DATA DIVISION.
+004600 WORKING-STORAGE SECTION.
+004700 COPY "eqcurtab.cob".
+004800*
+004900 01  MHD-WORK-AREA.
+005000     05 MHD-WORK-0-DEC        PIC S9(13)      COMP-3.
+005100     05 MHD-WORK-2-DEC        PIC S9(13)V99    COMP-3.
+005200     05 MHD-WORK-3-DEC        PIC S9(13)V999   COMP-3.
+005300     05 MHD-EDIT-0-DEC        PIC -(13)9.
+005400     05 MHD-EDIT-2-DEC        PIC -(13)9.99.
+005500     05 MHD-EDIT-3-DEC        PIC -(13)9.999.
+005600*
+005700 LINKAGE SECTION.
+005800 01  MHD-CALLER-AMOUNT        PIC S9(13)V9(4) COMP-3.
+005900 01  MHD-CALLER-CURRENCY-CODE PIC X(3).
+006000 01  MHD-CALLER-DISPLAY-AMOUNT PIC X(20).
+006100 01  MHD-CALLER-RESULT       PIC X(1).
+006200     88 MHD-RESULT-OK                   VALUE "Y".
+006300     88 MHD-RESULT-FAILED               VALUE "N".
+006400*
+006500 PROCEDURE DIVISION USING MHD-CALLER-AMOUNT
+006600                          MHD-CALLER-CURRENCY-CODE
+006700                          MHD-CALLER-DISPLAY-AMOUNT
+006800                          MHD-CALLER-RESULT.
+006900*
+007000*+----------------------------------------------------------+
+007100*|  0000-MAINLINE                                             |
+007200*+----------------------------------------------------------+
+007300 0000-MAINLINE.
+007400     MOVE SPACES TO MHD-CALLER-DISPLAY-AMOUNT.
+007500     SET MHD-RESULT-FAILED TO TRUE.
+007600     SET CURTAB-IDX TO 1.
+007700     SEARCH CURTAB-ROW
+007800         AT END GO TO 0000-EXIT
+007900         WHEN CURTAB-CODE(CURTAB-IDX) = MHD-CALLER-CURRENCY-CODE
+008000             PERFORM 1000-FORMAT-AMOUNT THRU 1000-EXIT
+008100     END-SEARCH.
+008200 0000-EXIT.
+008300     GOBACK.
+008400*
+008500*+----------------------------------------------------------+
+008600*|  1000-FORMAT-AMOUNT - round the amount to the number of    |
+008700*|  decimal digits this currency displays and edit it into     |
+008800*|  the caller's output field.                                  |
+008900*+----------------------------------------------------------+
+009000 1000-FORMAT-AMOUNT.
+009100     EVALUATE CURTAB-DECIMALS(CURTAB-IDX)
+009200         WHEN 0
+009300             COMPUTE MHD-WORK-0-DEC ROUNDED = MHD-CALLER-AMOUNT
+009400             MOVE MHD-WORK-0-DEC TO MHD-EDIT-0-DEC
+009500             STRING MHD-CALLER-CURRENCY-CODE DELIMITED BY SIZE
+009600                    " "                       DELIMITED BY SIZE
+009700                    MHD-EDIT-0-DEC            DELIMITED BY SIZE
+009800                 INTO MHD-CALLER-DISPLAY-AMOUNT
+009900             SET MHD-RESULT-OK TO TRUE
+010000         WHEN 3
+010100             COMPUTE MHD-WORK-3-DEC ROUNDED = MHD-CALLER-AMOUNT
+010200             MOVE MHD-WORK-3-DEC TO MHD-EDIT-3-DEC
+010300             STRING MHD-CALLER-CURRENCY-CODE DELIMITED BY SIZE
+010400                    " "                       DELIMITED BY SIZE
+010500                    MHD-EDIT-3-DEC            DELIMITED BY SIZE
+010600                 INTO MHD-CALLER-DISPLAY-AMOUNT
+010700             SET MHD-RESULT-OK TO TRUE
+010800         WHEN 2
+010900             COMPUTE MHD-WORK-2-DEC ROUNDED = MHD-CALLER-AMOUNT
+011000             MOVE MHD-WORK-2-DEC TO MHD-EDIT-2-DEC
+011100             STRING MHD-CALLER-CURRENCY-CODE DELIMITED BY SIZE
+011200                    " "                       DELIMITED BY SIZE
+011300                    MHD-EDIT-2-DEC            DELIMITED BY SIZE
+011400                 INTO MHD-CALLER-DISPLAY-AMOUNT
+011500             SET MHD-RESULT-OK TO TRUE
+011600         WHEN OTHER
+011700             MOVE SPACES TO MHD-CALLER-DISPLAY-AMOUNT
+011800             SET MHD-RESULT-FAILED TO TRUE
+011900     END-EVALUATE.
+012000 1000-EXIT.
+012100     EXIT.
