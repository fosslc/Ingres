@@ -0,0 +1,56 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * DECPS
+000400*     *
+000500*     * Purpose: DECIMAL precision/scale decoder.  eqsqlda.cob
+000600*     *          documents DECIMAL (type code 10) columns as
+000700*     *          packing precision and scale into SQLLEN as
+000800*     *          SQLLEN = 256 * P + S.  Every program that
+000900*     *          DESCRIBEs a decimal column has had to hand-roll
+001000*     *          the same divide/remainder to recover P and S;
+001100*     *          DECPS does it once so new report programs CALL
+001200*     *          it instead of re-deriving the bit-twiddling.
+001300*     *
+001400 PROGRAM-ID.     DECPS.
+001500 AUTHOR.         D L ROSS.
+001600 INSTALLATION.   BATCH SYSTEMS GROUP.
+001700 DATE-WRITTEN.   09-AUG-2026.
+001800 DATE-COMPILED.
+001900*
+002000*     * Modification History
+002100*     * --------------------
+002200*     * 09-aug-2026 (dlross)  Written.
+002300*     * 09-aug-2026 (dlross)  DPS-CALLER-SQLLEN/PRECISION/SCALE
+002400*     *                       were DISPLAY with no USAGE, but
+002500*     *                       every real SQLLEN this decodes is
+002600*     *                       COMP (see eqsqlda.cob) -- a caller
+002700*     *                       passing its own COMP SQLLEN by
+002800*     *                       reference had its bytes reinterpreted
+002900*     *                       as zoned decimal instead of binary.
+003000*     *                       Changed all three to USAGE COMP.
+003100*
+003200 ENVIRONMENT DIVISION.
+003300 DATA DIVISION.
+003400 WORKING-STORAGE SECTION.
+003500 01  DPS-WORK-AREA.
+003600     05 DPS-WORK-PRECISION    PIC S9(4) USAGE COMP.
+003700*
+003800 LINKAGE SECTION.
+003900 01  DPS-CALLER-SQLLEN        PIC S9(4) USAGE COMP.
+004000 01  DPS-CALLER-PRECISION     PIC S9(4) USAGE COMP.
+004100 01  DPS-CALLER-SCALE         PIC S9(4) USAGE COMP.
+004200*
+004300 PROCEDURE DIVISION USING DPS-CALLER-SQLLEN
+004400                          DPS-CALLER-PRECISION
+004500                          DPS-CALLER-SCALE.
+004600*
+004700*+----------------------------------------------------------+
+004800*|  0000-MAINLINE - split SQLLEN into precision and scale      |
+004900*|  the way DECIMAL columns pack them: SQLLEN = 256*P + S.     |
+005000*+----------------------------------------------------------+
+005100 0000-MAINLINE.
+005200     DIVIDE DPS-CALLER-SQLLEN BY 256
+005300         GIVING DPS-WORK-PRECISION
+005400         REMAINDER DPS-CALLER-SCALE.
+005500     MOVE DPS-WORK-PRECISION TO DPS-CALLER-PRECISION.
+005600     GOBACK.
