@@ -0,0 +1,209 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * AUDARC
+000400*     *
+000500*     * Purpose: Month-end SQLCA compliance archive.  Run once at
+000600*     *          month-end against a target year/month, this
+000700*     *          program copies every SQLAUDIT record (see
+000800*     *          eqsqlaud.cob, written by AUDWRT) whose date falls
+000900*     *          in that month into the retention archive
+001000*     *          (eqsqlarc.cob), stamping each with the date it
+001100*     *          may be purged.  A separate PURGE action removes
+001200*     *          archive records whose retention date has passed,
+001300*     *          so the archive holds exactly the fixed number of
+001400*     *          years compliance requires - no more, no less.
+001500*     *
+001600*     * Notes:  AUDARC does not touch SQLAUDIT-FILE itself beyond
+001700*     *          reading it; trimming that file back down after a
+001800*     *          successful archive run is left to the caller's
+001900*     *          own retention job so a failed archive run can
+002000*     *          never lose data that was not yet safely copied.
+002100*     *
+002200 PROGRAM-ID.     AUDARC.
+002300 AUTHOR.         D L ROSS.
+002400 INSTALLATION.   BATCH SYSTEMS GROUP.
+002500 DATE-WRITTEN.   09-AUG-2026.
+002600 DATE-COMPILED.
+002700*
+002800*     * Modification History
+002900*     * --------------------
+003000*     * 09-aug-2026 (dlross)  Written.
+003100*     * 09-aug-2026 (dlross)  Widened SQLAUDIT-REC to match the
+003200*     *                       corrected 223-byte SQLAUD-RECORD
+003300*     *                       (see eqaudwrt.cob) so the archive
+003400*     *                       copies full records instead of
+003500*     *                       losing SQLERRD(5)/(6)/SQLWARN0-7.
+003600*     * 09-aug-2026 (dlross)  1000-ARCHIVE-MONTH never reset
+003700*     *                       AAR-EOF-SW before its read loop,
+003800*     *                       unlike 3000-PURGE-EXPIRED -- a driver
+003900*     *                       calling AUDARC with ACTION "ARCHVE"
+004000*     *                       more than once in the same run saw
+004100*     *                       AAR-AT-EOF still TRUE from the prior
+004200*     *                       call and archived nothing.  Added the
+004300*     *                       reset.
+004400*
+004500 ENVIRONMENT DIVISION.
+004600 INPUT-OUTPUT SECTION.
+004700 FILE-CONTROL.
+004800     SELECT SQLAUDIT-FILE ASSIGN TO "SQLAUDIT"
+004900         ORGANIZATION IS SEQUENTIAL
+005000         FILE STATUS IS AAR-AUDIT-STATUS.
+005100     SELECT SQLARCHV-FILE ASSIGN TO "SQLARCHV"
+005200         ORGANIZATION IS INDEXED
+005300         ACCESS MODE IS DYNAMIC
+005400         RECORD KEY IS ARC-KEY
+005500         FILE STATUS IS AAR-ARCHIVE-STATUS.
+005600*
+005700 DATA DIVISION.
+005800 FILE SECTION.
+005900 FD  SQLAUDIT-FILE
+006000     RECORDING MODE IS F.
+006100 01  SQLAUDIT-REC        PIC X(223).
+006200*
+006300 FD  SQLARCHV-FILE.
+006400 COPY "eqsqlarc.cob".
+006500*
+006600 WORKING-STORAGE SECTION.
+006700 COPY "eqsqlaud.cob" REPLACING SQLAUD-RECORD BY AAR-IN-REC-DATA.
+006800*
+006900 01  AAR-WORK-AREA.
+007000     05 AAR-AUDIT-STATUS      PIC X(2)   VALUE "00".
+007100     05 AAR-ARCHIVE-STATUS    PIC X(2)   VALUE "00".
+007200     05 AAR-EOF-SW            PIC X(1)   VALUE "N".
+007300         88 AAR-AT-EOF                   VALUE "Y".
+007400     05 AAR-SEQUENCE          PIC 9(9)   VALUE ZERO.
+007500     05 AAR-TODAY             PIC 9(8).
+007600     05 AAR-WORK-YEAR         PIC 9(4).
+007700     05 AAR-WORK-MMDD         PIC 9(4).
+007800     05 AAR-REC-YEAR          PIC 9(4).
+007900     05 AAR-REC-MONTH         PIC 9(2).
+008000     05 AAR-REC-DAY           PIC 9(2).
+008100     05 AAR-RETENTION-YEARS   PIC 9(2)   VALUE 7.
+008200*
+008300 LINKAGE SECTION.
+008400 01  AAR-CALLER-ACTION        PIC X(6).
+008500     88 AAR-ACTION-ARCHIVE               VALUE "ARCHVE".
+008600     88 AAR-ACTION-PURGE                 VALUE "PURGE".
+008700 01  AAR-CALLER-YEAR          PIC 9(4).
+008800 01  AAR-CALLER-MONTH         PIC 9(2).
+008900*
+009000 PROCEDURE DIVISION USING AAR-CALLER-ACTION
+009100                          AAR-CALLER-YEAR
+009200                          AAR-CALLER-MONTH.
+009300*
+009400*+----------------------------------------------------------+
+009500*|  0000-MAINLINE                                             |
+009600*+----------------------------------------------------------+
+009700 0000-MAINLINE.
+009800     MOVE FUNCTION CURRENT-DATE(1:8) TO AAR-TODAY.
+009900     IF AAR-ACTION-PURGE
+010000         PERFORM 3000-PURGE-EXPIRED THRU 3000-EXIT
+010100     ELSE
+010200         PERFORM 1000-ARCHIVE-MONTH THRU 1000-EXIT
+010300     END-IF.
+010400     GOBACK.
+010500*
+010600*+----------------------------------------------------------+
+010700*|  1000-ARCHIVE-MONTH - copy every SQLAUDIT record for the   |
+010800*|  requested year/month into the retention archive.           |
+010900*+----------------------------------------------------------+
+011000 1000-ARCHIVE-MONTH.
+011100     MOVE "N" TO AAR-EOF-SW.
+011200     OPEN INPUT SQLAUDIT-FILE.
+011300     OPEN I-O SQLARCHV-FILE.
+011400     IF AAR-ARCHIVE-STATUS = "05" OR AAR-ARCHIVE-STATUS = "35"
+011500         OPEN OUTPUT SQLARCHV-FILE
+011600         CLOSE SQLARCHV-FILE
+011700         OPEN I-O SQLARCHV-FILE
+011800     END-IF.
+011900     PERFORM 1100-ARCHIVE-ONE THRU 1100-EXIT
+012000         UNTIL AAR-AT-EOF.
+012100     CLOSE SQLAUDIT-FILE.
+012200     CLOSE SQLARCHV-FILE.
+012300 1000-EXIT.
+012400     EXIT.
+012500*
+012600*+----------------------------------------------------------+
+012700*|  1100-ARCHIVE-ONE - read one SQLAUDIT record and, if it     |
+012800*|  falls in the requested month, copy it to the archive.      |
+012900*+----------------------------------------------------------+
+013000 1100-ARCHIVE-ONE.
+013100     READ SQLAUDIT-FILE INTO AAR-IN-REC-DATA
+013200         AT END
+013300             SET AAR-AT-EOF TO TRUE
+013400             GO TO 1100-EXIT
+013500     END-READ.
+013600     DIVIDE AUD-DATE BY 10000
+013700         GIVING AAR-REC-YEAR REMAINDER AAR-WORK-MMDD.
+013800     DIVIDE AAR-WORK-MMDD BY 100
+013900         GIVING AAR-REC-MONTH REMAINDER AAR-REC-DAY.
+014000     IF AAR-REC-YEAR = AAR-CALLER-YEAR
+014100         AND AAR-REC-MONTH = AAR-CALLER-MONTH
+014200         PERFORM 1200-BUILD-ARCHIVE-RECORD THRU 1200-EXIT
+014300         WRITE SQLARC-RECORD
+014400     END-IF.
+014500 1100-EXIT.
+014600     EXIT.
+014700*
+014800*+----------------------------------------------------------+
+014900*|  1200-BUILD-ARCHIVE-RECORD - map one audit record onto the |
+015000*|  archive layout and compute its retention purge date.       |
+015100*+----------------------------------------------------------+
+015200 1200-BUILD-ARCHIVE-RECORD.
+015300     ADD 1 TO AAR-SEQUENCE.
+015400     MOVE SPACES              TO SQLARC-RECORD.
+015500     MOVE AUD-RUNID           TO ARC-RUNID.
+015600     MOVE AAR-SEQUENCE        TO ARC-SEQNO.
+015700     MOVE AUD-JOBNAME         TO ARC-JOBNAME.
+015800     MOVE AUD-PROGRAM         TO ARC-PROGRAM.
+015900     MOVE AUD-PARAGRAPH       TO ARC-PARAGRAPH.
+016000     MOVE AUD-DATE            TO ARC-DATE.
+016100     MOVE AUD-TIME            TO ARC-TIME.
+016200     MOVE AUD-SQLCODE         TO ARC-SQLCODE.
+016300     MOVE AUD-SQLERRML        TO ARC-SQLERRML.
+016400     MOVE AUD-SQLERRMC        TO ARC-SQLERRMC.
+016500     MOVE AUD-SQLERRD(1)      TO ARC-SQLERRD(1).
+016600     MOVE AUD-SQLERRD(2)      TO ARC-SQLERRD(2).
+016700     MOVE AUD-SQLERRD(3)      TO ARC-SQLERRD(3).
+016800     MOVE AUD-SQLERRD(4)      TO ARC-SQLERRD(4).
+016900     MOVE AUD-SQLERRD(5)      TO ARC-SQLERRD(5).
+017000     MOVE AUD-SQLERRD(6)      TO ARC-SQLERRD(6).
+017100     MOVE AUD-SQLWARN0        TO ARC-SQLWARN0.
+017200     MOVE AUD-SQLWARN1        TO ARC-SQLWARN1.
+017300     MOVE AUD-SQLWARN2        TO ARC-SQLWARN2.
+017400     MOVE AUD-SQLWARN3        TO ARC-SQLWARN3.
+017500     MOVE AUD-SQLWARN4        TO ARC-SQLWARN4.
+017600     MOVE AUD-SQLWARN5        TO ARC-SQLWARN5.
+017700     MOVE AUD-SQLWARN6        TO ARC-SQLWARN6.
+017800     MOVE AUD-SQLWARN7        TO ARC-SQLWARN7.
+017900     MOVE AAR-REC-YEAR TO AAR-WORK-YEAR.
+018000     ADD AAR-RETENTION-YEARS TO AAR-WORK-YEAR.
+018100     COMPUTE ARC-RETAIN-UNTIL =
+018200         (AAR-WORK-YEAR * 10000) + AAR-WORK-MMDD.
+018300 1200-EXIT.
+018400     EXIT.
+018500*
+018600*+----------------------------------------------------------+
+018700*|  3000-PURGE-EXPIRED - remove archive records whose          |
+018800*|  retention date has already passed.                         |
+018900*+----------------------------------------------------------+
+019000 3000-PURGE-EXPIRED.
+019100     MOVE "N" TO AAR-EOF-SW.
+019200     OPEN I-O SQLARCHV-FILE.
+019300     PERFORM 3100-PURGE-ONE THRU 3100-EXIT
+019400         UNTIL AAR-AT-EOF.
+019500     CLOSE SQLARCHV-FILE.
+019600 3000-EXIT.
+019700     EXIT.
+019800*
+019900 3100-PURGE-ONE.
+020000     READ SQLARCHV-FILE NEXT RECORD
+020100         AT END
+020200             SET AAR-AT-EOF TO TRUE
+020300             GO TO 3100-EXIT
+020400     END-READ.
+020500     IF ARC-RETAIN-UNTIL < AAR-TODAY
+020600         DELETE SQLARCHV-FILE RECORD
+020700     END-IF.
+020800 3100-EXIT.
+020900     EXIT.
