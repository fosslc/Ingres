@@ -0,0 +1,127 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * JOBHDR
+000400*     *
+000500*     * Purpose: Job-control header maintenance.  A batch program
+000600*     *          CALLs this with ACTION "OPEN" as its first
+000700*     *          executable statement, passing a JOBCTL-RECORD
+000800*     *          (see eqjobctl.cob) with at least JBC-JOB-NAME and
+000900*     *          the scheduled start/end times filled in, and
+001000*     *          again with ACTION "CLOSE" as its last statement.
+001100*     *          JOBHDR stamps the actual start/end timestamps,
+001200*     *          defaults the run-id from SQLRUNID if the caller
+001300*     *          did not already set one, and records the header
+001400*     *          in the job-control file so operators have one
+001500*     *          place to see what is currently running and where
+001600*     *          it last checkpointed.
+001700*     *
+001800*     * Notes:  A program that fails should MOVE "F" to
+001900*     *          JBC-STATUS before the CLOSE call; JOBHDR only
+002000*     *          defaults the status to complete when the caller
+002100*     *          leaves it blank.
+002200*     *
+002300 PROGRAM-ID.     JOBHDR.
+002400 AUTHOR.         D L ROSS.
+002500 INSTALLATION.   BATCH SYSTEMS GROUP.
+002600 DATE-WRITTEN.   09-AUG-2026.
+002700 DATE-COMPILED.
+002800*
+002900*     * Modification History
+003000*     * --------------------
+003100*     * 09-aug-2026 (dlross)  Written.
+003200*     * 09-aug-2026 (dlross)  Renumbered 1000-OPEN-JOB's WRITE/
+003300*     *                       REWRITE block -- it had drifted off
+003400*     *                       the file's 100-increment sequence
+003500*     *                       convention.
+003600*
+003700 ENVIRONMENT DIVISION.
+003800 INPUT-OUTPUT SECTION.
+003900 FILE-CONTROL.
+004000     SELECT JOBCTL-FILE ASSIGN TO "JOBCTL"
+004100         ORGANIZATION IS INDEXED
+004200         ACCESS MODE IS DYNAMIC
+004300         RECORD KEY IS JCF-RUN-ID
+004400         FILE STATUS IS JHD-FILE-STATUS.
+004500*
+004600 DATA DIVISION.
+004700 FILE SECTION.
+004800 FD  JOBCTL-FILE.
+004900 01  JOBCTL-FILE-REC.
+005000     05 JCF-RUN-ID            PIC X(16).
+005100     05 JCF-REST-OF-RECORD    PIC X(70).
+005200*
+005300 WORKING-STORAGE SECTION.
+005400 COPY "eqsqlca.cob".
+005500*
+005600 01  JHD-WORK-AREA.
+005700     05 JHD-FILE-STATUS       PIC X(2)  VALUE "00".
+005800     05 JHD-NOW-STRING        PIC X(14).
+005900*
+006000 LINKAGE SECTION.
+006100 01  JHD-CALLER-ACTION        PIC X(5).
+006200     88 JHD-ACTION-OPEN                  VALUE "OPEN".
+006300     88 JHD-ACTION-CLOSE                 VALUE "CLOSE".
+006400 COPY "eqjobctl.cob" REPLACING JOBCTL-RECORD BY JHD-CALLER-RECORD.
+006500*
+006600 PROCEDURE DIVISION USING JHD-CALLER-ACTION
+006700                          JHD-CALLER-RECORD.
+006800*
+006900*+----------------------------------------------------------+
+007000*|  0000-MAINLINE                                             |
+007100*+----------------------------------------------------------+
+007200 0000-MAINLINE.
+007300     IF JHD-ACTION-OPEN
+007400         PERFORM 1000-OPEN-JOB THRU 1000-EXIT
+007500     ELSE
+007600         PERFORM 2000-CLOSE-JOB THRU 2000-EXIT
+007700     END-IF.
+007800     GOBACK.
+007900*
+008000*+----------------------------------------------------------+
+008100*|  1000-OPEN-JOB - stamp the actual start time and record     |
+008200*|  the header as a running job.                                |
+008300*+----------------------------------------------------------+
+008400 1000-OPEN-JOB.
+008500     IF JBC-RUN-ID = SPACES
+008600         MOVE SQLRUNID TO JBC-RUN-ID
+008700     END-IF.
+008800     MOVE FUNCTION CURRENT-DATE(1:14) TO JHD-NOW-STRING.
+008900     MOVE JHD-NOW-STRING TO JBC-ACTUAL-START.
+009000     SET JBC-STATUS-RUNNING TO TRUE.
+009100     OPEN I-O JOBCTL-FILE.
+009200     IF JHD-FILE-STATUS = "05" OR JHD-FILE-STATUS = "35"
+009300         OPEN OUTPUT JOBCTL-FILE
+009400     END-IF.
+009500     MOVE JBC-RUN-ID           TO JCF-RUN-ID.
+009600     MOVE JHD-CALLER-RECORD(17:70) TO JCF-REST-OF-RECORD.
+009700     WRITE JOBCTL-FILE-REC.
+009800     IF JHD-FILE-STATUS = "22"
+009900         REWRITE JOBCTL-FILE-REC
+010000     END-IF.
+010100     CLOSE JOBCTL-FILE.
+010200 1000-EXIT.
+010300     EXIT.
+010400*
+010500*+----------------------------------------------------------+
+010600*|  2000-CLOSE-JOB - stamp the actual end time and record the |
+010700*|  header's final status.                                      |
+010800*+----------------------------------------------------------+
+010900 2000-CLOSE-JOB.
+011000     MOVE FUNCTION CURRENT-DATE(1:14) TO JHD-NOW-STRING.
+011100     MOVE JHD-NOW-STRING TO JBC-ACTUAL-END.
+011200     IF JBC-STATUS = SPACES
+011300         SET JBC-STATUS-COMPLETE TO TRUE
+011400     END-IF.
+011500     OPEN I-O JOBCTL-FILE.
+011600     IF JHD-FILE-STATUS = "05" OR JHD-FILE-STATUS = "35"
+011700         OPEN OUTPUT JOBCTL-FILE
+011800     END-IF.
+011900     MOVE JBC-RUN-ID           TO JCF-RUN-ID.
+012000     MOVE JHD-CALLER-RECORD(17:70) TO JCF-REST-OF-RECORD.
+012100     REWRITE JOBCTL-FILE-REC.
+012200     IF JHD-FILE-STATUS = "23" OR JHD-FILE-STATUS = "21"
+012300         WRITE JOBCTL-FILE-REC
+012400     END-IF.
+012500     CLOSE JOBCTL-FILE.
+012600 2000-EXIT.
+012700     EXIT.
