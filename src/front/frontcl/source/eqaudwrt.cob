@@ -0,0 +1,133 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * AUDWRT
+000400*     *
+000500*     * Purpose: Append a snapshot of the current SQLCA to the
+000600*     *          audit-trail file.  A batch program CALLs this
+000700*     *          subprogram immediately after every embedded SQL
+000800*     *          statement so that, if the run unit later abends,
+000900*     *          the last statements' SQLCODE/SQLERRM/SQLERRD/
+001000*     *          SQLWARN status can be recovered without a core
+001100*     *          dump.  SQLCA is EXTERNAL, so this program simply
+001200*     *          COPYs it and sees whatever the caller last set.
+001300*     *
+001400 PROGRAM-ID.     AUDWRT.
+001500 AUTHOR.         D L ROSS.
+001600 INSTALLATION.   BATCH SYSTEMS GROUP.
+001700 DATE-WRITTEN.   09-AUG-2026.
+001800 DATE-COMPILED.
+001900*
+002000*     * Modification History
+002100*     * --------------------
+002200*     * 09-aug-2026 (dlross)  Written.
+002300*     * 09-aug-2026 (dlross)  Widened SQLAUDIT-REC to match the
+002400*     *                       full SQLAUD-RECORD (it was
+002500*     *                       truncating SQLERRD(5)/(6) and all
+002600*     *                       of SQLWARN0-7 on every write).
+002700*
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT SQLAUDIT-FILE ASSIGN TO "SQLAUDIT"
+003200         ORGANIZATION IS SEQUENTIAL
+003300         FILE STATUS IS AUD-FILE-STATUS.
+003400*
+003500 DATA DIVISION.
+003600 FILE SECTION.
+003700 FD  SQLAUDIT-FILE
+003800     RECORDING MODE IS F.
+003900 01  SQLAUDIT-REC        PIC X(223).
+004000*
+004100 WORKING-STORAGE SECTION.
+004200 COPY "eqsqlca.cob".
+004300*
+004400 01  AUD-WORK-AREA.
+004500     05 AUD-FILE-STATUS      PIC X(2)   VALUE "00".
+004600     05 AUD-FILE-OPEN-SW     PIC X(1)   VALUE "N".
+004700         88 AUD-FILE-IS-OPEN            VALUE "Y".
+004800*
+004900 COPY "eqsqlaud.cob" REPLACING SQLAUD-RECORD BY AUD-OUT-REC-DATA.
+005000*
+005100 LINKAGE SECTION.
+005200 01  AUD-CALLER-JOBNAME      PIC X(8).
+005300 01  AUD-CALLER-PROGRAM      PIC X(8).
+005400 01  AUD-CALLER-PARAGRAPH    PIC X(30).
+005500 01  AUD-CALLER-ACTION       PIC X(4).
+005600     88 AUD-ACTION-SNAP                VALUE "SNAP".
+005700     88 AUD-ACTION-STOP                VALUE "STOP".
+005800*
+005900 PROCEDURE DIVISION USING AUD-CALLER-JOBNAME
+006000                           AUD-CALLER-PROGRAM
+006100                           AUD-CALLER-PARAGRAPH
+006200                           AUD-CALLER-ACTION.
+006300*
+006400*+----------------------------------------------------------+
+006500*|  0000-MAINLINE                                            |
+006600*+----------------------------------------------------------+
+006700 0000-MAINLINE.
+006800     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006900     IF AUD-ACTION-STOP
+007000         PERFORM 3000-TERMINATE THRU 3000-EXIT
+007100     ELSE
+007200         PERFORM 2000-WRITE-SNAPSHOT THRU 2000-EXIT
+007300     END-IF.
+007400     GOBACK.
+007500*
+007600*+----------------------------------------------------------+
+007700*|  1000-INITIALIZE - open the audit file the first time we  |
+007800*|  are CALLed in this run unit.                              |
+007900*+----------------------------------------------------------+
+008000 1000-INITIALIZE.
+008100     IF NOT AUD-FILE-IS-OPEN
+008200         OPEN EXTEND SQLAUDIT-FILE
+008300         IF AUD-FILE-STATUS = "05" OR AUD-FILE-STATUS = "35"
+008400             OPEN OUTPUT SQLAUDIT-FILE
+008500         END-IF
+008600         SET AUD-FILE-IS-OPEN TO TRUE
+008700     END-IF.
+008800 1000-EXIT.
+008900     EXIT.
+009000*
+009100*+----------------------------------------------------------+
+009200*|  2000-WRITE-SNAPSHOT - build and write one audit record.  |
+009300*+----------------------------------------------------------+
+009400 2000-WRITE-SNAPSHOT.
+009500     MOVE SPACES              TO AUD-OUT-REC-DATA.
+009600     MOVE SQLRUNID            TO AUD-RUNID.
+009700     MOVE AUD-CALLER-JOBNAME  TO AUD-JOBNAME.
+009800     MOVE AUD-CALLER-PROGRAM  TO AUD-PROGRAM.
+009900     MOVE AUD-CALLER-PARAGRAPH TO AUD-PARAGRAPH.
+010000     MOVE FUNCTION CURRENT-DATE(1:8)  TO AUD-DATE.
+010100     MOVE FUNCTION CURRENT-DATE(9:8)  TO AUD-TIME.
+010200     MOVE SQLCODE             TO AUD-SQLCODE.
+010300     MOVE SQLERRML            TO AUD-SQLERRML.
+010400     MOVE SQLERRMC            TO AUD-SQLERRMC.
+010500     MOVE SQLERRD(1)          TO AUD-SQLERRD(1).
+010600     MOVE SQLERRD(2)          TO AUD-SQLERRD(2).
+010700     MOVE SQLERRD(3)          TO AUD-SQLERRD(3).
+010800     MOVE SQLERRD(4)          TO AUD-SQLERRD(4).
+010900     MOVE SQLERRD(5)          TO AUD-SQLERRD(5).
+011000     MOVE SQLERRD(6)          TO AUD-SQLERRD(6).
+011100     MOVE SQLWARN0            TO AUD-SQLWARN0.
+011200     MOVE SQLWARN1            TO AUD-SQLWARN1.
+011300     MOVE SQLWARN2            TO AUD-SQLWARN2.
+011400     MOVE SQLWARN3            TO AUD-SQLWARN3.
+011500     MOVE SQLWARN4            TO AUD-SQLWARN4.
+011600     MOVE SQLWARN5            TO AUD-SQLWARN5.
+011700     MOVE SQLWARN6            TO AUD-SQLWARN6.
+011800     MOVE SQLWARN7            TO AUD-SQLWARN7.
+011900     MOVE AUD-OUT-REC-DATA    TO SQLAUDIT-REC.
+012000     WRITE SQLAUDIT-REC.
+012100 2000-EXIT.
+012200     EXIT.
+012300*
+012400*+----------------------------------------------------------+
+012500*|  3000-TERMINATE - close the audit file at end of job.     |
+012600*+----------------------------------------------------------+
+012700 3000-TERMINATE.
+012800     IF AUD-FILE-IS-OPEN
+012900         CLOSE SQLAUDIT-FILE
+013000         MOVE "N" TO AUD-FILE-OPEN-SW
+013100     END-IF.
+013200 3000-EXIT.
+013300     EXIT.
