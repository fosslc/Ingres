@@ -0,0 +1,213 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * TYPVAL
+000400*     *
+000500*     * Purpose: Pre-run validation utility.  Reads the host-
+000600*     *          variable specifications declared for a batch of
+000700*     *          programs (HVSPEC) and cross-checks each one's
+000800*     *          SQLTYPE/SQLLEN against the real column shape on
+000900*     *          file in the SQLDA metadata cache (SDACCH, kept
+001000*     *          current by SDAREF/SDAWRT - see eqsdaref.cob),
+001100*     *          producing a mismatch report before the job in
+001200*     *          question is scheduled to run live.
+001300*     *
+001400 PROGRAM-ID.     TYPVAL.
+001500 AUTHOR.         D L ROSS.
+001600 INSTALLATION.   BATCH SYSTEMS GROUP.
+001700 DATE-WRITTEN.   09-AUG-2026.
+001800 DATE-COMPILED.
+001900*
+002000*     * Modification History
+002100*     * --------------------
+002200*     * 09-aug-2026 (dlross)  Written.
+002300*
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT HVSPEC-FILE ASSIGN TO "HVSPEC"
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS TYV-HVSPEC-STATUS.
+003000     SELECT SDACACHE-FILE ASSIGN TO "SQLSDAC"
+003100         ORGANIZATION IS INDEXED
+003200         ACCESS MODE IS RANDOM
+003300         RECORD KEY IS SDC-TABLE-NAME
+003400         FILE STATUS IS TYV-SDACACHE-STATUS.
+003500     SELECT MISMATCH-REPORT ASSIGN TO "TYPMISM"
+003600         ORGANIZATION IS SEQUENTIAL
+003700         FILE STATUS IS TYV-REPORT-STATUS.
+003800*
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  HVSPEC-FILE
+004200     RECORDING MODE IS F.
+004300 COPY "eqhvspec.cob".
+004400*
+004500 FD  SDACACHE-FILE.
+004600 COPY "eqsdacch.cob".
+004700*
+004800 FD  MISMATCH-REPORT
+004900     RECORDING MODE IS F.
+005000 01  MISMATCH-LINE           PIC X(132).
+005100*
+005200 WORKING-STORAGE SECTION.
+005300 COPY "eqtypmap.cob".
+005400*
+005500 01  TYV-WORK-AREA.
+005600     05 TYV-HVSPEC-STATUS     PIC X(2)  VALUE "00".
+005700     05 TYV-SDACACHE-STATUS   PIC X(2)  VALUE "00".
+005800     05 TYV-REPORT-STATUS     PIC X(2)  VALUE "00".
+005900     05 TYV-EOF-SW            PIC X(1)  VALUE "N".
+006000         88 TYV-AT-EOF                  VALUE "Y".
+006100     05 TYV-SUB               PIC S9(4) COMP.
+006200     05 TYV-COLUMN-FOUND-SW   PIC X(1)  VALUE "N".
+006300         88 TYV-COLUMN-FOUND            VALUE "Y".
+006400     05 TYV-MISMATCH-COUNT    PIC S9(9) VALUE ZERO.
+006500     05 TYV-HOST-TYPE-NAME    PIC X(12).
+006600     05 TYV-REAL-TYPE-NAME    PIC X(12).
+006700*
+006800 PROCEDURE DIVISION.
+006900*
+007000*+----------------------------------------------------------+
+007100*|  0000-MAINLINE                                             |
+007200*+----------------------------------------------------------+
+007300 0000-MAINLINE.
+007400     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007500     PERFORM 2000-VALIDATE-ONE-SPEC THRU 2000-EXIT
+007600         UNTIL TYV-AT-EOF.
+007700     PERFORM 3000-TERMINATE THRU 3000-EXIT.
+007800     STOP RUN.
+007900*
+008000*+----------------------------------------------------------+
+008100*|  1000-INITIALIZE                                          |
+008200*+----------------------------------------------------------+
+008300 1000-INITIALIZE.
+008400     OPEN INPUT  HVSPEC-FILE.
+008500     OPEN INPUT  SDACACHE-FILE.
+008600     OPEN OUTPUT MISMATCH-REPORT.
+008700     MOVE "HOST-VARIABLE / CATALOG DATATYPE MISMATCH REPORT"
+008800         TO MISMATCH-LINE.
+008900     WRITE MISMATCH-LINE.
+009000     READ HVSPEC-FILE
+009100         AT END SET TYV-AT-EOF TO TRUE
+009200     END-READ.
+009300 1000-EXIT.
+009400     EXIT.
+009500*
+009600*+----------------------------------------------------------+
+009700*|  2000-VALIDATE-ONE-SPEC - look up the real column shape    |
+009800*|  and compare it to what the program declared.               |
+009900*+----------------------------------------------------------+
+010000 2000-VALIDATE-ONE-SPEC.
+010100     MOVE HVS-TABLE-NAME TO SDC-TABLE-NAME.
+010200     READ SDACACHE-FILE
+010300         KEY IS SDC-TABLE-NAME
+010400         INVALID KEY
+010500             PERFORM 2900-REPORT-TABLE-NOT-CACHED
+010600                 THRU 2900-EXIT
+010700         NOT INVALID KEY
+010800             PERFORM 2100-COMPARE-COLUMN THRU 2100-EXIT
+010900     END-READ.
+011000     READ HVSPEC-FILE
+011100         AT END SET TYV-AT-EOF TO TRUE
+011200     END-READ.
+011300 2000-EXIT.
+011400     EXIT.
+011500*
+011600 2100-COMPARE-COLUMN.
+011700     MOVE "N" TO TYV-COLUMN-FOUND-SW.
+011800     PERFORM 2110-FIND-COLUMN THRU 2110-EXIT
+011900         VARYING TYV-SUB FROM 1 BY 1
+012000         UNTIL TYV-SUB > SDC-COLUMN-COUNT
+012100            OR TYV-COLUMN-FOUND.
+012200     IF NOT TYV-COLUMN-FOUND
+012300         PERFORM 2910-REPORT-COLUMN-NOT-FOUND THRU 2910-EXIT
+012400     END-IF.
+012500 2100-EXIT.
+012600     EXIT.
+012700*
+012800 2110-FIND-COLUMN.
+012900     IF SDC-SQLNAMEC(TYV-SUB)(1:32) = HVS-COLUMN-NAME
+013000         SET TYV-COLUMN-FOUND TO TRUE
+013100         IF SDC-SQLTYPE(TYV-SUB) NOT = HVS-HOST-SQLTYPE
+013200            OR SDC-SQLLEN(TYV-SUB) NOT = HVS-HOST-SQLLEN
+013300             PERFORM 2920-REPORT-TYPE-MISMATCH THRU 2920-EXIT
+013400         END-IF
+013500     END-IF.
+013600 2110-EXIT.
+013700     EXIT.
+013800*
+013900 2900-REPORT-TABLE-NOT-CACHED.
+014000     ADD 1 TO TYV-MISMATCH-COUNT.
+014100     MOVE SPACES TO MISMATCH-LINE.
+014200     STRING HVS-PROGRAM-NAME  DELIMITED BY SIZE
+014300            " TABLE "         DELIMITED BY SIZE
+014400            HVS-TABLE-NAME    DELIMITED BY SIZE
+014500            " NOT FOUND IN SQLDA CACHE - RUN SDAWRT FIRST"
+014600                              DELIMITED BY SIZE
+014700         INTO MISMATCH-LINE.
+014800     WRITE MISMATCH-LINE.
+014900 2900-EXIT.
+015000     EXIT.
+015100*
+015200 2910-REPORT-COLUMN-NOT-FOUND.
+015300     ADD 1 TO TYV-MISMATCH-COUNT.
+015400     MOVE SPACES TO MISMATCH-LINE.
+015500     STRING HVS-PROGRAM-NAME  DELIMITED BY SIZE
+015600            " COLUMN "        DELIMITED BY SIZE
+015700            HVS-COLUMN-NAME   DELIMITED BY SIZE
+015800            " NOT FOUND ON TABLE "
+015900                              DELIMITED BY SIZE
+016000            HVS-TABLE-NAME    DELIMITED BY SIZE
+016100         INTO MISMATCH-LINE.
+016200     WRITE MISMATCH-LINE.
+016300 2910-EXIT.
+016400     EXIT.
+016500*
+016600 2920-REPORT-TYPE-MISMATCH.
+016700     ADD 1 TO TYV-MISMATCH-COUNT.
+016800     PERFORM 2930-LOOKUP-TYPE-NAMES THRU 2930-EXIT.
+016900     MOVE SPACES TO MISMATCH-LINE.
+017000     STRING HVS-PROGRAM-NAME  DELIMITED BY SIZE
+017100            " "               DELIMITED BY SIZE
+017200            HVS-TABLE-NAME    DELIMITED BY SIZE
+017300            "."               DELIMITED BY SIZE
+017400            HVS-COLUMN-NAME   DELIMITED BY SIZE
+017500            " HOST="          DELIMITED BY SIZE
+017600            TYV-HOST-TYPE-NAME DELIMITED BY SIZE
+017700            " CATALOG="       DELIMITED BY SIZE
+017800            TYV-REAL-TYPE-NAME DELIMITED BY SIZE
+017900         INTO MISMATCH-LINE.
+018000     WRITE MISMATCH-LINE.
+018100 2920-EXIT.
+018200     EXIT.
+018300*
+018400 2930-LOOKUP-TYPE-NAMES.
+018500     MOVE "UNKNOWN"     TO TYV-HOST-TYPE-NAME.
+018600     MOVE "UNKNOWN"     TO TYV-REAL-TYPE-NAME.
+018700     SET TYPMAP-IDX TO 1.
+018800     SEARCH TYPMAP-ROW
+018900         AT END CONTINUE
+019000         WHEN TYPMAP-CODE(TYPMAP-IDX) = HVS-HOST-SQLTYPE
+019100             MOVE TYPMAP-NAME(TYPMAP-IDX) TO TYV-HOST-TYPE-NAME
+019200     END-SEARCH.
+019300     SET TYPMAP-IDX TO 1.
+019400     SEARCH TYPMAP-ROW
+019500         AT END CONTINUE
+019600         WHEN TYPMAP-CODE(TYPMAP-IDX) = SDC-SQLTYPE(TYV-SUB)
+019700             MOVE TYPMAP-NAME(TYPMAP-IDX) TO TYV-REAL-TYPE-NAME
+019800     END-SEARCH.
+019900 2930-EXIT.
+020000     EXIT.
+020100*
+020200*+----------------------------------------------------------+
+020300*|  3000-TERMINATE                                            |
+020400*+----------------------------------------------------------+
+020500 3000-TERMINATE.
+020600     MOVE SPACES TO MISMATCH-LINE.
+020700     STRING "TOTAL MISMATCHES: " DELIMITED BY SIZE
+020800            TYV-MISMATCH-COUNT   DELIMITED BY SIZE
+020900         INTO MISMATCH-LINE.
+021000     WRITE MISMATCH-LINE.
+021100     CLOSE HVSPEC-FILE SDACACHE-FILE MISMATCH-REPORT.
+021200 3000-EXIT.
+021300     EXIT.
