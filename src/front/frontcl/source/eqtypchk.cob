@@ -0,0 +1,111 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * TYPCHK
+000400*     *
+000500*     * Purpose: Unsupported-SQLDA-type exception report.  CALLed
+000600*     *          right after a DESCRIBE, TYPCHK walks the
+000700*     *          described columns in SQLD/SQLVAR (see eqsqlda.cob)
+000800*     *          and looks each SQLTYPE up in SUPTYP-TABLE (see
+000900*     *          eqsuptyp.cob), the list of type codes this shop's
+001000*     *          FETCH-handling paragraphs actually know how to
+001100*     *          bind.  Any column whose type isn't in that table -
+001200*     *          BOOLEAN and OBJECT today, and whatever the next
+001300*     *          Ingres release adds tomorrow - is written to the
+001400*     *          exception report up front, before it can fail
+001500*     *          deep inside a FETCH loop on live data.
+001600*     *
+001700 PROGRAM-ID.     TYPCHK.
+001800 AUTHOR.         D L ROSS.
+001900 INSTALLATION.   BATCH SYSTEMS GROUP.
+002000 DATE-WRITTEN.   09-AUG-2026.
+002100 DATE-COMPILED.
+002200*
+002300*     * Modification History
+002400*     * --------------------
+002500*     * 09-aug-2026 (dlross)  Written.
+002600*
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT TYPE-EXCEPTION-REPORT ASSIGN TO "TYPEXCP"
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS TCK-REPORT-STATUS.
+003300*
+003400 DATA DIVISION.
+003500 FILE SECTION.
+003600 FD  TYPE-EXCEPTION-REPORT
+003700     RECORDING MODE IS F.
+003800 01  TYPE-EXCEPTION-LINE      PIC X(132).
+003900*
+004000 WORKING-STORAGE SECTION.
+004100 COPY "eqsqlda.cob".
+004200 COPY "eqsuptyp.cob".
+004300 COPY "eqtypmap.cob".
+004400*
+004500 01  TCK-WORK-AREA.
+004600     05 TCK-REPORT-STATUS     PIC X(2)  VALUE "00".
+004700     05 TCK-SUB               PIC S9(4) USAGE COMP.
+004800     05 TCK-SUPPORTED-SW      PIC X(1).
+004900         88 TCK-TYPE-SUPPORTED          VALUE "Y".
+005000     05 TCK-TYPE-NAME         PIC X(12).
+005050     05 TCK-TYPE-CODE-DISP    PIC S9(4).
+005100*
+005200 LINKAGE SECTION.
+005300 01  TCK-CALLER-TABLE-NAME    PIC X(32).
+005400*
+005500 PROCEDURE DIVISION USING TCK-CALLER-TABLE-NAME.
+005600*
+005700*+----------------------------------------------------------+
+005800*|  0000-MAINLINE                                             |
+005900*+----------------------------------------------------------+
+006000 0000-MAINLINE.
+006100     OPEN EXTEND TYPE-EXCEPTION-REPORT.
+006200     IF TCK-REPORT-STATUS = "05" OR TCK-REPORT-STATUS = "35"
+006300         OPEN OUTPUT TYPE-EXCEPTION-REPORT
+006400     END-IF.
+006500     PERFORM 1000-CHECK-ONE-COLUMN THRU 1000-EXIT
+006600         VARYING TCK-SUB FROM 1 BY 1
+006700         UNTIL TCK-SUB > SQLD.
+006800     CLOSE TYPE-EXCEPTION-REPORT.
+006900     GOBACK.
+007000*
+007100*+----------------------------------------------------------+
+007200*|  1000-CHECK-ONE-COLUMN - flag this column's SQLTYPE if it   |
+007300*|  is not in the shop's list of supported type codes.         |
+007400*+----------------------------------------------------------+
+007500 1000-CHECK-ONE-COLUMN.
+007600     MOVE "N" TO TCK-SUPPORTED-SW.
+007700     SET SUPTYP-IDX TO 1.
+007800     SEARCH SUPTYP-ROW
+007900         AT END CONTINUE
+008000         WHEN SUPTYP-CODE(SUPTYP-IDX) = SQLTYPE(TCK-SUB)
+008100             SET TCK-TYPE-SUPPORTED TO TRUE
+008200     END-SEARCH.
+008300     IF NOT TCK-TYPE-SUPPORTED
+008400         PERFORM 1100-WRITE-EXCEPTION THRU 1100-EXIT
+008500     END-IF.
+008600 1000-EXIT.
+008700     EXIT.
+008800*
+008900 1100-WRITE-EXCEPTION.
+009000     MOVE "*UNSUPPORTED*" TO TCK-TYPE-NAME.
+009100     SET TYPMAP-IDX TO 1.
+009200     SEARCH TYPMAP-ROW
+009300         AT END CONTINUE
+009400         WHEN TYPMAP-CODE(TYPMAP-IDX) = SQLTYPE(TCK-SUB)
+009500             MOVE TYPMAP-NAME(TYPMAP-IDX) TO TCK-TYPE-NAME
+009600     END-SEARCH.
+009650     MOVE SQLTYPE(TCK-SUB) TO TCK-TYPE-CODE-DISP.
+009700     MOVE SPACES TO TYPE-EXCEPTION-LINE.
+009800     STRING TCK-CALLER-TABLE-NAME    DELIMITED BY SIZE
+009900            " COLUMN "               DELIMITED BY SIZE
+010000            SQLNAMEC(TCK-SUB)(1:32)  DELIMITED BY SIZE
+010100            " UNSUPPORTED TYPE CODE=" DELIMITED BY SIZE
+010200            TCK-TYPE-CODE-DISP       DELIMITED BY SIZE
+010300            " (" DELIMITED BY SIZE
+010400            TCK-TYPE-NAME            DELIMITED BY SIZE
+010500            ")" DELIMITED BY SIZE
+010600         INTO TYPE-EXCEPTION-LINE.
+010700     WRITE TYPE-EXCEPTION-LINE.
+010800 1100-EXIT.
+010900     EXIT.
