@@ -0,0 +1,117 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * EXTRPT
+000400*     *
+000500*     * Purpose: SQLEXT extended-status interpretation and
+000600*     *          report.  A program CALLs this immediately after
+000700*     *          any statement whose SQLCA came back with a
+000800*     *          non-blank SQLEXT, and EXTRPT splits it into the
+000900*     *          facility mnemonic (see eqextfac.cob) and local
+001000*     *          error number Ingres packs into it, appending a
+001100*     *          decoded line alongside SQLCODE/SQLERRMC to the
+001200*     *          extended-status report - instead of SQLEXT's raw
+001300*     *          eight bytes sitting unread in an error listing.
+001400*     *
+001500*     * Notes:  SQLEXT is assumed to carry a four-character
+001600*     *          facility mnemonic in its first four bytes and a
+001700*     *          four-digit local error number in the last four,
+001800*     *          the layout this shop's Ingres installation uses.
+001900*     *
+002000 PROGRAM-ID.     EXTRPT.
+002100 AUTHOR.         D L ROSS.
+002200 INSTALLATION.   BATCH SYSTEMS GROUP.
+002300 DATE-WRITTEN.   09-AUG-2026.
+002400 DATE-COMPILED.
+002500*
+002600*     * Modification History
+002700*     * --------------------
+002800*     * 09-aug-2026 (dlross)  Written.
+002900*     * 09-aug-2026 (dlross)  Widened EXTSTAT-LINE to 186 bytes --
+003000*     *                       the STRING operands below total 186
+003100*     *                       bytes and were overflowing the old
+003200*     *                       160-byte line with no ON OVERFLOW to
+003300*     *                       catch it, silently dropping the tail
+003400*     *                       of SQLERRMC.
+003500*
+003600 ENVIRONMENT DIVISION.
+003700 INPUT-OUTPUT SECTION.
+003800 FILE-CONTROL.
+003900     SELECT EXTSTAT-REPORT ASSIGN TO "EXTSTAT"
+004000         ORGANIZATION IS SEQUENTIAL
+004100         FILE STATUS IS ERT-REPORT-STATUS.
+004200*
+004300 DATA DIVISION.
+004400 FILE SECTION.
+004500 FD  EXTSTAT-REPORT
+004600     RECORDING MODE IS F.
+004700 01  EXTSTAT-LINE          PIC X(186).
+004800*
+004900 WORKING-STORAGE SECTION.
+005000 COPY "eqsqlca.cob".
+005100 COPY "eqextfac.cob".
+005200*
+005300 01  ERT-WORK-AREA.
+005400     05 ERT-REPORT-STATUS     PIC X(2)   VALUE "00".
+005500     05 ERT-FACILITY-CODE     PIC X(4).
+005600     05 ERT-FACILITY-NAME     PIC X(20).
+005700     05 ERT-ERROR-NUMBER      PIC 9(4).
+005800     05 ERT-SQLCODE-DISP      PIC S9(9).
+005900*
+006000 LINKAGE SECTION.
+006100 01  ERT-CALLER-PROGRAM       PIC X(8).
+006200 01  ERT-CALLER-PARAGRAPH     PIC X(30).
+006300*
+006400 PROCEDURE DIVISION USING ERT-CALLER-PROGRAM
+006500                          ERT-CALLER-PARAGRAPH.
+006600*
+006700*+----------------------------------------------------------+
+006800*|  0000-MAINLINE                                             |
+006900*+----------------------------------------------------------+
+007000 0000-MAINLINE.
+007100     IF SQLEXT NOT = SPACES
+007200         PERFORM 1000-DECODE-AND-WRITE THRU 1000-EXIT
+007300     END-IF.
+007400     GOBACK.
+007500*
+007600*+----------------------------------------------------------+
+007700*|  1000-DECODE-AND-WRITE - split SQLEXT into a facility name |
+007800*|  and error number and append the decoded line.              |
+007900*+----------------------------------------------------------+
+008000 1000-DECODE-AND-WRITE.
+008100     MOVE SQLEXT(1:4)  TO ERT-FACILITY-CODE.
+008200     MOVE SQLEXT(5:4)  TO ERT-ERROR-NUMBER.
+008300     MOVE "UNKNOWN FACILITY"   TO ERT-FACILITY-NAME.
+008400     SET EXTFAC-IDX TO 1.
+008500     SEARCH EXTFAC-ROW
+008600         AT END CONTINUE
+008700         WHEN EXTFAC-CODE(EXTFAC-IDX) = ERT-FACILITY-CODE
+008800             MOVE EXTFAC-NAME(EXTFAC-IDX) TO ERT-FACILITY-NAME
+008900     END-SEARCH.
+009000     MOVE SQLCODE TO ERT-SQLCODE-DISP.
+009100     OPEN EXTEND EXTSTAT-REPORT.
+009200     IF ERT-REPORT-STATUS = "05" OR ERT-REPORT-STATUS = "35"
+009300         OPEN OUTPUT EXTSTAT-REPORT
+009400     END-IF.
+009500     MOVE SPACES TO EXTSTAT-LINE.
+009600     STRING SQLRUNID              DELIMITED BY SIZE
+009700            " "                   DELIMITED BY SIZE
+009800            ERT-CALLER-PROGRAM    DELIMITED BY SIZE
+009900            " "                   DELIMITED BY SIZE
+010000            ERT-CALLER-PARAGRAPH  DELIMITED BY SIZE
+010100            " SQLCODE="           DELIMITED BY SIZE
+010200            ERT-SQLCODE-DISP      DELIMITED BY SIZE
+010300            " FACILITY="          DELIMITED BY SIZE
+010400            ERT-FACILITY-NAME     DELIMITED BY SIZE
+010500            " ERRNO="             DELIMITED BY SIZE
+010600            ERT-ERROR-NUMBER      DELIMITED BY SIZE
+010700            " "                   DELIMITED BY SIZE
+010800            SQLERRMC              DELIMITED BY SIZE
+010900         INTO EXTSTAT-LINE
+011000         ON OVERFLOW
+011100             MOVE "*** SQLEXT DECODE LINE TRUNCATED ***"
+011200                 TO EXTSTAT-LINE
+011300     END-STRING.
+011400     WRITE EXTSTAT-LINE.
+011500     CLOSE EXTSTAT-REPORT.
+011600 1000-EXIT.
+011700     EXIT.
