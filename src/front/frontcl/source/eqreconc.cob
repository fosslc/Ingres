@@ -0,0 +1,91 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * RECONC
+000400*     *
+000500*     * Purpose: End-of-job row-count reconciliation.  A program
+000600*     *          CALLs this with ACTION "ADD" after each embedded
+000700*     *          SQL statement to accumulate SQLERRD(3) (rows
+000800*     *          processed), then CALLs it once more with ACTION
+000900*     *          "CHECK" and its output file's actual record
+001000*     *          count at end of job.  If the two totals do not
+001100*     *          match, a discrepancy line is written to the
+001200*     *          reconciliation report instead of letting a
+001300*     *          short-written output file go unnoticed until a
+001400*     *          downstream process complains.
+001500*     *
+001600 PROGRAM-ID.     RECONC.
+001700 AUTHOR.         D L ROSS.
+001800 INSTALLATION.   BATCH SYSTEMS GROUP.
+001900 DATE-WRITTEN.   09-AUG-2026.
+002000 DATE-COMPILED.
+002100*
+002200*     * Modification History
+002300*     * --------------------
+002400*     * 09-aug-2026 (dlross)  Written.
+002500*
+002600 ENVIRONMENT DIVISION.
+002700 INPUT-OUTPUT SECTION.
+002800 FILE-CONTROL.
+002900     SELECT RECON-REPORT ASSIGN TO "RECONRPT"
+003000         ORGANIZATION IS SEQUENTIAL
+003100         FILE STATUS IS RCN-REPORT-STATUS.
+003200*
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  RECON-REPORT
+003600     RECORDING MODE IS F.
+003700 01  RECON-LINE          PIC X(132).
+003800*
+003900 WORKING-STORAGE SECTION.
+004000 COPY "eqsqlca.cob".
+004100*
+004200 01  RCN-WORK-AREA.
+004300     05 RCN-REPORT-STATUS     PIC X(2)   VALUE "00".
+004400     05 RCN-ERRD3-TOTAL       PIC S9(9)  VALUE ZERO.
+004500*
+004600 LINKAGE SECTION.
+004700 01  RCN-CALLER-ACTION        PIC X(5).
+004800     88 RCN-ACTION-ADD                   VALUE "ADD".
+004900     88 RCN-ACTION-CHECK                 VALUE "CHECK".
+005000 01  RCN-CALLER-JOBNAME       PIC X(8).
+005100 01  RCN-CALLER-OUTPUT-COUNT  PIC S9(9).
+005200*
+005300 PROCEDURE DIVISION USING RCN-CALLER-ACTION
+005400                          RCN-CALLER-JOBNAME
+005500                          RCN-CALLER-OUTPUT-COUNT.
+005600*
+005700*+----------------------------------------------------------+
+005800*|  0000-MAINLINE                                             |
+005900*+----------------------------------------------------------+
+006000 0000-MAINLINE.
+006100     IF RCN-ACTION-ADD
+006200         ADD SQLERRD(3) TO RCN-ERRD3-TOTAL
+006300     ELSE
+006400         PERFORM 1000-CHECK-TOTALS THRU 1000-EXIT
+006500     END-IF.
+006600     GOBACK.
+006700*
+006800*+----------------------------------------------------------+
+006900*|  1000-CHECK-TOTALS - compare the accumulated SQLERRD(3)    |
+007000*|  total against the caller's actual output record count.     |
+007100*+----------------------------------------------------------+
+007200 1000-CHECK-TOTALS.
+007300     IF RCN-ERRD3-TOTAL NOT = RCN-CALLER-OUTPUT-COUNT
+007400         OPEN EXTEND RECON-REPORT
+007500         IF RCN-REPORT-STATUS = "05" OR RCN-REPORT-STATUS = "35"
+007600             OPEN OUTPUT RECON-REPORT
+007700         END-IF
+007800         MOVE SPACES TO RECON-LINE
+007900         STRING RCN-CALLER-JOBNAME     DELIMITED BY SIZE
+008000                " ROW COUNT MISMATCH - SQLERRD(3) TOTAL="
+008100                                       DELIMITED BY SIZE
+008200                RCN-ERRD3-TOTAL        DELIMITED BY SIZE
+008300                " OUTPUT FILE RECORDS="
+008400                                       DELIMITED BY SIZE
+008500                RCN-CALLER-OUTPUT-COUNT DELIMITED BY SIZE
+008600             INTO RECON-LINE
+008700         WRITE RECON-LINE
+008800         CLOSE RECON-REPORT
+008900     END-IF.
+009000 1000-EXIT.
+009100     EXIT.
