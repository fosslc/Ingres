@@ -0,0 +1,207 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * SQLPRF
+000400*     *
+000500*     * Purpose: Daily SQL Performance Profile report.  Reads
+000600*     *          the statement timings SQLTMR (see eqsqltmr.cob)
+000700*     *          appended to the profiling file during the
+000800*     *          batch window, rolls them up by program and
+000900*     *          paragraph, and ranks them slowest first so the
+001000*     *          statements worth tuning are obvious before they
+001100*     *          threaten the batch window.
+001200*     *
+001300 PROGRAM-ID.     SQLPRF.
+001400 AUTHOR.         D L ROSS.
+001500 INSTALLATION.   BATCH SYSTEMS GROUP.
+001600 DATE-WRITTEN.   09-AUG-2026.
+001700 DATE-COMPILED.
+001800*
+001900*     * Modification History
+002000*     * --------------------
+002100*     * 09-aug-2026 (dlross)  Written.
+002200*     * 09-aug-2026 (dlross)  Widened SQLPROF-REC to match the
+002300*     *                       corrected 66-byte SQLTIM-RECORD
+002400*     *                       (see eqsqltmr.cob).
+002500*     * 09-aug-2026 (dlross)  PRF-SAVE-ROW's CALLS/TOTAL fields
+002600*     *                       were COMP while PRF-STMT-ROW's were
+002700*     *                       DISPLAY -- the bubble-sort swap at
+002800*     *                       3110-COMPARE-ADJACENT moves whole
+002900*     *                       rows, and a group MOVE between rows
+003000*     *                       of different total length corrupts
+003100*     *                       the data instead of converting it
+003200*     *                       field by field.  Changed PRF-SAVE-
+003300*     *                       CALLS/TOTAL to DISPLAY to match.
+003400*
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT SQLPROF-FILE ASSIGN TO "SQLPROF"
+003900         ORGANIZATION IS SEQUENTIAL
+004000         FILE STATUS IS PRF-PROF-STATUS.
+004100     SELECT PROFILE-REPORT ASSIGN TO "SQLPRFRP"
+004200         ORGANIZATION IS SEQUENTIAL
+004300         FILE STATUS IS PRF-REPORT-STATUS.
+004400*
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  SQLPROF-FILE
+004800     RECORDING MODE IS F.
+004900 01  SQLPROF-REC          PIC X(66).
+005000*
+005100 FD  PROFILE-REPORT
+005200     RECORDING MODE IS F.
+005300 01  PROFILE-LINE         PIC X(132).
+005400*
+005500 WORKING-STORAGE SECTION.
+005600 COPY "eqsqltim.cob".
+005700*
+005800 01  PRF-WORK-AREA.
+005900     05 PRF-PROF-STATUS       PIC X(2)  VALUE "00".
+006000     05 PRF-REPORT-STATUS     PIC X(2)  VALUE "00".
+006100     05 PRF-EOF-SW            PIC X(1)  VALUE "N".
+006200         88 PRF-AT-EOF                  VALUE "Y".
+006300     05 PRF-STMT-COUNT        PIC S9(4) COMP VALUE ZERO.
+006400     05 PRF-SUB               PIC S9(4) COMP.
+006500     05 PRF-FOUND-SUB         PIC S9(4) COMP.
+006600     05 PRF-FOUND-SW          PIC X(1)  VALUE "N".
+006700         88 PRF-STMT-FOUND              VALUE "Y".
+006800     05 PRF-SWAP-MADE-SW      PIC X(1).
+006900         88 PRF-SWAP-WAS-MADE           VALUE "Y".
+007000*
+007100 01  PRF-STMT-TABLE.
+007200     05 PRF-STMT-ROW OCCURS 500 TIMES.
+007300         10 PRF-STMT-PROGRAM   PIC X(8).
+007400         10 PRF-STMT-PARAGRAPH PIC X(30).
+007500         10 PRF-STMT-CALLS     PIC S9(9).
+007600         10 PRF-STMT-TOTAL     PIC S9(9).
+007700*
+007800 01  PRF-SAVE-ROW.
+007900     05 PRF-SAVE-PROGRAM       PIC X(8).
+008000     05 PRF-SAVE-PARAGRAPH     PIC X(30).
+008100     05 PRF-SAVE-CALLS         PIC S9(9).
+008200     05 PRF-SAVE-TOTAL         PIC S9(9).
+008300*
+008400 PROCEDURE DIVISION.
+008500*
+008600*+----------------------------------------------------------+
+008700*|  0000-MAINLINE                                             |
+008800*+----------------------------------------------------------+
+008900 0000-MAINLINE.
+009000     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+009100     PERFORM 2000-ACCUMULATE-ONE-RECORD THRU 2000-EXIT
+009200         UNTIL PRF-AT-EOF.
+009300     PERFORM 3000-RANK-SLOWEST-FIRST THRU 3000-EXIT.
+009400     PERFORM 4000-PRINT-REPORT THRU 4000-EXIT.
+009500     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009600     STOP RUN.
+009700*
+009800*+----------------------------------------------------------+
+009900*|  1000-INITIALIZE                                          |
+010000*+----------------------------------------------------------+
+010100 1000-INITIALIZE.
+010200     OPEN INPUT  SQLPROF-FILE.
+010300     OPEN OUTPUT PROFILE-REPORT.
+010400     MOVE "SQL PERFORMANCE PROFILE - SLOWEST STATEMENTS FIRST"
+010500         TO PROFILE-LINE.
+010600     WRITE PROFILE-LINE.
+010700     READ SQLPROF-FILE INTO SQLTIM-RECORD
+010800         AT END SET PRF-AT-EOF TO TRUE
+010900     END-READ.
+011000 1000-EXIT.
+011100     EXIT.
+011200*
+011300*+----------------------------------------------------------+
+011400*|  2000-ACCUMULATE-ONE-RECORD - find or add this statement   |
+011500*|  in the in-memory table and add in its elapsed time.        |
+011600*+----------------------------------------------------------+
+011700 2000-ACCUMULATE-ONE-RECORD.
+011800     MOVE "N" TO PRF-FOUND-SW.
+011900     PERFORM 2100-CHECK-ONE-STMT THRU 2100-EXIT
+012000         VARYING PRF-SUB FROM 1 BY 1
+012100         UNTIL PRF-SUB > PRF-STMT-COUNT
+012200            OR PRF-STMT-FOUND.
+012300     IF NOT PRF-STMT-FOUND
+012400         ADD 1 TO PRF-STMT-COUNT
+012500         MOVE PRF-STMT-COUNT TO PRF-SUB
+012600         MOVE TIM-PROGRAM   TO PRF-STMT-PROGRAM(PRF-SUB)
+012700         MOVE TIM-PARAGRAPH TO PRF-STMT-PARAGRAPH(PRF-SUB)
+012800         MOVE ZERO          TO PRF-STMT-CALLS(PRF-SUB)
+012900         MOVE ZERO          TO PRF-STMT-TOTAL(PRF-SUB)
+013000     END-IF.
+013100     ADD 1 TO PRF-STMT-CALLS(PRF-SUB).
+013200     ADD TIM-ELAPSED-CSECS TO PRF-STMT-TOTAL(PRF-SUB).
+013300     READ SQLPROF-FILE INTO SQLTIM-RECORD
+013400         AT END SET PRF-AT-EOF TO TRUE
+013500     END-READ.
+013600 2000-EXIT.
+013700     EXIT.
+013800*
+013900 2100-CHECK-ONE-STMT.
+014000     IF PRF-STMT-PROGRAM(PRF-SUB) = TIM-PROGRAM
+014100        AND PRF-STMT-PARAGRAPH(PRF-SUB) = TIM-PARAGRAPH
+014200         SET PRF-STMT-FOUND TO TRUE
+014300     END-IF.
+014400 2100-EXIT.
+014500     EXIT.
+014600*
+014700*+----------------------------------------------------------+
+014800*|  3000-RANK-SLOWEST-FIRST - simple bubble sort of the        |
+014900*|  in-memory table by descending total elapsed time.          |
+015000*+----------------------------------------------------------+
+015100 3000-RANK-SLOWEST-FIRST.
+015200     MOVE "Y" TO PRF-SWAP-MADE-SW.
+015300     PERFORM 3100-ONE-BUBBLE-PASS THRU 3100-EXIT
+015400         UNTIL NOT PRF-SWAP-WAS-MADE.
+015500 3000-EXIT.
+015600     EXIT.
+015700*
+015800 3100-ONE-BUBBLE-PASS.
+015900     MOVE "N" TO PRF-SWAP-MADE-SW.
+016000     PERFORM 3110-COMPARE-ADJACENT THRU 3110-EXIT
+016100         VARYING PRF-SUB FROM 1 BY 1
+016200         UNTIL PRF-SUB > PRF-STMT-COUNT - 1.
+016300 3100-EXIT.
+016400     EXIT.
+016500*
+016600 3110-COMPARE-ADJACENT.
+016700     IF PRF-STMT-TOTAL(PRF-SUB) < PRF-STMT-TOTAL(PRF-SUB + 1)
+016800         MOVE PRF-STMT-ROW(PRF-SUB)     TO PRF-SAVE-ROW
+016900         MOVE PRF-STMT-ROW(PRF-SUB + 1) TO PRF-STMT-ROW(PRF-SUB)
+017000         MOVE PRF-SAVE-ROW              TO
+017100              PRF-STMT-ROW(PRF-SUB + 1)
+017200         MOVE "Y" TO PRF-SWAP-MADE-SW
+017300     END-IF.
+017400 3110-EXIT.
+017500     EXIT.
+017600*
+017700*+----------------------------------------------------------+
+017800*|  4000-PRINT-REPORT                                        |
+017900*+----------------------------------------------------------+
+018000 4000-PRINT-REPORT.
+018100     PERFORM 4100-PRINT-ONE-STMT THRU 4100-EXIT
+018200         VARYING PRF-SUB FROM 1 BY 1
+018300         UNTIL PRF-SUB > PRF-STMT-COUNT.
+018400 4000-EXIT.
+018500     EXIT.
+018600*
+018700 4100-PRINT-ONE-STMT.
+018800     MOVE SPACES TO PROFILE-LINE.
+018900     STRING PRF-STMT-PROGRAM(PRF-SUB)   DELIMITED BY SIZE
+019000            " "                         DELIMITED BY SIZE
+019100            PRF-STMT-PARAGRAPH(PRF-SUB) DELIMITED BY SIZE
+019200            " CALLS="                   DELIMITED BY SIZE
+019300            PRF-STMT-CALLS(PRF-SUB)     DELIMITED BY SIZE
+019400            " TOTAL-CSECS="             DELIMITED BY SIZE
+019500            PRF-STMT-TOTAL(PRF-SUB)     DELIMITED BY SIZE
+019600         INTO PROFILE-LINE.
+019700     WRITE PROFILE-LINE.
+019800 4100-EXIT.
+019900     EXIT.
+020000*
+020100*+----------------------------------------------------------+
+020200*|  9000-TERMINATE                                            |
+020300*+----------------------------------------------------------+
+020400 9000-TERMINATE.
+020500     CLOSE SQLPROF-FILE PROFILE-REPORT.
+020600 9000-EXIT.
+020700     EXIT.
