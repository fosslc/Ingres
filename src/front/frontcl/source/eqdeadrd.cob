@@ -0,0 +1,90 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * DEADRD
+000400*     *
+000500*     * Purpose: Dead-letter replay reader.  A replay driver job
+000600*     *          CALLs this with ACTION "READ" once per iteration
+000700*     *          to receive the next dead-letter record written by
+000800*     *          DEADWR (see eqdeadwr.cob) - the failing
+000900*     *          statement's identifier, SQLCODE, and its host
+001000*     *          variable snapshot - so it can decide how to
+001100*     *          replay that one failed operation, then CALLs
+001200*     *          ACTION "CLOSE" when done.
+001300*     *
+001400 PROGRAM-ID.     DEADRD.
+001500 AUTHOR.         D L ROSS.
+001600 INSTALLATION.   BATCH SYSTEMS GROUP.
+001700 DATE-WRITTEN.   09-AUG-2026.
+001800 DATE-COMPILED.
+001900*
+002000*     * Modification History
+002100*     * --------------------
+002200*     * 09-aug-2026 (dlross)  Written.
+002300*
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT DEADLETTER-FILE ASSIGN TO "DEADLTR"
+002800         ORGANIZATION IS SEQUENTIAL
+002900         FILE STATUS IS DLR-FILE-STATUS.
+003000*
+003100 DATA DIVISION.
+003200 FILE SECTION.
+003300 FD  DEADLETTER-FILE
+003400     RECORDING MODE IS F.
+003500 01  DEADLETTER-FILE-REC      PIC X(577).
+003600*
+003700 WORKING-STORAGE SECTION.
+004000 01  DLR-WORK-AREA.
+004100     05 DLR-FILE-STATUS       PIC X(2)  VALUE "00".
+004200     05 DLR-FILE-OPEN-SW      PIC X(1)  VALUE "N".
+004300         88 DLR-FILE-IS-OPEN            VALUE "Y".
+004400*
+004500 LINKAGE SECTION.
+004600 01  DLR-CALLER-ACTION        PIC X(5).
+004700     88 DLR-ACTION-READ                  VALUE "READ".
+004800     88 DLR-ACTION-CLOSE                 VALUE "CLOSE".
+004900 01  DLR-CALLER-EOF-SW        PIC X(1).
+005000     88 DLR-CALLER-AT-EOF                VALUE "Y".
+005100 COPY "eqdeadlt.cob".
+005150*
+005200 PROCEDURE DIVISION USING DLR-CALLER-ACTION
+005300                          DLR-CALLER-EOF-SW
+005400                          DEADLT-RECORD.
+005500*
+005600*+----------------------------------------------------------+
+005700*|  0000-MAINLINE                                             |
+005800*+----------------------------------------------------------+
+005900 0000-MAINLINE.
+006000     IF DLR-ACTION-READ
+006100         PERFORM 1000-READ-NEXT THRU 1000-EXIT
+006200     ELSE
+006300         PERFORM 2000-CLOSE-FILE THRU 2000-EXIT
+006400     END-IF.
+006500     GOBACK.
+006600*
+006700*+----------------------------------------------------------+
+006800*|  1000-READ-NEXT                                            |
+006900*+----------------------------------------------------------+
+007000 1000-READ-NEXT.
+007100     MOVE "N" TO DLR-CALLER-EOF-SW.
+007200     IF NOT DLR-FILE-IS-OPEN
+007300         OPEN INPUT DEADLETTER-FILE
+007400         SET DLR-FILE-IS-OPEN TO TRUE
+007500     END-IF.
+007600     READ DEADLETTER-FILE INTO DEADLT-RECORD
+007700         AT END SET DLR-CALLER-AT-EOF TO TRUE
+007800     END-READ.
+007900 1000-EXIT.
+008000     EXIT.
+008100*
+008200*+----------------------------------------------------------+
+008300*|  2000-CLOSE-FILE                                           |
+008400*+----------------------------------------------------------+
+008500 2000-CLOSE-FILE.
+008600     IF DLR-FILE-IS-OPEN
+008700         CLOSE DEADLETTER-FILE
+008800         MOVE "N" TO DLR-FILE-OPEN-SW
+008900     END-IF.
+009000 2000-EXIT.
+009100     EXIT.
