@@ -0,0 +1,107 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * NULWRT
+000400*     *
+000500*     * Purpose: Null-indicator capture for DESCRIBE-built dynamic
+000600*     *          queries.  A FETCH loop CALLs this once per row
+000700*     *          with the table name being fetched, and NULWRT
+000800*     *          walks every described column (SQLD), dereferences
+000900*     *          its SQLIND pointer, and appends one record per
+001000*     *          column recording whether that column came back
+001100*     *          NULL on this row - so NULRPT (see eqnulrpt.cob)
+001200*     *          can later report which columns are actually
+001300*     *          worth their null-handling logic and which never
+001400*     *          come back NULL in practice.
+001500*     *
+001600*     * Notes:  SQLIND points to a two-byte indicator NULWRT
+001700*     *          dereferences the same way LOBEXT dereferences
+001800*     *          IISQLHDLR's DATAHANDLER pointer - by SETting the
+001900*     *          ADDRESS OF a BASED item to it.
+002000*     *
+002100 PROGRAM-ID.     NULWRT.
+002200 AUTHOR.         D L ROSS.
+002300 INSTALLATION.   BATCH SYSTEMS GROUP.
+002400 DATE-WRITTEN.   09-AUG-2026.
+002500 DATE-COMPILED.
+002600*
+002700*     * Modification History
+002800*     * --------------------
+002900*     * 09-aug-2026 (dlross)  Written.
+003000*
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT NULCHK-FILE ASSIGN TO "NULCHK"
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS NLW-FILE-STATUS.
+003700*
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  NULCHK-FILE
+004100     RECORDING MODE IS F.
+004200 01  NULCHK-REC          PIC X(77).
+004300*
+004400 WORKING-STORAGE SECTION.
+004500 COPY "eqsqlca.cob".
+004600 COPY "eqsqlda.cob".
+004700 COPY "eqnulchk.cob" REPLACING NULCHK-RECORD BY NLW-OUT-REC-DATA.
+004800*
+004900 01  NLW-WORK-AREA.
+005000     05 NLW-FILE-STATUS       PIC X(2)   VALUE "00".
+005100     05 NLW-FILE-OPEN-SW      PIC X(1)   VALUE "N".
+005200         88 NLW-FILE-IS-OPEN             VALUE "Y".
+005300     05 NLW-SUB               PIC S9(4)  USAGE COMP.
+005400*
+005500 01  NLW-INDICATOR-VALUE         BASED.
+005600     05 NLW-INDICATOR         PIC S9(4)  USAGE COMP-5.
+005700*
+005800 LINKAGE SECTION.
+005900 01  NLW-CALLER-TABLE-NAME    PIC X(30).
+006000*
+006100 PROCEDURE DIVISION USING NLW-CALLER-TABLE-NAME.
+006200*
+006300*+----------------------------------------------------------+
+006400*|  0000-MAINLINE                                             |
+006500*+----------------------------------------------------------+
+006600 0000-MAINLINE.
+006700     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+006800     PERFORM 2000-CHECK-ONE-COLUMN THRU 2000-EXIT
+006900         VARYING NLW-SUB FROM 1 BY 1
+007000         UNTIL NLW-SUB > SQLD.
+007100     GOBACK.
+007200*
+007300*+----------------------------------------------------------+
+007400*|  1000-INITIALIZE - open the null-check file the first time |
+007500*|  we are CALLed in this run unit.                            |
+007600*+----------------------------------------------------------+
+007700 1000-INITIALIZE.
+007800     IF NOT NLW-FILE-IS-OPEN
+007900         OPEN EXTEND NULCHK-FILE
+008000         IF NLW-FILE-STATUS = "05" OR NLW-FILE-STATUS = "35"
+008100             OPEN OUTPUT NULCHK-FILE
+008200         END-IF
+008300         SET NLW-FILE-IS-OPEN TO TRUE
+008400     END-IF.
+008500 1000-EXIT.
+008600     EXIT.
+008700*
+008800*+----------------------------------------------------------+
+008900*|  2000-CHECK-ONE-COLUMN - dereference this column's SQLIND  |
+009000*|  and append a record showing whether it was NULL.           |
+009100*+----------------------------------------------------------+
+009200 2000-CHECK-ONE-COLUMN.
+009300     MOVE SPACES         TO NLW-OUT-REC-DATA.
+009400     MOVE SQLRUNID       TO NUL-RUNID.
+009500     MOVE NLW-CALLER-TABLE-NAME TO NUL-TABLE-NAME.
+009600     MOVE SQLNAMEC(NLW-SUB)(1:30) TO NUL-COLUMN-NAME.
+009700     SET NUL-WAS-NOT-NULL TO TRUE.
+009800     IF SQLIND(NLW-SUB) NOT EQUAL TO NULL
+009900         SET ADDRESS OF NLW-INDICATOR-VALUE TO SQLIND(NLW-SUB)
+010000         IF NLW-INDICATOR < ZERO
+010100             SET NUL-WAS-NULL TO TRUE
+010200         END-IF
+010300     END-IF.
+010400     MOVE NLW-OUT-REC-DATA TO NULCHK-REC.
+010500     WRITE NULCHK-REC.
+010600 2000-EXIT.
+010700     EXIT.
