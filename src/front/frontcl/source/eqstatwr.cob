@@ -0,0 +1,86 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * STATWRT
+000400*     *
+000500*     * Purpose: Live status writer.  A batch program CALLs this
+000600*     *          after every embedded SQL statement, passing its
+000700*     *          own program and paragraph name, and STATWRT
+000800*     *          records the current SQLCA against the job's
+000900*     *          run-id in the live status file.  An operator
+001000*     *          running OPSCRN (see eqopscrn.cob) can then look
+001100*     *          up a run-id and see exactly which statement a
+001200*     *          hung job was last executing.
+001300*     *
+001400 PROGRAM-ID.     STATWRT.
+001500 AUTHOR.         D L ROSS.
+001600 INSTALLATION.   BATCH SYSTEMS GROUP.
+001700 DATE-WRITTEN.   09-AUG-2026.
+001800 DATE-COMPILED.
+001900*
+002000*     * Modification History
+002100*     * --------------------
+002200*     * 09-aug-2026 (dlross)  Written.
+002300*     * 09-aug-2026 (dlross)  Widened SLF-REST-OF-RECORD to hold
+002400*     *                       the full SQLSTA-RECORD (it was
+002500*     *                       truncating STA-SQLWARN); added a
+002600*     *                       caller-supplied job-name parameter
+002700*     *                       instead of reusing SQLRUNID.
+002800*
+002900 ENVIRONMENT DIVISION.
+003000 INPUT-OUTPUT SECTION.
+003100 FILE-CONTROL.
+003200     SELECT STATLIVE-FILE ASSIGN TO "STATLIVE"
+003300         ORGANIZATION IS INDEXED
+003400         ACCESS MODE IS DYNAMIC
+003500         RECORD KEY IS SLF-RUN-ID
+003600         FILE STATUS IS SWR-FILE-STATUS.
+003700*
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  STATLIVE-FILE.
+004100 01  STATLIVE-FILE-REC.
+004200     05 SLF-RUN-ID            PIC X(16).
+004300     05 SLF-REST-OF-RECORD    PIC X(147).
+004400*
+004500 WORKING-STORAGE SECTION.
+004600 COPY "eqsqlca.cob".
+004700 COPY "eqsqlsta.cob" REPLACING SQLSTA-RECORD BY SWR-OUT-REC.
+004800*
+004900 01  SWR-WORK-AREA.
+005000     05 SWR-FILE-STATUS       PIC X(2)  VALUE "00".
+005100     05 SWR-NOW-STRING        PIC X(14).
+005200*
+005300 LINKAGE SECTION.
+005400 01  SWR-CALLER-PROGRAM       PIC X(8).
+005500 01  SWR-CALLER-PARAGRAPH     PIC X(30).
+005600 01  SWR-CALLER-JOBNAME       PIC X(8).
+005700*
+005800 PROCEDURE DIVISION USING SWR-CALLER-PROGRAM
+005900                          SWR-CALLER-PARAGRAPH
+006000                          SWR-CALLER-JOBNAME.
+006100*
+006200*+----------------------------------------------------------+
+006300*|  0000-MAINLINE                                             |
+006400*+----------------------------------------------------------+
+006500 0000-MAINLINE.
+006600     MOVE SQLRUNID              TO STA-RUN-ID.
+006700     MOVE SWR-CALLER-JOBNAME    TO STA-JOB-NAME.
+006800     MOVE SWR-CALLER-PROGRAM    TO STA-PROGRAM.
+006900     MOVE SWR-CALLER-PARAGRAPH  TO STA-PARAGRAPH.
+007000     MOVE FUNCTION CURRENT-DATE(1:14) TO SWR-NOW-STRING.
+007100     MOVE SWR-NOW-STRING        TO STA-TIMESTAMP.
+007200     MOVE SQLCODE               TO STA-SQLCODE.
+007300     MOVE SQLERRMC              TO STA-SQLERRMC.
+007400     MOVE SQLWARN               TO STA-SQLWARN.
+007500     OPEN I-O STATLIVE-FILE.
+007600     IF SWR-FILE-STATUS = "05" OR SWR-FILE-STATUS = "35"
+007700         OPEN OUTPUT STATLIVE-FILE
+007800     END-IF.
+007900     MOVE STA-RUN-ID              TO SLF-RUN-ID.
+008000     MOVE SWR-OUT-REC(17:147)     TO SLF-REST-OF-RECORD.
+008100     REWRITE STATLIVE-FILE-REC.
+008200     IF SWR-FILE-STATUS = "23" OR SWR-FILE-STATUS = "21"
+008300         WRITE STATLIVE-FILE-REC
+008400     END-IF.
+008500     CLOSE STATLIVE-FILE.
+008600     GOBACK.
