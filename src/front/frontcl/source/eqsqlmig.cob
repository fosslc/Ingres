@@ -0,0 +1,114 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * SQLMIG
+000400*     *
+000500*     * Purpose: DG-to-MF SQLDA conversion utility.  Legacy jobs
+000600*     *          DESCRIBE into eqdsqlda.cob's fixed-format SQLDA
+000700*     *          (34-byte SQLNAMEC, SQLDATA/SQLIND as PIC S9(8)
+000800*     *          COMP offsets), while current jobs expect
+000900*     *          eqsqlda.cob's layout (258-byte SQLNAMEC, POINTER
+001000*     *          SQLDATA/SQLIND).  SQLMIG is CALLed after a legacy
+001100*     *          job's DESCRIBE to copy the described column
+001200*     *          metadata - SQLTYPE, SQLLEN, SQLNAME - across into
+001300*     *          the modern SQLDA so a newer MF-based program can
+001400*     *          consume it in the same run unit without a
+001500*     *          rewrite.
+001600*     *
+001700*     * Notes:  Only column metadata is meaningful across the two
+001800*     *          layouts.  The legacy SQLDATA/SQLIND fields are
+001900*     *          DG COBOL data-area offsets, not addresses, so
+002000*     *          they cannot be turned into real POINTER values
+002100*     *          here; the modern SQLDATA/SQLIND are set to NULL
+002200*     *          and must be bound again (e.g. by a fresh EXEC SQL
+002300*     *          DESCRIBE OUTPUT) before the migrated SQLDA is used
+002400*     *          to FETCH, not merely to read column shape.
+002500*     *
+002600*     *          The caller's legacy SQLDA is passed in on the CALL
+002700*     *          rather than shared as a second EXTERNAL item under
+002800*     *          the name "SQLDA" -- this program already holds the
+002900*     *          modern eqsqlda.cob SQLDA EXTERNAL as "SQLDA", and a
+003000*     *          renamed legacy copy claiming that same external
+003100*     *          name collides with it (two different record sizes
+003200*     *          fighting over one external key).  A LINKAGE
+003300*     *          parameter, the same technique SESMGR uses for
+003400*     *          LNK-SQLCA/LNK-SQLDA (see eqsesmgr.cob), sidesteps
+003500*     *          the external-storage name entirely.
+003600*     *
+003700 PROGRAM-ID.     SQLMIG.
+003800 AUTHOR.         D L ROSS.
+003900 INSTALLATION.   BATCH SYSTEMS GROUP.
+004000 DATE-WRITTEN.   09-AUG-2026.
+004100 DATE-COMPILED.
+004200*
+004300*     * Modification History
+004400*     * --------------------
+004500*     * 09-aug-2026 (dlross)  Written.
+004600*     * 09-aug-2026 (dlross)  The legacy SQLDA was brought in as a
+004700*     *                       renamed WORKING-STORAGE EXTERNAL item,
+004800*     *                       which does not bind to the caller's
+004900*     *                       real EXTERNAL "SQLDA" (EXTERNAL
+005000*     *                       binding is keyed by data-name, so a
+005100*     *                       rename creates a second, unpopulated
+005200*     *                       item) and, once renamed back to the
+005300*     *                       external name "SQLDA" via AS, collides
+005400*     *                       with this program's own modern
+005500*     *                       eqsqlda.cob copy of the same external
+005600*     *                       name.  The caller now passes its
+005700*     *                       legacy SQLDA in directly as a CALL
+005800*     *                       parameter instead.
+005900*
+006000 ENVIRONMENT DIVISION.
+006100 DATA DIVISION.
+006200 WORKING-STORAGE SECTION.
+006300 COPY "eqsqlda.cob".
+006400*
+006500 01  MIG-WORK-AREA.
+006600     05 MIG-SUB               PIC S9(4) USAGE COMP.
+006700*
+006800 LINKAGE SECTION.
+006900 01  MIG-CALLER-RESULT        PIC X(1).
+007000     88 MIG-RESULT-OK                    VALUE "Y".
+007100*
+007200 COPY "eqdsqlda.cob" REPLACING
+007300     ==SQLDA EXTERNAL== BY ==OLD-SQLDA==
+007400     ==SQLDAID==   BY ==OLD-SQLDAID==
+007500     ==SQLDABC==   BY ==OLD-SQLDABC==
+007600     ==SQLN==      BY ==OLD-SQLN==
+007700     ==SQLD==      BY ==OLD-SQLD==
+007800     ==SQLVAR==    BY ==OLD-SQLVAR==
+007900     ==SQLTYPE==   BY ==OLD-SQLTYPE==
+008000     ==SQLLEN==    BY ==OLD-SQLLEN==
+008100     ==SQLDATA==   BY ==OLD-SQLDATA==
+008200     ==SQLIND==    BY ==OLD-SQLIND==
+008300     ==SQLNAME==   BY ==OLD-SQLNAME==
+008400     ==SQLNAMEL==  BY ==OLD-SQLNAMEL==
+008500     ==SQLNAMEC==  BY ==OLD-SQLNAMEC==.
+008600*
+008700 PROCEDURE DIVISION USING MIG-CALLER-RESULT OLD-SQLDA.
+008800*
+008900*+----------------------------------------------------------+
+009000*|  0000-MAINLINE                                             |
+009100*+----------------------------------------------------------+
+009200 0000-MAINLINE.
+009300     MOVE "SQLDA   "  TO SQLDAID.
+009400     MOVE OLD-SQLD    TO SQLD.
+009500     PERFORM 1000-CONVERT-ONE-COLUMN THRU 1000-EXIT
+009600         VARYING MIG-SUB FROM 1 BY 1
+009700         UNTIL MIG-SUB > SQLD.
+009800     SET MIG-RESULT-OK TO TRUE.
+009900     GOBACK.
+010000*
+010100*+----------------------------------------------------------+
+010200*|  1000-CONVERT-ONE-COLUMN - copy one legacy SQLVAR entry's   |
+010300*|  type/length/name into its modern equivalent.               |
+010400*+----------------------------------------------------------+
+010500 1000-CONVERT-ONE-COLUMN.
+010600     MOVE OLD-SQLTYPE(MIG-SUB)  TO SQLTYPE(MIG-SUB).
+010700     MOVE OLD-SQLLEN(MIG-SUB)   TO SQLLEN(MIG-SUB).
+010800     MOVE OLD-SQLNAMEL(MIG-SUB) TO SQLNAMEL(MIG-SUB).
+010900     MOVE SPACES                TO SQLNAMEC(MIG-SUB).
+011000     MOVE OLD-SQLNAMEC(MIG-SUB) TO SQLNAMEC(MIG-SUB)(1:34).
+011100     SET SQLDATA(MIG-SUB)       TO NULL.
+011200     SET SQLIND(MIG-SUB)        TO NULL.
+011300 1000-EXIT.
+011400     EXIT.
