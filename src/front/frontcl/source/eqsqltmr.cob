@@ -0,0 +1,111 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * SQLTMR
+000400*     *
+000500*     * Purpose: Timing-capture subprogram.  A program CALLs this
+000600*     *          with ACTION "START" immediately before an
+000700*     *          embedded SQL statement and again with ACTION
+000800*     *          "STOP" immediately after, identifying the
+000900*     *          statement by program/paragraph name.  On STOP,
+001000*     *          the elapsed time (in hundredths of a second) is
+001100*     *          appended to the profiling file for later roll-up
+001200*     *          by SQLPRF (see eqsqlprf.cob).
+001300*     *
+001400*     * Notes:  Timers are not re-entrant/nested - a program
+001500*     *          times one statement at a time, which matches how
+001600*     *          embedded SQL statements execute serially.
+001700*     *
+001800 PROGRAM-ID.     SQLTMR.
+001900 AUTHOR.         D L ROSS.
+002000 INSTALLATION.   BATCH SYSTEMS GROUP.
+002100 DATE-WRITTEN.   09-AUG-2026.
+002200 DATE-COMPILED.
+002300*
+002400*     * Modification History
+002500*     * --------------------
+002600*     * 09-aug-2026 (dlross)  Written.
+002700*     * 09-aug-2026 (dlross)  Widened SQLPROF-REC to match the
+002800*     *                       full 66-byte SQLTIM-RECORD -- the
+002900*     *                       64-byte FD was truncating the last
+003000*     *                       2 bytes of TIM-ELAPSED-CSECS.
+003100*
+003200 ENVIRONMENT DIVISION.
+003300 INPUT-OUTPUT SECTION.
+003400 FILE-CONTROL.
+003500     SELECT SQLPROF-FILE ASSIGN TO "SQLPROF"
+003600         ORGANIZATION IS SEQUENTIAL
+003700         FILE STATUS IS TMR-FILE-STATUS.
+003800*
+003900 DATA DIVISION.
+004000 FILE SECTION.
+004100 FD  SQLPROF-FILE
+004200     RECORDING MODE IS F.
+004300 01  SQLPROF-REC          PIC X(66).
+004400*
+004500 WORKING-STORAGE SECTION.
+004600 COPY "eqsqlca.cob".
+004700 COPY "eqsqltim.cob".
+004800*
+004900 01  TMR-WORK-AREA.
+005000     05 TMR-FILE-STATUS      PIC X(2)   VALUE "00".
+005100     05 TMR-FILE-OPEN-SW     PIC X(1)   VALUE "N".
+005200         88 TMR-FILE-IS-OPEN            VALUE "Y".
+005300     05 TMR-NOW-STRING       PIC X(21).
+005400     05 TMR-NOW-CSECS REDEFINES TMR-NOW-STRING.
+005500         10 FILLER           PIC X(8).
+005600         10 TMR-NOW-HH       PIC 9(2).
+005700         10 TMR-NOW-MI       PIC 9(2).
+005800         10 TMR-NOW-SS       PIC 9(2).
+005900         10 TMR-NOW-HS       PIC 9(2).
+006000         10 FILLER           PIC X(5).
+006100     05 TMR-START-CSECS      PIC S9(9) USAGE COMP VALUE ZERO.
+006200     05 TMR-STOP-CSECS       PIC S9(9) USAGE COMP.
+006300*
+006400 LINKAGE SECTION.
+006500 01  TMR-CALLER-ACTION       PIC X(5).
+006600     88 TMR-ACTION-START                VALUE "START".
+006700     88 TMR-ACTION-STOP                 VALUE "STOP".
+006800 01  TMR-CALLER-PROGRAM      PIC X(8).
+006900 01  TMR-CALLER-PARAGRAPH    PIC X(30).
+007000*
+007100 PROCEDURE DIVISION USING TMR-CALLER-ACTION
+007200                          TMR-CALLER-PROGRAM
+007300                          TMR-CALLER-PARAGRAPH.
+007400*
+007500*+----------------------------------------------------------+
+007600*|  0000-MAINLINE                                             |
+007700*+----------------------------------------------------------+
+007800 0000-MAINLINE.
+007900     MOVE FUNCTION CURRENT-DATE TO TMR-NOW-STRING.
+008000     COMPUTE TMR-STOP-CSECS =
+008100         ((TMR-NOW-HH * 3600) + (TMR-NOW-MI * 60) + TMR-NOW-SS)
+008200             * 100 + TMR-NOW-HS.
+008300     IF TMR-ACTION-START
+008400         MOVE TMR-STOP-CSECS TO TMR-START-CSECS
+008500     ELSE
+008600         PERFORM 1000-WRITE-ELAPSED THRU 1000-EXIT
+008700     END-IF.
+008800     GOBACK.
+008900*
+009000*+----------------------------------------------------------+
+009100*|  1000-WRITE-ELAPSED - append the elapsed hundredths of a   |
+009200*|  second for this statement to the profiling file.           |
+009300*+----------------------------------------------------------+
+009400 1000-WRITE-ELAPSED.
+009500     IF NOT TMR-FILE-IS-OPEN
+009600         OPEN EXTEND SQLPROF-FILE
+009700         IF TMR-FILE-STATUS = "05" OR TMR-FILE-STATUS = "35"
+009800             OPEN OUTPUT SQLPROF-FILE
+009900         END-IF
+010000         SET TMR-FILE-IS-OPEN TO TRUE
+010100     END-IF.
+010200     MOVE SPACES              TO SQLTIM-RECORD.
+010300     MOVE SQLRUNID            TO TIM-RUNID.
+010400     MOVE TMR-CALLER-PROGRAM  TO TIM-PROGRAM.
+010500     MOVE TMR-CALLER-PARAGRAPH TO TIM-PARAGRAPH.
+010600     MOVE TMR-NOW-STRING(1:8) TO TIM-DATE.
+010700     COMPUTE TIM-ELAPSED-CSECS = TMR-STOP-CSECS - TMR-START-CSECS.
+010800     MOVE SQLTIM-RECORD       TO SQLPROF-REC.
+010900     WRITE SQLPROF-REC.
+011000 1000-EXIT.
+011100     EXIT.
