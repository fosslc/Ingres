@@ -0,0 +1,101 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * COLWARN
+000400*     *
+000500*     * Purpose: SQLVAR column-count threshold alert.  A program
+000600*     *          CALLs this immediately after a DESCRIBE so that,
+000700*     *          if the result set's column count (SQLD) is
+000800*     *          getting close to the 1024-entry SQLVAR table
+000900*     *          (see eqsqlda.cob) instead of only finding out
+001000*     *          when a future column addition finally overflows
+001100*     *          it outright.
+001200*     *
+001300*     * Notes:  SQLDA is EXTERNAL, so this program simply COPYs
+001400*     *          it and sees whatever the caller's last DESCRIBE
+001500*     *          set SQLD to.  The threshold is a caller-supplied
+001600*     *          argument rather than a fixed constant so a job
+001700*     *          working against a table that legitimately has a
+001800*     *          great many columns can raise its own warning
+001900*     *          point.
+002000*     *
+002100 PROGRAM-ID.     COLWARN.
+002200 AUTHOR.         D L ROSS.
+002300 INSTALLATION.   BATCH SYSTEMS GROUP.
+002400 DATE-WRITTEN.   09-AUG-2026.
+002500 DATE-COMPILED.
+002600*
+002700*     * Modification History
+002800*     * --------------------
+002900*     * 09-aug-2026 (dlross)  Written.
+003000*
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT COLWARN-REPORT ASSIGN TO "COLWARN"
+003500         ORGANIZATION IS SEQUENTIAL
+003600         FILE STATUS IS CLW-REPORT-STATUS.
+003700*
+003800 DATA DIVISION.
+003900 FILE SECTION.
+004000 FD  COLWARN-REPORT
+004100     RECORDING MODE IS F.
+004200 01  COLWARN-LINE          PIC X(132).
+004300*
+004400 WORKING-STORAGE SECTION.
+004500 COPY "eqsqlda.cob".
+004600 COPY "eqsqlca.cob".
+004700*
+004800 01  CLW-WORK-AREA.
+004900     05 CLW-REPORT-STATUS     PIC X(2)   VALUE "00".
+005000     05 CLW-SQLD-DISP         PIC S9(4).
+005100     05 CLW-THRESHOLD-DISP    PIC S9(4).
+005200*
+005300 LINKAGE SECTION.
+005400 01  CLW-CALLER-THRESHOLD     PIC S9(4) USAGE COMP.
+005500 01  CLW-CALLER-TABLE-NAME    PIC X(30).
+005600 01  CLW-CALLER-RESULT        PIC X(1).
+005700     88 CLW-RESULT-OK                    VALUE "Y".
+005800     88 CLW-RESULT-WARNING                VALUE "N".
+005900*
+006000 PROCEDURE DIVISION USING CLW-CALLER-THRESHOLD
+006100                          CLW-CALLER-TABLE-NAME
+006200                          CLW-CALLER-RESULT.
+006300*
+006400*+----------------------------------------------------------+
+006500*|  0000-MAINLINE                                             |
+006600*+----------------------------------------------------------+
+006700 0000-MAINLINE.
+006800     IF SQLD >= CLW-CALLER-THRESHOLD
+006900         SET CLW-RESULT-WARNING TO TRUE
+007000         PERFORM 1000-WRITE-ALERT THRU 1000-EXIT
+007100     ELSE
+007200         SET CLW-RESULT-OK TO TRUE
+007300     END-IF.
+007400     GOBACK.
+007500*
+007600*+----------------------------------------------------------+
+007700*|  1000-WRITE-ALERT - append one line to the column-count    |
+007800*|  warning report.                                            |
+007900*+----------------------------------------------------------+
+008000 1000-WRITE-ALERT.
+008100     OPEN EXTEND COLWARN-REPORT.
+008200     IF CLW-REPORT-STATUS = "05" OR CLW-REPORT-STATUS = "35"
+008300         OPEN OUTPUT COLWARN-REPORT
+008400     END-IF.
+008500     MOVE SQLD             TO CLW-SQLD-DISP.
+008600     MOVE CLW-CALLER-THRESHOLD TO CLW-THRESHOLD-DISP.
+008700     MOVE SPACES TO COLWARN-LINE.
+008800     STRING SQLRUNID                DELIMITED BY SIZE
+008900            " TABLE="                DELIMITED BY SIZE
+009000            CLW-CALLER-TABLE-NAME    DELIMITED BY SIZE
+009100            " SQLD="                 DELIMITED BY SIZE
+009200            CLW-SQLD-DISP            DELIMITED BY SIZE
+009300            " THRESHOLD="            DELIMITED BY SIZE
+009400            CLW-THRESHOLD-DISP       DELIMITED BY SIZE
+009500            " APPROACHING 1024-ENTRY SQLVAR LIMIT"
+009600                                     DELIMITED BY SIZE
+009700         INTO COLWARN-LINE.
+009800     WRITE COLWARN-LINE.
+009900     CLOSE COLWARN-REPORT.
+010000 1000-EXIT.
+010100     EXIT.
