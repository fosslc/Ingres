@@ -0,0 +1,80 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * DEADWR
+000400*     *
+000500*     * Purpose: Dead-letter capture.  A program CALLs this right
+000600*     *          after an embedded SQL statement, passing a short
+000700*     *          identifier for the statement (program/paragraph)
+000800*     *          and a caller-built snapshot of the host variable
+000900*     *          values that drove it.  If SQLCODE is negative,
+001000*     *          DEADWR appends the failing statement and its host
+001100*     *          variables to the dead-letter file (see
+001200*     *          eqdeadlt.cob) instead of letting them vanish when
+001300*     *          the program moves on or abends.
+001400*     *
+001500 PROGRAM-ID.     DEADWR.
+001600 AUTHOR.         D L ROSS.
+001700 INSTALLATION.   BATCH SYSTEMS GROUP.
+001800 DATE-WRITTEN.   09-AUG-2026.
+001900 DATE-COMPILED.
+002000*
+002100*     * Modification History
+002200*     * --------------------
+002300*     * 09-aug-2026 (dlross)  Written.
+002400*
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT DEADLETTER-FILE ASSIGN TO "DEADLTR"
+002900         ORGANIZATION IS SEQUENTIAL
+003000         FILE STATUS IS DLW-FILE-STATUS.
+003100*
+003200 DATA DIVISION.
+003300 FILE SECTION.
+003400 FD  DEADLETTER-FILE
+003500     RECORDING MODE IS F.
+003600 01  DEADLETTER-FILE-REC      PIC X(577).
+003700*
+003800 WORKING-STORAGE SECTION.
+003900 COPY "eqsqlca.cob".
+004000 COPY "eqdeadlt.cob".
+004100*
+004200 01  DLW-WORK-AREA.
+004300     05 DLW-FILE-STATUS       PIC X(2)  VALUE "00".
+004400     05 DLW-NOW-STRING        PIC X(14).
+004500*
+004600 LINKAGE SECTION.
+004700 01  DLW-CALLER-STMT-ID       PIC X(38).
+004800 01  DLW-CALLER-HOSTVARS      PIC X(500).
+004900*
+005000 PROCEDURE DIVISION USING DLW-CALLER-STMT-ID
+005100                          DLW-CALLER-HOSTVARS.
+005200*
+005300*+----------------------------------------------------------+
+005400*|  0000-MAINLINE                                             |
+005500*+----------------------------------------------------------+
+005600 0000-MAINLINE.
+005700     IF SQLCODE < ZERO
+005800         PERFORM 1000-WRITE-DEAD-LETTER THRU 1000-EXIT
+005900     END-IF.
+006000     GOBACK.
+006100*
+006200*+----------------------------------------------------------+
+006300*|  1000-WRITE-DEAD-LETTER                                    |
+006400*+----------------------------------------------------------+
+006500 1000-WRITE-DEAD-LETTER.
+006600     OPEN EXTEND DEADLETTER-FILE.
+006700     IF DLW-FILE-STATUS = "05" OR DLW-FILE-STATUS = "35"
+006800         OPEN OUTPUT DEADLETTER-FILE
+006900     END-IF.
+007000     MOVE SQLRUNID           TO DLQ-RUNID.
+007100     MOVE FUNCTION CURRENT-DATE(1:14) TO DLW-NOW-STRING.
+007200     MOVE DLW-NOW-STRING     TO DLQ-TIMESTAMP.
+007300     MOVE DLW-CALLER-STMT-ID TO DLQ-STMT-ID.
+007400     MOVE SQLCODE            TO DLQ-SQLCODE.
+007500     MOVE DLW-CALLER-HOSTVARS TO DLQ-HOSTVAR-SNAPSHOT.
+007600     MOVE DEADLT-RECORD      TO DEADLETTER-FILE-REC.
+007700     WRITE DEADLETTER-FILE-REC.
+007800     CLOSE DEADLETTER-FILE.
+007900 1000-EXIT.
+008000     EXIT.
