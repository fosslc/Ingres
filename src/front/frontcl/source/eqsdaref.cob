@@ -0,0 +1,98 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * SDAREF
+000400*     *
+000500*     * Purpose: Look up a table's cached DESCRIBE metadata.  If
+000600*     *          the cached entry's catalog modify-date matches
+000700*     *          the current one the caller supplies, this
+000800*     *          program populates SQLD/SQLVAR directly from the
+000900*     *          cache and tells the caller no DESCRIBE is
+001000*     *          needed.  Otherwise it tells the caller to
+001100*     *          DESCRIBE the table itself and then CALL SDAWRT
+001200*     *          to refresh the cache.
+001300*     *
+001400 PROGRAM-ID.     SDAREF.
+001500 AUTHOR.         D L ROSS.
+001600 INSTALLATION.   BATCH SYSTEMS GROUP.
+001700 DATE-WRITTEN.   09-AUG-2026.
+001800 DATE-COMPILED.
+001900*
+002000*     * Modification History
+002100*     * --------------------
+002200*     * 09-aug-2026 (dlross)  Written.
+002300*
+002400 ENVIRONMENT DIVISION.
+002500 INPUT-OUTPUT SECTION.
+002600 FILE-CONTROL.
+002700     SELECT SDACACHE-FILE ASSIGN TO "SQLSDAC"
+002800         ORGANIZATION IS INDEXED
+002900         ACCESS MODE IS DYNAMIC
+003000         RECORD KEY IS SDC-TABLE-NAME
+003100         FILE STATUS IS SDR-FILE-STATUS.
+003200*
+003300 DATA DIVISION.
+003400 FILE SECTION.
+003500 FD  SDACACHE-FILE.
+003600 COPY "eqsdacch.cob".
+003700*
+003800 WORKING-STORAGE SECTION.
+003900 COPY "eqsqlda.cob".
+004000*
+004100 01  SDR-WORK-AREA.
+004200     05 SDR-FILE-STATUS      PIC X(2)   VALUE "00".
+004300     05 SDR-SUB              PIC S9(4) USAGE COMP.
+004400*
+004500 LINKAGE SECTION.
+004600 01  SDR-CALLER-TABLE-NAME   PIC X(32).
+004700 01  SDR-CALLER-MODDATE      PIC 9(8).
+004800 01  SDR-DESCRIBE-NEEDED-SW  PIC X(1).
+004900     88 SDR-DESCRIBE-NEEDED             VALUE "Y".
+005000     88 SDR-CACHE-WAS-USED              VALUE "N".
+005100*
+005200 PROCEDURE DIVISION USING SDR-CALLER-TABLE-NAME
+005300                          SDR-CALLER-MODDATE
+005400                          SDR-DESCRIBE-NEEDED-SW.
+005500*
+005600*+----------------------------------------------------------+
+005700*|  0000-MAINLINE                                             |
+005800*+----------------------------------------------------------+
+005900 0000-MAINLINE.
+006000     SET SDR-DESCRIBE-NEEDED TO TRUE.
+006100     OPEN INPUT SDACACHE-FILE.
+006200     IF SDR-FILE-STATUS = "00"
+006300         MOVE SDR-CALLER-TABLE-NAME TO SDC-TABLE-NAME
+006400         READ SDACACHE-FILE
+006500             KEY IS SDC-TABLE-NAME
+006600             INVALID KEY
+006700                 SET SDR-DESCRIBE-NEEDED TO TRUE
+006800             NOT INVALID KEY
+006900                 IF SDC-CATALOG-MODDATE = SDR-CALLER-MODDATE
+007000                     PERFORM 2000-LOAD-SQLDA-FROM-CACHE
+007100                         THRU 2000-EXIT
+007200                     SET SDR-CACHE-WAS-USED TO TRUE
+007300                 END-IF
+007400         END-READ
+007500         CLOSE SDACACHE-FILE
+007600     END-IF.
+007700     GOBACK.
+007800*
+007900*+----------------------------------------------------------+
+008000*|  2000-LOAD-SQLDA-FROM-CACHE - copy the cached column        |
+008100*|  entries into SQLD/SQLVAR so the caller can use them        |
+008200*|  exactly as if it had just DESCRIBEd the table itself.      |
+008300*+----------------------------------------------------------+
+008400 2000-LOAD-SQLDA-FROM-CACHE.
+008500     MOVE SDC-COLUMN-COUNT TO SQLD.
+008600     PERFORM 2100-LOAD-ONE-COLUMN THRU 2100-EXIT
+008700         VARYING SDR-SUB FROM 1 BY 1
+008800         UNTIL SDR-SUB > SDC-COLUMN-COUNT.
+008900 2000-EXIT.
+009000     EXIT.
+009100*
+009200 2100-LOAD-ONE-COLUMN.
+009300     MOVE SDC-SQLTYPE(SDR-SUB)  TO SQLTYPE(SDR-SUB).
+009400     MOVE SDC-SQLLEN(SDR-SUB)   TO SQLLEN(SDR-SUB).
+009500     MOVE SDC-SQLNAMEL(SDR-SUB) TO SQLNAMEL(SDR-SUB).
+009600     MOVE SDC-SQLNAMEC(SDR-SUB) TO SQLNAMEC(SDR-SUB).
+009700 2100-EXIT.
+009800     EXIT.
