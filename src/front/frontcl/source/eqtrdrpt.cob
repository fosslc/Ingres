@@ -0,0 +1,182 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * TRDRPT
+000400*     *
+000500*     * Purpose: Weekly recurring-error trend report.  Scans the
+000600*     *          SQLCA audit-trail file AUDWRT (see eqaudwrt.cob)
+000700*     *          appends to and counts, by job name, how many
+000800*     *          times each distinct negative SQLCODE occurred in
+000900*     *          the trailing N days, so operations can spot a
+001000*     *          job that fails the same way night after night
+001100*     *          instead of treating each occurrence as a fresh,
+001200*     *          unrelated incident.
+001300*     *
+001400*     * Notes:  The trailing-day cutoff is computed with
+001500*     *          FUNCTION INTEGER-OF-DATE/DATE-OF-INTEGER since
+001600*     *          there is no ordinary arithmetic verb that carries
+001700*     *          a day count correctly across a month or year
+001800*     *          boundary.
+001900*     *
+002000 PROGRAM-ID.     TRDRPT.
+002100 AUTHOR.         D L ROSS.
+002200 INSTALLATION.   BATCH SYSTEMS GROUP.
+002300 DATE-WRITTEN.   09-AUG-2026.
+002400 DATE-COMPILED.
+002500*
+002600*     * Modification History
+002700*     * --------------------
+002800*     * 09-aug-2026 (dlross)  Written.
+002900*     * 09-aug-2026 (dlross)  Widened SQLAUDIT-REC to match the
+003000*     *                       corrected 223-byte SQLAUD-RECORD
+003100*     *                       (see eqaudwrt.cob); the 200-byte FD
+003200*     *                       was misaligning every record after
+003300*     *                       the first.
+003400*
+003500 ENVIRONMENT DIVISION.
+003600 INPUT-OUTPUT SECTION.
+003700 FILE-CONTROL.
+003800     SELECT SQLAUDIT-FILE ASSIGN TO "SQLAUDIT"
+003900         ORGANIZATION IS SEQUENTIAL
+004000         FILE STATUS IS TRD-AUDIT-STATUS.
+004100     SELECT TREND-REPORT ASSIGN TO "TRENDRPT"
+004200         ORGANIZATION IS SEQUENTIAL
+004300         FILE STATUS IS TRD-REPORT-STATUS.
+004400*
+004500 DATA DIVISION.
+004600 FILE SECTION.
+004700 FD  SQLAUDIT-FILE
+004800     RECORDING MODE IS F.
+004900 01  SQLAUDIT-REC        PIC X(223).
+005000*
+005100 FD  TREND-REPORT
+005200     RECORDING MODE IS F.
+005300 01  TREND-LINE          PIC X(132).
+005400*
+005500 WORKING-STORAGE SECTION.
+005600 COPY "eqsqlaud.cob".
+005700*
+005800 01  TRD-WORK-AREA.
+005900     05 TRD-AUDIT-STATUS      PIC X(2)  VALUE "00".
+006000     05 TRD-REPORT-STATUS     PIC X(2)  VALUE "00".
+006100     05 TRD-EOF-SW            PIC X(1)  VALUE "N".
+006200         88 TRD-AT-EOF                  VALUE "Y".
+006300     05 TRD-ENTRY-COUNT       PIC S9(4) COMP VALUE ZERO.
+006400     05 TRD-SUB               PIC S9(4) COMP.
+006500     05 TRD-ENTRY-FOUND-SW    PIC X(1)  VALUE "N".
+006600         88 TRD-ENTRY-FOUND             VALUE "Y".
+006700     05 TRD-WINDOW-DAYS       PIC 9(3)  VALUE 7.
+006800     05 TRD-TODAY             PIC 9(8).
+006900     05 TRD-TODAY-INT         PIC 9(9)  USAGE COMP.
+007000     05 TRD-CUTOFF-INT        PIC 9(9)  USAGE COMP.
+007100     05 TRD-CUTOFF-DATE       PIC 9(8).
+007200*
+007300 01  TRD-ENTRY-TABLE.
+007400     05 TRD-ENTRY-ROW OCCURS 200 TIMES.
+007500         10 TRD-ENTRY-JOBNAME PIC X(8).
+007600         10 TRD-ENTRY-SQLCODE PIC S9(9).
+007700         10 TRD-ENTRY-COUNTER PIC S9(9).
+007800*
+007900 PROCEDURE DIVISION.
+008000*
+008100*+----------------------------------------------------------+
+008200*|  0000-MAINLINE                                             |
+008300*+----------------------------------------------------------+
+008400 0000-MAINLINE.
+008500     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+008600     PERFORM 2000-ACCUMULATE-ONE-RECORD THRU 2000-EXIT
+008700         UNTIL TRD-AT-EOF.
+008800     PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT.
+008900     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+009000     STOP RUN.
+009100*
+009200*+----------------------------------------------------------+
+009300*|  1000-INITIALIZE - compute the trailing-day cutoff date    |
+009400*|  and prime the input file.                                  |
+009500*+----------------------------------------------------------+
+009600 1000-INITIALIZE.
+009700     OPEN INPUT  SQLAUDIT-FILE.
+009800     OPEN OUTPUT TREND-REPORT.
+009900     MOVE SPACES TO TRD-ENTRY-TABLE.
+010000     MOVE FUNCTION CURRENT-DATE(1:8) TO TRD-TODAY.
+010100     COMPUTE TRD-TODAY-INT = FUNCTION INTEGER-OF-DATE(TRD-TODAY).
+010200     COMPUTE TRD-CUTOFF-INT = TRD-TODAY-INT - TRD-WINDOW-DAYS.
+010300     COMPUTE TRD-CUTOFF-DATE =
+010400         FUNCTION DATE-OF-INTEGER(TRD-CUTOFF-INT).
+010500     MOVE "RECURRING-ERROR TREND REPORT - TRAILING 7 DAYS"
+010600         TO TREND-LINE.
+010700     WRITE TREND-LINE.
+010800     READ SQLAUDIT-FILE INTO SQLAUD-RECORD
+010900         AT END SET TRD-AT-EOF TO TRUE
+011000     END-READ.
+011100 1000-EXIT.
+011200     EXIT.
+011300*
+011400*+----------------------------------------------------------+
+011500*|  2000-ACCUMULATE-ONE-RECORD - if this is a negative-        |
+011600*|  SQLCODE record within the trailing window, bump its count.|
+011700*+----------------------------------------------------------+
+011800 2000-ACCUMULATE-ONE-RECORD.
+011900     IF AUD-SQLCODE < ZERO
+012000         AND AUD-DATE NOT < TRD-CUTOFF-DATE
+012100         PERFORM 2100-FIND-OR-ADD-ENTRY THRU 2100-EXIT
+012200         ADD 1 TO TRD-ENTRY-COUNTER(TRD-SUB)
+012300     END-IF.
+012400     READ SQLAUDIT-FILE INTO SQLAUD-RECORD
+012500         AT END SET TRD-AT-EOF TO TRUE
+012600     END-READ.
+012700 2000-EXIT.
+012800     EXIT.
+012900*
+013000 2100-FIND-OR-ADD-ENTRY.
+013100     MOVE "N" TO TRD-ENTRY-FOUND-SW.
+013200     PERFORM 2110-CHECK-ONE-ENTRY THRU 2110-EXIT
+013300         VARYING TRD-SUB FROM 1 BY 1
+013400         UNTIL TRD-SUB > TRD-ENTRY-COUNT
+013500            OR TRD-ENTRY-FOUND.
+013600     IF NOT TRD-ENTRY-FOUND
+013700         ADD 1 TO TRD-ENTRY-COUNT
+013800         MOVE TRD-ENTRY-COUNT TO TRD-SUB
+013900         MOVE AUD-JOBNAME  TO TRD-ENTRY-JOBNAME(TRD-SUB)
+014000         MOVE AUD-SQLCODE  TO TRD-ENTRY-SQLCODE(TRD-SUB)
+014100     END-IF.
+014200 2100-EXIT.
+014300     EXIT.
+014400*
+014500 2110-CHECK-ONE-ENTRY.
+014600     IF TRD-ENTRY-JOBNAME(TRD-SUB) = AUD-JOBNAME
+014700         AND TRD-ENTRY-SQLCODE(TRD-SUB) = AUD-SQLCODE
+014800         SET TRD-ENTRY-FOUND TO TRUE
+014900     END-IF.
+015000 2110-EXIT.
+015100     EXIT.
+015200*
+015300*+----------------------------------------------------------+
+015400*|  3000-PRINT-SUMMARY - one line per distinct job/SQLCODE    |
+015500*|  pair showing how many times it recurred.                   |
+015600*+----------------------------------------------------------+
+015700 3000-PRINT-SUMMARY.
+015800     PERFORM 3100-PRINT-ONE-ENTRY THRU 3100-EXIT
+015900         VARYING TRD-SUB FROM 1 BY 1
+016000         UNTIL TRD-SUB > TRD-ENTRY-COUNT.
+016100 3000-EXIT.
+016200     EXIT.
+016300*
+016400 3100-PRINT-ONE-ENTRY.
+016500     MOVE SPACES TO TREND-LINE.
+016600     STRING TRD-ENTRY-JOBNAME(TRD-SUB)  DELIMITED BY SIZE
+016700            " SQLCODE="                 DELIMITED BY SIZE
+016800            TRD-ENTRY-SQLCODE(TRD-SUB)  DELIMITED BY SIZE
+016900            " OCCURRENCES="             DELIMITED BY SIZE
+017000            TRD-ENTRY-COUNTER(TRD-SUB)  DELIMITED BY SIZE
+017100         INTO TREND-LINE.
+017200     WRITE TREND-LINE.
+017300 3100-EXIT.
+017400     EXIT.
+017500*
+017600*+----------------------------------------------------------+
+017700*|  9000-TERMINATE                                            |
+017800*+----------------------------------------------------------+
+017900 9000-TERMINATE.
+018000     CLOSE SQLAUDIT-FILE TREND-REPORT.
+018100 9000-EXIT.
+018200     EXIT.
