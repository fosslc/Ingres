@@ -0,0 +1,105 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * SQLGEN
+000400*     *
+000500*     * Purpose: Synthetic SQLCA/SQLDA generator for regression
+000600*     *          testing.  A test driver CALLs this with a chosen
+000700*     *          SQLCODE, error text, warning flags, row counts,
+000800*     *          and one column's SQLTYPE/SQLLEN, and SQLGEN
+000900*     *          stamps them into the live EXTERNAL SQLCA/SQLDA
+001000*     *          exactly as the Ingres run-time would have -
+001100*     *          so an error-handling paragraph (or a subprogram
+001200*     *          such as XITCOD, SQLRTY, or TYPCHK) can be
+001300*     *          exercised against a controlled, repeatable
+001400*     *          condition instead of needing a live database
+001500*     *          connection to provoke it.
+001600*     *
+001700*     * Notes:  SQLRUNID is always stamped "TESTGEN........." so
+001800*     *          synthetic data is unmistakably not a real run if
+001900*     *          it ever ends up in an audit trail or report.
+002000*     *
+002100 PROGRAM-ID.     SQLGEN.
+002200 AUTHOR.         D L ROSS.
+002300 INSTALLATION.   BATCH SYSTEMS GROUP.
+002400 DATE-WRITTEN.   09-AUG-2026.
+002500 DATE-COMPILED.
+002600*
+002700*     * Modification History
+002800*     * --------------------
+002900*     * 09-aug-2026 (dlross)  Written.
+003000*
+003100 ENVIRONMENT DIVISION.
+003200 DATA DIVISION.
+003300 WORKING-STORAGE SECTION.
+003400 COPY "eqsqlca.cob".
+003500 COPY "eqsqlda.cob".
+003600*
+004000 LINKAGE SECTION.
+004100 01  SGN-CALLER-SQLCODE       PIC S9(9) USAGE COMP.
+004200 01  SGN-CALLER-SQLERRMC      PIC X(70).
+004300 01  SGN-CALLER-SQLWARN       PIC X(8).
+004400 01  SGN-CALLER-SQLERRD.
+004500     05 SGN-CALLER-ERRD-ENTRY PIC S9(9) USAGE COMP OCCURS 6 TIMES.
+004600 01  SGN-CALLER-SQLTYPE       PIC S9(4) USAGE COMP.
+004700 01  SGN-CALLER-SQLLEN        PIC S9(4) USAGE COMP.
+004800*
+004900 PROCEDURE DIVISION USING SGN-CALLER-SQLCODE
+005000                          SGN-CALLER-SQLERRMC
+005100                          SGN-CALLER-SQLWARN
+005200                          SGN-CALLER-SQLERRD
+005300                          SGN-CALLER-SQLTYPE
+005400                          SGN-CALLER-SQLLEN.
+005500*
+005600*+----------------------------------------------------------+
+005700*|  0000-MAINLINE                                             |
+005800*+----------------------------------------------------------+
+005900 0000-MAINLINE.
+006000     PERFORM 1000-BUILD-SQLCA THRU 1000-EXIT.
+006100     PERFORM 2000-BUILD-SQLDA THRU 2000-EXIT.
+006200     GOBACK.
+006300*
+006400*+----------------------------------------------------------+
+006500*|  1000-BUILD-SQLCA - stamp the caller's chosen values into   |
+006600*|  the live EXTERNAL SQLCA.                                    |
+006700*+----------------------------------------------------------+
+006800 1000-BUILD-SQLCA.
+006900     MOVE "SQLCA   "          TO SQLCAID.
+007000     MOVE SGN-CALLER-SQLCODE  TO SQLCODE.
+007100     MOVE SGN-CALLER-SQLERRMC TO SQLERRMC.
+007200     MOVE 70                  TO SQLERRML.
+007300     MOVE SPACES              TO SQLERRP.
+007400     MOVE SGN-CALLER-SQLWARN(1:1) TO SQLWARN0.
+007500     MOVE SGN-CALLER-SQLWARN(2:1) TO SQLWARN1.
+007600     MOVE SGN-CALLER-SQLWARN(3:1) TO SQLWARN2.
+007700     MOVE SGN-CALLER-SQLWARN(4:1) TO SQLWARN3.
+007800     MOVE SGN-CALLER-SQLWARN(5:1) TO SQLWARN4.
+007900     MOVE SGN-CALLER-SQLWARN(6:1) TO SQLWARN5.
+008000     MOVE SGN-CALLER-SQLWARN(7:1) TO SQLWARN6.
+008100     MOVE SGN-CALLER-SQLWARN(8:1) TO SQLWARN7.
+008200     MOVE SGN-CALLER-ERRD-ENTRY(1) TO SQLERRD(1).
+008300     MOVE SGN-CALLER-ERRD-ENTRY(2) TO SQLERRD(2).
+008400     MOVE SGN-CALLER-ERRD-ENTRY(3) TO SQLERRD(3).
+008500     MOVE SGN-CALLER-ERRD-ENTRY(4) TO SQLERRD(4).
+008600     MOVE SGN-CALLER-ERRD-ENTRY(5) TO SQLERRD(5).
+008700     MOVE SGN-CALLER-ERRD-ENTRY(6) TO SQLERRD(6).
+008800     MOVE SPACES              TO SQLEXT.
+008900     MOVE "TESTGEN........." TO SQLRUNID.
+009000 1000-EXIT.
+009100     EXIT.
+009200*
+009300*+----------------------------------------------------------+
+009400*|  2000-BUILD-SQLDA - stamp a one-column SQLDA describing the |
+009500*|  caller's chosen SQLTYPE/SQLLEN.                             |
+009600*+----------------------------------------------------------+
+009700 2000-BUILD-SQLDA.
+009800     MOVE "SQLDA   "          TO SQLDAID.
+009900     MOVE 1                   TO SQLN.
+010000     MOVE 1                   TO SQLD.
+010100     MOVE SGN-CALLER-SQLTYPE  TO SQLTYPE(1).
+010200     MOVE SGN-CALLER-SQLLEN   TO SQLLEN(1).
+010300     SET SQLDATA(1)           TO NULL.
+010400     SET SQLIND(1)            TO NULL.
+010500     MOVE 0                   TO SQLNAMEL(1).
+010600     MOVE SPACES              TO SQLNAMEC(1).
+010700 2000-EXIT.
+010800     EXIT.
