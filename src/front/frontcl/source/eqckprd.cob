@@ -0,0 +1,86 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * CKPRD
+000400*     *
+000500*     * Purpose: Look up the most recent checkpoint recorded for
+000600*     *          a job by CKPWRT and hand back the last-committed
+000700*     *          key and prior SQLERRD(1-6) totals, so the caller
+000800*     *          can resume processing from that point on a rerun
+000900*     *          instead of reprocessing the whole input file.
+001000*     *
+001100 PROGRAM-ID.     CKPRD.
+001200 AUTHOR.         D L ROSS.
+001300 INSTALLATION.   BATCH SYSTEMS GROUP.
+001400 DATE-WRITTEN.   09-AUG-2026.
+001500 DATE-COMPILED.
+001600*
+001700*     * Modification History
+001800*     * --------------------
+001900*     * 09-aug-2026 (dlross)  Written.
+002000*
+002100 ENVIRONMENT DIVISION.
+002200 INPUT-OUTPUT SECTION.
+002300 FILE-CONTROL.
+002400     SELECT CHECKPOINT-FILE ASSIGN TO "SQLCKPT"
+002500         ORGANIZATION IS INDEXED
+002600         ACCESS MODE IS DYNAMIC
+002700         RECORD KEY IS CKP-JOBNAME
+002800         FILE STATUS IS CKR-FILE-STATUS.
+002900*
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  CHECKPOINT-FILE.
+003300 COPY "eqsqlckp.cob".
+003400*
+003500 WORKING-STORAGE SECTION.
+003600 01  CKR-WORK-AREA.
+003700     05 CKR-FILE-STATUS      PIC X(2)   VALUE "00".
+003800*
+003900 LINKAGE SECTION.
+004000 01  CKR-CALLER-JOBNAME      PIC X(8).
+004100 01  CKR-FOUND-LAST-KEY      PIC X(40).
+004200 01  CKR-FOUND-ERRD          PIC S9(9) USAGE COMP OCCURS 6 TIMES.
+004300 01  CKR-FOUND-SW            PIC X(1).
+004400     88 CKR-CHECKPOINT-FOUND            VALUE "Y".
+004500     88 CKR-CHECKPOINT-NOT-FOUND        VALUE "N".
+004600*
+004700 PROCEDURE DIVISION USING CKR-CALLER-JOBNAME
+004800                          CKR-FOUND-LAST-KEY
+004900                          CKR-FOUND-ERRD
+005000                          CKR-FOUND-SW.
+005100*
+005200*+----------------------------------------------------------+
+005300*|  0000-MAINLINE                                             |
+005400*+----------------------------------------------------------+
+005500 0000-MAINLINE.
+005600     SET CKR-CHECKPOINT-NOT-FOUND TO TRUE.
+005700     MOVE SPACES TO CKR-FOUND-LAST-KEY.
+005800     OPEN INPUT CHECKPOINT-FILE.
+005900     IF CKR-FILE-STATUS = "00"
+006000         MOVE CKR-CALLER-JOBNAME TO CKP-JOBNAME
+006100         READ CHECKPOINT-FILE
+006200             KEY IS CKP-JOBNAME
+006300             INVALID KEY
+006400                 SET CKR-CHECKPOINT-NOT-FOUND TO TRUE
+006500             NOT INVALID KEY
+006600                 PERFORM 2000-RETURN-CHECKPOINT THRU 2000-EXIT
+006700         END-READ
+006800         CLOSE CHECKPOINT-FILE
+006900     END-IF.
+007000     GOBACK.
+007100*
+007200*+----------------------------------------------------------+
+007300*|  2000-RETURN-CHECKPOINT - copy the found row to the        |
+007400*|  caller's LINKAGE area.                                     |
+007500*+----------------------------------------------------------+
+007600 2000-RETURN-CHECKPOINT.
+007700     SET CKR-CHECKPOINT-FOUND TO TRUE.
+007800     MOVE CKP-LAST-KEY  TO CKR-FOUND-LAST-KEY.
+007900     MOVE CKP-ERRD-TOTAL(1) TO CKR-FOUND-ERRD(1).
+008000     MOVE CKP-ERRD-TOTAL(2) TO CKR-FOUND-ERRD(2).
+008100     MOVE CKP-ERRD-TOTAL(3) TO CKR-FOUND-ERRD(3).
+008200     MOVE CKP-ERRD-TOTAL(4) TO CKR-FOUND-ERRD(4).
+008300     MOVE CKP-ERRD-TOTAL(5) TO CKR-FOUND-ERRD(5).
+008400     MOVE CKP-ERRD-TOTAL(6) TO CKR-FOUND-ERRD(6).
+008500 2000-EXIT.
+008600     EXIT.
