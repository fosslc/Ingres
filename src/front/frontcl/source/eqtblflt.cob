@@ -0,0 +1,123 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * TBLFLT
+000400*     *
+000500*     * Purpose: Result-flattening utility for TABLE-type (SQLDA
+000600*     *          type code 52, see eqsqlda.cob) columns.  A
+000700*     *          FETCH loop that finds a TABLE column CALLs this
+000800*     *          with the SQLVAR subscript and the parent row's
+000900*     *          key, and TBLFLT walks the nested row descriptor
+001000*     *          (see eqsqltbl.cob) SQLDATA points at, writing one
+001100*     *          flat output record per nested row with the
+001200*     *          parent key carried down - so downstream reports
+001300*     *          that only understand flat files can process a
+001400*     *          TABLE column's rows without their own nested-SQLDA
+001500*     *          walking logic.
+001600*     *
+001700*     * Notes:  Nested rows are packed contiguously right after
+001800*     *          the header, TBLDA-ROW-LENGTH bytes each; TBLFLT
+001900*     *          advances a working pointer by that length after
+002000*     *          each row instead of assuming a fixed row size.
+002100*     *
+002200 PROGRAM-ID.     TBLFLT.
+002300 AUTHOR.         D L ROSS.
+002400 INSTALLATION.   BATCH SYSTEMS GROUP.
+002500 DATE-WRITTEN.   09-AUG-2026.
+002600 DATE-COMPILED.
+002700*
+002800*     * Modification History
+002900*     * --------------------
+003000*     * 09-aug-2026 (dlross)  Written.
+003100*     * 09-aug-2026 (dlross)  1000-FLATTEN-ONE-ROW trusted
+003200*     *                       TBLDA-ROW-LENGTH/TBLDA-ROW-COUNT to
+003300*     *                       fit FLT-ROW-DATA and the 32000-byte
+003400*     *                       TFT-ALL-ROWS BASED area with no
+003500*     *                       check -- a TABLE column whose nested
+003600*     *                       row length or count exceeded either
+003700*     *                       size ran the MOVE/subscript past the
+003800*     *                       buffer instead of failing cleanly.
+003900*     *                       Added bounds checks; an oversize row
+004000*     *                       is now skipped and reported back via
+004100*     *                       TFT-CALLER-RESULT instead of copied.
+004200*
+004300 ENVIRONMENT DIVISION.
+004400 INPUT-OUTPUT SECTION.
+004500 FILE-CONTROL.
+004600     SELECT TABLE-FLAT-FILE ASSIGN TO "TBLFLAT"
+004700         ORGANIZATION IS SEQUENTIAL
+004800         FILE STATUS IS TFT-FILE-STATUS.
+004900*
+005000 DATA DIVISION.
+005100 FILE SECTION.
+005200 FD  TABLE-FLAT-FILE
+005300     RECORDING MODE IS F.
+005400 01  TABLE-FLAT-REC.
+005500     05 FLT-PARENT-KEY        PIC X(40).
+005600     05 FLT-ROW-DATA          PIC X(4000).
+005700*
+005800 WORKING-STORAGE SECTION.
+005900 COPY "eqsqlda.cob".
+006000 COPY "eqsqltbl.cob".
+006100*
+006200 01  TFT-WORK-AREA.
+006300     05 TFT-FILE-STATUS       PIC X(2)   VALUE "00".
+006400     05 TFT-ROW-NUM           PIC S9(9)  USAGE COMP.
+006500     05 TFT-ROW-OFFSET        PIC S9(9)  USAGE COMP.
+006600*
+006700 01  TFT-ROW-BUFFER              BASED.
+006800     05 TFT-ALL-ROWS          PIC X(32000).
+006900*
+007000 LINKAGE SECTION.
+007100 01  TFT-CALLER-SUB           PIC S9(4) USAGE COMP.
+007200 01  TFT-CALLER-PARENT-KEY    PIC X(40).
+007300 01  TFT-CALLER-ROWS-WRITTEN  PIC S9(9) USAGE COMP.
+007400 01  TFT-CALLER-RESULT        PIC X(1).
+007500     88 TFT-RESULT-OK                    VALUE "Y".
+007600     88 TFT-RESULT-TRUNCATED             VALUE "N".
+007700*
+007800 PROCEDURE DIVISION USING TFT-CALLER-SUB
+007900                          TFT-CALLER-PARENT-KEY
+008000                          TFT-CALLER-ROWS-WRITTEN
+008100                          TFT-CALLER-RESULT.
+008200*
+008300*+----------------------------------------------------------+
+008400*|  0000-MAINLINE                                             |
+008500*+----------------------------------------------------------+
+008600 0000-MAINLINE.
+008700     MOVE 0 TO TFT-CALLER-ROWS-WRITTEN.
+008800     SET TFT-RESULT-OK TO TRUE.
+008900     SET ADDRESS OF TBLDA-HEADER TO SQLDATA(TFT-CALLER-SUB).
+009000     SET ADDRESS OF TFT-ROW-BUFFER TO ADDRESS OF TBLDA-FIRST-ROW.
+009100     OPEN EXTEND TABLE-FLAT-FILE.
+009200     IF TFT-FILE-STATUS = "05" OR TFT-FILE-STATUS = "35"
+009300         OPEN OUTPUT TABLE-FLAT-FILE
+009400     END-IF.
+009500     PERFORM 1000-FLATTEN-ONE-ROW THRU 1000-EXIT
+009600         VARYING TFT-ROW-NUM FROM 1 BY 1
+009700         UNTIL TFT-ROW-NUM > TBLDA-ROW-COUNT.
+009800     CLOSE TABLE-FLAT-FILE.
+009900     GOBACK.
+010000*
+010100*+----------------------------------------------------------+
+010200*|  1000-FLATTEN-ONE-ROW - write one nested row, carrying the |
+010300*|  parent key down, then advance past it.                     |
+010400*+----------------------------------------------------------+
+010500 1000-FLATTEN-ONE-ROW.
+010600     COMPUTE TFT-ROW-OFFSET =
+010700         ((TFT-ROW-NUM - 1) * TBLDA-ROW-LENGTH) + 1.
+010800     IF TBLDA-ROW-LENGTH < 1 OR TBLDA-ROW-LENGTH > 4000
+010900         SET TFT-RESULT-TRUNCATED TO TRUE
+011000         GO TO 1000-EXIT
+011100     END-IF.
+011200     IF TFT-ROW-OFFSET + TBLDA-ROW-LENGTH - 1 > 32000
+011300         SET TFT-RESULT-TRUNCATED TO TRUE
+011400         GO TO 1000-EXIT
+011500     END-IF.
+011600     MOVE TFT-CALLER-PARENT-KEY TO FLT-PARENT-KEY.
+011700     MOVE SPACES TO FLT-ROW-DATA.
+011800     MOVE TFT-ALL-ROWS(TFT-ROW-OFFSET:TBLDA-ROW-LENGTH)
+011900         TO FLT-ROW-DATA(1:TBLDA-ROW-LENGTH).
+012000     WRITE TABLE-FLAT-REC.
+012100     ADD 1 TO TFT-CALLER-ROWS-WRITTEN.
+012200 1000-EXIT.
+012300     EXIT.
