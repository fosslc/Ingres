@@ -0,0 +1,125 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * ERRFUL
+000400*     *
+000500*     * Purpose: Supplementary error-text capture.  A program
+000600*     *          CALLs this whenever SQLCODE goes negative,
+000700*     *          passing the full message text it retrieved with
+000800*     *          its own EXEC SQL INQUIRE_INGRES (:full-text =
+000900*     *          ERRORTEXT) statement, since SQLERRMC alone
+001000*     *          truncates anything past 70 bytes.  ERRFUL
+001100*     *          writes it to the overflow log keyed by the same
+001200*     *          run-id and timestamp as the SQLCA snapshot, so
+001300*     *          support does not have to reproduce the failure
+001400*     *          to read the real error.
+001500*     *
+001600 PROGRAM-ID.     ERRFUL.
+001700 AUTHOR.         D L ROSS.
+001800 INSTALLATION.   BATCH SYSTEMS GROUP.
+001900 DATE-WRITTEN.   09-AUG-2026.
+002000 DATE-COMPILED.
+002100*
+002200*     * Modification History
+002300*     * --------------------
+002400*     * 09-aug-2026 (dlross)  Written.
+002500*     * 09-aug-2026 (dlross)  2000-WRITE-FULL-TEXT hardcoded
+002600*     *                       EFL-FULL-TEXT-LEN to 2000 regardless
+002700*     *                       of how much of EFW-CALLER-FULL-TEXT
+002800*     *                       the caller actually populated, giving
+002900*     *                       a reader of the overflow log no way
+003000*     *                       to tell real message text from
+003100*     *                       trailing padding.  Added a backward
+003200*     *                       scan to compute the trimmed length.
+003300*
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT ERROVFLW-FILE ASSIGN TO "SQLERROV"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS EFW-FILE-STATUS.
+004000*
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  ERROVFLW-FILE
+004400     RECORDING MODE IS F.
+004500 01  ERROVFLW-REC        PIC X(2050).
+004600*
+004700 WORKING-STORAGE SECTION.
+004800 COPY "eqsqlca.cob".
+004900 COPY "eqerrflw.cob".
+005000*
+005100 01  EFW-WORK-AREA.
+005200     05 EFW-FILE-STATUS      PIC X(2)   VALUE "00".
+005300     05 EFW-FILE-OPEN-SW     PIC X(1)   VALUE "N".
+005400         88 EFW-FILE-IS-OPEN            VALUE "Y".
+005500     05 EFW-TEXT-LEN         PIC S9(4)  USAGE COMP.
+005600     05 EFW-FOUND-SW         PIC X(1)   VALUE "N".
+005700*
+005800 LINKAGE SECTION.
+005900 01  EFW-CALLER-FULL-TEXT    PIC X(2000).
+006000*
+006100 PROCEDURE DIVISION USING EFW-CALLER-FULL-TEXT.
+006200*
+006300*+----------------------------------------------------------+
+006400*|  0000-MAINLINE                                             |
+006500*+----------------------------------------------------------+
+006600 0000-MAINLINE.
+006700     IF SQLCODE < 0
+006800         PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006900         PERFORM 2000-WRITE-FULL-TEXT THRU 2000-EXIT
+007000     END-IF.
+007100     GOBACK.
+007200*
+007300*+----------------------------------------------------------+
+007400*|  1000-INITIALIZE - open the overflow log the first time    |
+007500*|  we are CALLed in this run unit.                            |
+007600*+----------------------------------------------------------+
+007700 1000-INITIALIZE.
+007800     IF NOT EFW-FILE-IS-OPEN
+007900         OPEN EXTEND ERROVFLW-FILE
+008000         IF EFW-FILE-STATUS = "05" OR EFW-FILE-STATUS = "35"
+008100             OPEN OUTPUT ERROVFLW-FILE
+008200         END-IF
+008300         SET EFW-FILE-IS-OPEN TO TRUE
+008400     END-IF.
+008500 1000-EXIT.
+008600     EXIT.
+008700*
+008800*+----------------------------------------------------------+
+008900*|  2000-WRITE-FULL-TEXT - build and write one overflow      |
+009000*|  record for the current negative SQLCODE.                  |
+009100*+----------------------------------------------------------+
+009200 2000-WRITE-FULL-TEXT.
+009300     MOVE SPACES              TO ERRFLW-RECORD.
+009400     MOVE SQLRUNID            TO EFL-RUNID.
+009500     MOVE FUNCTION CURRENT-DATE(1:8)  TO EFL-DATE.
+009600     MOVE FUNCTION CURRENT-DATE(9:8)  TO EFL-TIME.
+009700     MOVE SQLCODE             TO EFL-SQLCODE.
+009800     PERFORM 2100-COMPUTE-TEXT-LEN THRU 2100-EXIT.
+009900     MOVE EFW-TEXT-LEN         TO EFL-FULL-TEXT-LEN.
+010000     MOVE EFW-CALLER-FULL-TEXT TO EFL-FULL-TEXT.
+010100     MOVE ERRFLW-RECORD       TO ERROVFLW-REC.
+010200     WRITE ERROVFLW-REC.
+010300 2000-EXIT.
+010400     EXIT.
+010500*
+010600*+----------------------------------------------------------+
+010700*|  2100-COMPUTE-TEXT-LEN - scan back from the end of the     |
+010800*|  caller's full-text buffer to find its actual length.       |
+010900*+----------------------------------------------------------+
+011000 2100-COMPUTE-TEXT-LEN.
+011100     MOVE 2000 TO EFW-TEXT-LEN.
+011200     MOVE "N"  TO EFW-FOUND-SW.
+011300     PERFORM 2110-CHECK-ONE-CHAR THRU 2110-EXIT
+011400         UNTIL EFW-TEXT-LEN = 0 OR EFW-FOUND-SW = "Y".
+011500 2100-EXIT.
+011600     EXIT.
+011700*
+011800 2110-CHECK-ONE-CHAR.
+011900     IF EFW-CALLER-FULL-TEXT(EFW-TEXT-LEN:1) NOT = SPACE
+012000         MOVE "Y" TO EFW-FOUND-SW
+012100     ELSE
+012200         SUBTRACT 1 FROM EFW-TEXT-LEN
+012300     END-IF.
+012400 2110-EXIT.
+012500     EXIT.
