@@ -0,0 +1,120 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * SQLSTK
+000400*     *
+000500*     * Purpose: SQLCA save/restore stack.  SQLCA is declared
+000600*     *          EXTERNAL so every program and subprogram in a
+000700*     *          run unit shares one copy of it.  That is normally
+000800*     *          convenient, but it means a subprogram that issues
+000900*     *          its own embedded SQL statements (for example
+001000*     *          AUDWRT, CKPWRT, RECONC) silently overwrites its
+001100*     *          caller's SQLCODE/SQLERRM/SQLERRD before the
+001200*     *          caller has had a chance to test them.  A
+001300*     *          subprogram CALLs SQLSTK with ACTION "PUSH" as its
+001400*     *          first statement to save the caller's current
+001500*     *          SQLCA on an internal stack, does its own SQL
+001600*     *          work, then CALLs SQLSTK with ACTION "POP" as its
+001700*     *          last statement to hand the caller back exactly
+001800*     *          the SQLCA it had on entry.
+001900*     *
+002000*     * Notes:  The stack depth is fixed at compile time.  A PUSH
+002100*     *          issued when the stack is already full, or a POP
+002200*     *          issued when it is empty, is a calling-sequence
+002300*     *          error and is ignored rather than abending the
+002400*     *          batch job over a bookkeeping mistake; STK-RESULT
+002500*     *          tells the caller whether the request was honored.
+002600*     *
+002700 PROGRAM-ID.     SQLSTK.
+002800 AUTHOR.         D L ROSS.
+002900 INSTALLATION.   BATCH SYSTEMS GROUP.
+003000 DATE-WRITTEN.   09-AUG-2026.
+003100 DATE-COMPILED.
+003200*
+003300*     * Modification History
+003400*     * --------------------
+003500*     * 09-aug-2026 (dlross)  Written.
+003600*
+003700 ENVIRONMENT DIVISION.
+003800 DATA DIVISION.
+003900 WORKING-STORAGE SECTION.
+004000 COPY "eqsqlca.cob".
+004100 COPY "eqsqlsav.cob".
+004200*
+004300 01  STK-WORK-AREA.
+004400     05 STK-SUB               PIC S9(4) USAGE COMP.
+004500*
+004600 LINKAGE SECTION.
+004700 01  STK-CALLER-ACTION        PIC X(4).
+004800     88 STK-ACTION-PUSH                  VALUE "PUSH".
+004900     88 STK-ACTION-POP                   VALUE "POP".
+005000 01  STK-RESULT               PIC X(1).
+005100     88 STK-RESULT-OK                    VALUE "Y".
+005200     88 STK-RESULT-FAILED                VALUE "N".
+005300*
+005400 PROCEDURE DIVISION USING STK-CALLER-ACTION
+005500                          STK-RESULT.
+005600*
+005700*+----------------------------------------------------------+
+005800*|  0000-MAINLINE                                             |
+005900*+----------------------------------------------------------+
+006000 0000-MAINLINE.
+006100     IF STK-ACTION-PUSH
+006200         PERFORM 1000-PUSH-SQLCA THRU 1000-EXIT
+006300     ELSE
+006400         PERFORM 2000-POP-SQLCA THRU 2000-EXIT
+006500     END-IF.
+006600     GOBACK.
+006700*
+006800*+----------------------------------------------------------+
+006900*|  1000-PUSH-SQLCA - copy the caller's current SQLCA onto    |
+007000*|  the next free stack frame.                                  |
+007100*+----------------------------------------------------------+
+007200 1000-PUSH-SQLCA.
+007300     IF SAV-DEPTH NOT < 25
+007400         SET STK-RESULT-FAILED TO TRUE
+007500         GO TO 1000-EXIT
+007600     END-IF.
+007700     ADD 1 TO SAV-DEPTH.
+007800     MOVE SAV-DEPTH TO STK-SUB.
+007900     MOVE SQLCODE   TO SAV-SQLCODE(STK-SUB).
+008000     MOVE SQLERRML  TO SAV-SQLERRML(STK-SUB).
+008100     MOVE SQLERRMC  TO SAV-SQLERRMC(STK-SUB).
+008200     MOVE SQLERRD(1) TO SAV-SQLERRD(STK-SUB 1).
+008300     MOVE SQLERRD(2) TO SAV-SQLERRD(STK-SUB 2).
+008400     MOVE SQLERRD(3) TO SAV-SQLERRD(STK-SUB 3).
+008500     MOVE SQLERRD(4) TO SAV-SQLERRD(STK-SUB 4).
+008600     MOVE SQLERRD(5) TO SAV-SQLERRD(STK-SUB 5).
+008700     MOVE SQLERRD(6) TO SAV-SQLERRD(STK-SUB 6).
+008800     MOVE SQLWARN   TO SAV-SQLWARN(STK-SUB).
+008900     MOVE SQLEXT    TO SAV-SQLEXT(STK-SUB).
+009000     MOVE SQLRUNID  TO SAV-SQLRUNID(STK-SUB).
+009100     SET STK-RESULT-OK TO TRUE.
+009200 1000-EXIT.
+009300     EXIT.
+009400*
+009500*+----------------------------------------------------------+
+009600*|  2000-POP-SQLCA - restore the SQLCA from the top stack     |
+009700*|  frame and release the frame.                                |
+009800*+----------------------------------------------------------+
+009900 2000-POP-SQLCA.
+010000     IF SAV-DEPTH NOT > 0
+010100         SET STK-RESULT-FAILED TO TRUE
+010200         GO TO 2000-EXIT
+010300     END-IF.
+010400     MOVE SAV-DEPTH TO STK-SUB.
+010500     MOVE SAV-SQLCODE(STK-SUB)  TO SQLCODE.
+010600     MOVE SAV-SQLERRML(STK-SUB) TO SQLERRML.
+010700     MOVE SAV-SQLERRMC(STK-SUB) TO SQLERRMC.
+010800     MOVE SAV-SQLERRD(STK-SUB 1) TO SQLERRD(1).
+010900     MOVE SAV-SQLERRD(STK-SUB 2) TO SQLERRD(2).
+011000     MOVE SAV-SQLERRD(STK-SUB 3) TO SQLERRD(3).
+011100     MOVE SAV-SQLERRD(STK-SUB 4) TO SQLERRD(4).
+011200     MOVE SAV-SQLERRD(STK-SUB 5) TO SQLERRD(5).
+011300     MOVE SAV-SQLERRD(STK-SUB 6) TO SQLERRD(6).
+011400     MOVE SAV-SQLWARN(STK-SUB)  TO SQLWARN.
+011500     MOVE SAV-SQLEXT(STK-SUB)   TO SQLEXT.
+011600     MOVE SAV-SQLRUNID(STK-SUB) TO SQLRUNID.
+011700     SUBTRACT 1 FROM SAV-DEPTH.
+011800     SET STK-RESULT-OK TO TRUE.
+011900 2000-EXIT.
+012000     EXIT.
