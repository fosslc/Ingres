@@ -0,0 +1,90 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * SIMRPT
+000400*     *
+000500*     * Purpose: Dry-run change report.  A batch update program
+000600*     *          that supports simulation mode carries the flag
+000700*     *          in its job-control header (JBC-SIMULATION-SW, see
+000800*     *          eqjobctl.cob) and, when it is set, issues an
+000900*     *          Ingres ROLLBACK instead of a COMMIT at end-of-job
+001000*     *          so nothing it did during the trial run actually
+001100*     *          sticks.  SIMRPT is CALLed once per would-be
+001200*     *          INSERT/UPDATE/DELETE with a one-line description
+001300*     *          of what the statement did (or would have done)
+001400*     *          and, only while the simulation flag is set,
+001500*     *          appends it to the "what would have changed"
+001600*     *          report so a dry run against real data is visible
+001700*     *          without leaving any of it committed.
+001800*     *
+001900*     * Notes:  SIMRPT does not itself COMMIT or ROLLBACK - only
+002000*     *          the calling program holds the live Ingres session
+002100*     *          to do that.  SIMRPT owns the flag's bookkeeping
+002200*     *          and the change report, nothing more.
+002300*     *
+002400 PROGRAM-ID.     SIMRPT.
+002500 AUTHOR.         D L ROSS.
+002600 INSTALLATION.   BATCH SYSTEMS GROUP.
+002700 DATE-WRITTEN.   09-AUG-2026.
+002800 DATE-COMPILED.
+002900*
+003000*     * Modification History
+003100*     * --------------------
+003200*     * 09-aug-2026 (dlross)  Written.
+003300*
+003400 ENVIRONMENT DIVISION.
+003500 INPUT-OUTPUT SECTION.
+003600 FILE-CONTROL.
+003700     SELECT SIMCHANGE-REPORT ASSIGN TO "SIMCHNG"
+003800         ORGANIZATION IS SEQUENTIAL
+003900         FILE STATUS IS SMR-REPORT-STATUS.
+004000*
+004100 DATA DIVISION.
+004200 FILE SECTION.
+004300 FD  SIMCHANGE-REPORT
+004400     RECORDING MODE IS F.
+004500 01  SIMCHANGE-LINE           PIC X(132).
+004600*
+004700 WORKING-STORAGE SECTION.
+004800 COPY "eqsqlca.cob".
+004900*
+005000 01  SMR-WORK-AREA.
+005100     05 SMR-REPORT-STATUS     PIC X(2)  VALUE "00".
+005200*
+005300 LINKAGE SECTION.
+005400 01  SMR-CALLER-SIMULATION-SW PIC X(1).
+005500     88 SMR-SIMULATION-ON                VALUE "Y".
+005600 01  SMR-CALLER-JOB-NAME      PIC X(8).
+005700 01  SMR-CALLER-CHANGE-DESC   PIC X(100).
+005800*
+005900 PROCEDURE DIVISION USING SMR-CALLER-SIMULATION-SW
+006000                          SMR-CALLER-JOB-NAME
+006100                          SMR-CALLER-CHANGE-DESC.
+006200*
+006300*+----------------------------------------------------------+
+006400*|  0000-MAINLINE                                             |
+006500*+----------------------------------------------------------+
+006600 0000-MAINLINE.
+006700     IF SMR-SIMULATION-ON
+006800         PERFORM 1000-WRITE-CHANGE-LINE THRU 1000-EXIT
+006900     END-IF.
+007000     GOBACK.
+007100*
+007200*+----------------------------------------------------------+
+007300*|  1000-WRITE-CHANGE-LINE                                    |
+007400*+----------------------------------------------------------+
+007500 1000-WRITE-CHANGE-LINE.
+007600     OPEN EXTEND SIMCHANGE-REPORT.
+007700     IF SMR-REPORT-STATUS = "05" OR SMR-REPORT-STATUS = "35"
+007800         OPEN OUTPUT SIMCHANGE-REPORT
+007900     END-IF.
+008000     MOVE SPACES TO SIMCHANGE-LINE.
+008100     STRING SQLRUNID                 DELIMITED BY SIZE
+008200            " "                      DELIMITED BY SIZE
+008300            SMR-CALLER-JOB-NAME      DELIMITED BY SIZE
+008400            " DRY RUN - WOULD HAVE: " DELIMITED BY SIZE
+008500            SMR-CALLER-CHANGE-DESC   DELIMITED BY SIZE
+008600         INTO SIMCHANGE-LINE.
+008700     WRITE SIMCHANGE-LINE.
+008800     CLOSE SIMCHANGE-REPORT.
+008900 1000-EXIT.
+009000     EXIT.
