@@ -0,0 +1,101 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * SDAWRT
+000400*     *
+000500*     * Purpose: Refresh the SQLDA metadata cache entry for a
+000600*     *          table after the caller has performed a live
+000700*     *          DESCRIBE, storing the current SQLD/SQLVAR
+000800*     *          entries and the catalog modify-date the caller
+000900*     *          observed, for SDAREF to reuse next time.
+001000*     *
+001100 PROGRAM-ID.     SDAWRT.
+001200 AUTHOR.         D L ROSS.
+001300 INSTALLATION.   BATCH SYSTEMS GROUP.
+001400 DATE-WRITTEN.   09-AUG-2026.
+001500 DATE-COMPILED.
+001600*
+001700*     * Modification History
+001800*     * --------------------
+001900*     * 09-aug-2026 (dlross)  Written.
+002000*     * 09-aug-2026 (dlross)  1000-BUILD-CACHE-RECORD stored the
+002100*     *                       unclamped SQLD into SDC-COLUMN-COUNT,
+002200*     *                       but only ever populates up to 100
+002300*     *                       SQLVAR entries -- a table wider than
+002400*     *                       100 columns left SDC-COLUMN-COUNT
+002500*     *                       greater than the OCCURS 100 array it
+002600*     *                       describes, and every reader that
+002700*     *                       walks SDC-COLUMN-COUNT entries ran
+002800*     *                       past the end of the table.  Capped
+002900*     *                       the stored count to 100.
+003000*
+003100 ENVIRONMENT DIVISION.
+003200 INPUT-OUTPUT SECTION.
+003300 FILE-CONTROL.
+003400     SELECT SDACACHE-FILE ASSIGN TO "SQLSDAC"
+003500         ORGANIZATION IS INDEXED
+003600         ACCESS MODE IS DYNAMIC
+003700         RECORD KEY IS SDC-TABLE-NAME
+003800         FILE STATUS IS SDW-FILE-STATUS.
+003900*
+004000 DATA DIVISION.
+004100 FILE SECTION.
+004200 FD  SDACACHE-FILE.
+004300 COPY "eqsdacch.cob".
+004400*
+004500 WORKING-STORAGE SECTION.
+004600 COPY "eqsqlda.cob".
+004700*
+004800 01  SDW-WORK-AREA.
+004900     05 SDW-FILE-STATUS      PIC X(2)   VALUE "00".
+005000     05 SDW-SUB              PIC S9(4) USAGE COMP.
+005100*
+005200 LINKAGE SECTION.
+005300 01  SDW-CALLER-TABLE-NAME   PIC X(32).
+005400 01  SDW-CALLER-MODDATE      PIC 9(8).
+005500*
+005600 PROCEDURE DIVISION USING SDW-CALLER-TABLE-NAME
+005700                          SDW-CALLER-MODDATE.
+005800*
+005900*+----------------------------------------------------------+
+006000*|  0000-MAINLINE                                             |
+006100*+----------------------------------------------------------+
+006200 0000-MAINLINE.
+006300     OPEN I-O SDACACHE-FILE.
+006400     IF SDW-FILE-STATUS = "35"
+006500         OPEN OUTPUT SDACACHE-FILE
+006600         CLOSE SDACACHE-FILE
+006700         OPEN I-O SDACACHE-FILE
+006800     END-IF.
+006900     PERFORM 1000-BUILD-CACHE-RECORD THRU 1000-EXIT.
+007000     REWRITE SDACCH-RECORD.
+007100     IF SDW-FILE-STATUS = "23" OR SDW-FILE-STATUS = "21"
+007200         WRITE SDACCH-RECORD
+007300     END-IF.
+007400     CLOSE SDACACHE-FILE.
+007500     GOBACK.
+007600*
+007700*+----------------------------------------------------------+
+007800*|  1000-BUILD-CACHE-RECORD - copy SQLD/SQLVAR into the        |
+007900*|  cache record for the current table.                        |
+008000*+----------------------------------------------------------+
+008100 1000-BUILD-CACHE-RECORD.
+008200     MOVE SDW-CALLER-TABLE-NAME TO SDC-TABLE-NAME.
+008300     MOVE SDW-CALLER-MODDATE    TO SDC-CATALOG-MODDATE.
+008400     IF SQLD > 100
+008500         MOVE 100 TO SDC-COLUMN-COUNT
+008600     ELSE
+008700         MOVE SQLD TO SDC-COLUMN-COUNT
+008800     END-IF.
+008900     PERFORM 1100-STORE-ONE-COLUMN THRU 1100-EXIT
+009000         VARYING SDW-SUB FROM 1 BY 1
+009100         UNTIL SDW-SUB > SQLD OR SDW-SUB > 100.
+009200 1000-EXIT.
+009300     EXIT.
+009400*
+009500 1100-STORE-ONE-COLUMN.
+009600     MOVE SQLTYPE(SDW-SUB)  TO SDC-SQLTYPE(SDW-SUB).
+009700     MOVE SQLLEN(SDW-SUB)   TO SDC-SQLLEN(SDW-SUB).
+009800     MOVE SQLNAMEL(SDW-SUB) TO SDC-SQLNAMEL(SDW-SUB).
+009900     MOVE SQLNAMEC(SDW-SUB) TO SDC-SQLNAMEC(SDW-SUB).
+010000 1100-EXIT.
+010100     EXIT.
