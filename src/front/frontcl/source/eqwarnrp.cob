@@ -0,0 +1,193 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * WARNRPT
+000400*     *
+000500*     * Purpose: End-of-night report aggregating how many times
+000600*     *          each of SQLWARN0-7 fired, broken out by job
+000700*     *          name, across every statement snapshot AUDWRT
+000800*     *          (see eqaudwrt.cob) appended to the SQLCA
+000900*     *          audit-trail file during the batch window.
+001000*     *
+001100 PROGRAM-ID.     WARNRPT.
+001200 AUTHOR.         D L ROSS.
+001300 INSTALLATION.   BATCH SYSTEMS GROUP.
+001400 DATE-WRITTEN.   09-AUG-2026.
+001500 DATE-COMPILED.
+001600*
+001700*     * Modification History
+001800*     * --------------------
+001900*     * 09-aug-2026 (dlross)  Written.
+002000*     * 09-aug-2026 (dlross)  Widened SQLAUDIT-REC to match the
+002100*     *                       corrected 223-byte SQLAUD-RECORD
+002200*     *                       (see eqaudwrt.cob) -- the 200-byte
+002300*     *                       FD was misaligning every record
+002400*     *                       after the first, leaving every
+002500*     *                       SQLWARNn test permanently false.
+002600*
+002700 ENVIRONMENT DIVISION.
+002800 INPUT-OUTPUT SECTION.
+002900 FILE-CONTROL.
+003000     SELECT SQLAUDIT-FILE ASSIGN TO "SQLAUDIT"
+003100         ORGANIZATION IS SEQUENTIAL
+003200         FILE STATUS IS WRR-AUDIT-STATUS.
+003300     SELECT WARNING-REPORT ASSIGN TO "WARNSUMM"
+003400         ORGANIZATION IS SEQUENTIAL
+003500         FILE STATUS IS WRR-REPORT-STATUS.
+003600*
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  SQLAUDIT-FILE
+004000     RECORDING MODE IS F.
+004100 01  SQLAUDIT-REC        PIC X(223).
+004200*
+004300 FD  WARNING-REPORT
+004400     RECORDING MODE IS F.
+004500 01  WARNING-LINE        PIC X(132).
+004600*
+004700 WORKING-STORAGE SECTION.
+004800 COPY "eqsqlaud.cob".
+004900*
+005000 01  WRR-WORK-AREA.
+005100     05 WRR-AUDIT-STATUS      PIC X(2)  VALUE "00".
+005200     05 WRR-REPORT-STATUS     PIC X(2)  VALUE "00".
+005300     05 WRR-EOF-SW            PIC X(1)  VALUE "N".
+005400         88 WRR-AT-EOF                  VALUE "Y".
+005500     05 WRR-JOB-COUNT         PIC S9(4) COMP VALUE ZERO.
+005600     05 WRR-SUB               PIC S9(4) COMP.
+005700     05 WRR-WARN-SUB          PIC S9(4) COMP.
+005800     05 WRR-JOB-FOUND-SW      PIC X(1)  VALUE "N".
+005900         88 WRR-JOB-FOUND               VALUE "Y".
+006000*
+006100 01  WRR-JOB-TABLE.
+006200     05 WRR-JOB-ROW OCCURS 50 TIMES.
+006300         10 WRR-JOB-NAME      PIC X(8).
+006400         10 WRR-WARN-COUNT    PIC S9(9) OCCURS 8 TIMES.
+006500*
+006600 PROCEDURE DIVISION.
+006700*
+006800*+----------------------------------------------------------+
+006900*|  0000-MAINLINE                                             |
+007000*+----------------------------------------------------------+
+007100 0000-MAINLINE.
+007200     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+007300     PERFORM 2000-ACCUMULATE-ONE-RECORD THRU 2000-EXIT
+007400         UNTIL WRR-AT-EOF.
+007500     PERFORM 3000-PRINT-SUMMARY THRU 3000-EXIT.
+007600     PERFORM 9000-TERMINATE THRU 9000-EXIT.
+007700     STOP RUN.
+007800*
+007900*+----------------------------------------------------------+
+008000*|  1000-INITIALIZE                                          |
+008100*+----------------------------------------------------------+
+008200 1000-INITIALIZE.
+008300     OPEN INPUT  SQLAUDIT-FILE.
+008400     OPEN OUTPUT WARNING-REPORT.
+008500     MOVE SPACES TO WRR-JOB-TABLE.
+008600     MOVE "NIGHTLY SQL-WARNING SUMMARY REPORT (SQLWARN0-7)"
+008700         TO WARNING-LINE.
+008800     WRITE WARNING-LINE.
+008900     READ SQLAUDIT-FILE INTO SQLAUD-RECORD
+009000         AT END SET WRR-AT-EOF TO TRUE
+009100     END-READ.
+009200 1000-EXIT.
+009300     EXIT.
+009400*
+009500*+----------------------------------------------------------+
+009600*|  2000-ACCUMULATE-ONE-RECORD - find or add this record's    |
+009700*|  job in the in-memory table and bump the flags that fired. |
+009800*+----------------------------------------------------------+
+009900 2000-ACCUMULATE-ONE-RECORD.
+010000     PERFORM 2100-FIND-OR-ADD-JOB THRU 2100-EXIT.
+010100     IF AUD-SQLWARN0 NOT = SPACE
+010200         ADD 1 TO WRR-WARN-COUNT(WRR-SUB 1)
+010300     END-IF.
+010400     IF AUD-SQLWARN1 NOT = SPACE
+010500         ADD 1 TO WRR-WARN-COUNT(WRR-SUB 2)
+010600     END-IF.
+010700     IF AUD-SQLWARN2 NOT = SPACE
+010800         ADD 1 TO WRR-WARN-COUNT(WRR-SUB 3)
+010900     END-IF.
+011000     IF AUD-SQLWARN3 NOT = SPACE
+011100         ADD 1 TO WRR-WARN-COUNT(WRR-SUB 4)
+011200     END-IF.
+011300     IF AUD-SQLWARN4 NOT = SPACE
+011400         ADD 1 TO WRR-WARN-COUNT(WRR-SUB 5)
+011500     END-IF.
+011600     IF AUD-SQLWARN5 NOT = SPACE
+011700         ADD 1 TO WRR-WARN-COUNT(WRR-SUB 6)
+011800     END-IF.
+011900     IF AUD-SQLWARN6 NOT = SPACE
+012000         ADD 1 TO WRR-WARN-COUNT(WRR-SUB 7)
+012100     END-IF.
+012200     IF AUD-SQLWARN7 NOT = SPACE
+012300         ADD 1 TO WRR-WARN-COUNT(WRR-SUB 8)
+012400     END-IF.
+012500     READ SQLAUDIT-FILE INTO SQLAUD-RECORD
+012600         AT END SET WRR-AT-EOF TO TRUE
+012700     END-READ.
+012800 2000-EXIT.
+012900     EXIT.
+013000*
+013100 2100-FIND-OR-ADD-JOB.
+013200     MOVE "N" TO WRR-JOB-FOUND-SW.
+013300     PERFORM 2110-CHECK-ONE-JOB THRU 2110-EXIT
+013400         VARYING WRR-SUB FROM 1 BY 1
+013500         UNTIL WRR-SUB > WRR-JOB-COUNT
+013600            OR WRR-JOB-FOUND.
+013700     IF NOT WRR-JOB-FOUND
+013800         ADD 1 TO WRR-JOB-COUNT
+013900         MOVE WRR-JOB-COUNT TO WRR-SUB
+014000         MOVE AUD-JOBNAME TO WRR-JOB-NAME(WRR-SUB)
+014100     END-IF.
+014200 2100-EXIT.
+014300     EXIT.
+014400*
+014500 2110-CHECK-ONE-JOB.
+014600     IF WRR-JOB-NAME(WRR-SUB) = AUD-JOBNAME
+014700         SET WRR-JOB-FOUND TO TRUE
+014800     END-IF.
+014900 2110-EXIT.
+015000     EXIT.
+015100*
+015200*+----------------------------------------------------------+
+015300*|  3000-PRINT-SUMMARY - one line per job showing how many    |
+015400*|  times each SQLWARNn flag fired.                            |
+015500*+----------------------------------------------------------+
+015600 3000-PRINT-SUMMARY.
+015700     PERFORM 3100-PRINT-ONE-JOB THRU 3100-EXIT
+015800         VARYING WRR-SUB FROM 1 BY 1
+015900         UNTIL WRR-SUB > WRR-JOB-COUNT.
+016000 3000-EXIT.
+016100     EXIT.
+016200*
+016300 3100-PRINT-ONE-JOB.
+016400     MOVE SPACES TO WARNING-LINE.
+016500     STRING WRR-JOB-NAME(WRR-SUB)         DELIMITED BY SIZE
+016600            " W0="  DELIMITED BY SIZE
+016700            WRR-WARN-COUNT(WRR-SUB 1)     DELIMITED BY SIZE
+016800            " W1="  DELIMITED BY SIZE
+016900            WRR-WARN-COUNT(WRR-SUB 2)     DELIMITED BY SIZE
+017000            " W2="  DELIMITED BY SIZE
+017100            WRR-WARN-COUNT(WRR-SUB 3)     DELIMITED BY SIZE
+017200            " W3="  DELIMITED BY SIZE
+017300            WRR-WARN-COUNT(WRR-SUB 4)     DELIMITED BY SIZE
+017400            " W4="  DELIMITED BY SIZE
+017500            WRR-WARN-COUNT(WRR-SUB 5)     DELIMITED BY SIZE
+017600            " W5="  DELIMITED BY SIZE
+017700            WRR-WARN-COUNT(WRR-SUB 6)     DELIMITED BY SIZE
+017800            " W6="  DELIMITED BY SIZE
+017900            WRR-WARN-COUNT(WRR-SUB 7)     DELIMITED BY SIZE
+018000            " W7="  DELIMITED BY SIZE
+018100            WRR-WARN-COUNT(WRR-SUB 8)     DELIMITED BY SIZE
+018200         INTO WARNING-LINE.
+018300     WRITE WARNING-LINE.
+018400 3100-EXIT.
+018500     EXIT.
+018600*
+018700*+----------------------------------------------------------+
+018800*|  9000-TERMINATE                                            |
+018900*+----------------------------------------------------------+
+019000 9000-TERMINATE.
+019100     CLOSE SQLAUDIT-FILE WARNING-REPORT.
+019200 9000-EXIT.
+019300     EXIT.
