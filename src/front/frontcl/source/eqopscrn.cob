@@ -0,0 +1,120 @@
+000100 IDENTIFICATION DIVISION.
+000200*     *
+000300*     * OPSCRN
+000400*     *
+000500*     * Purpose: Live operator maintenance screen.  An operator
+000600*     *          who notices a job hung on the schedule runs this
+000700*     *          program interactively, keys in the run-id shown
+000800*     *          by the scheduler, and sees the SQLCODE/SQLERRM/
+000900*     *          SQLWARN state STATWRT (see eqstatwr.cob) last
+001000*     *          recorded for that run - i.e. exactly which
+001100*     *          statement the job was on when it stopped making
+001200*     *          progress - without attaching a debugger or
+001300*     *          waiting for a timeout.
+001400*     *
+001500 PROGRAM-ID.     OPSCRN.
+001600 AUTHOR.         D L ROSS.
+001700 INSTALLATION.   BATCH SYSTEMS GROUP.
+001800 DATE-WRITTEN.   09-AUG-2026.
+001900 DATE-COMPILED.
+002000*
+002100*     * Modification History
+002200*     * --------------------
+002300*     * 09-aug-2026 (dlross)  Written.
+002400*     * 09-aug-2026 (dlross)  Widened SLF-REST-OF-RECORD to match
+002500*     *                       the full SQLSTA-RECORD and added
+002600*     *                       SQLWARN0-7 to the result screen.
+002700*
+002800 ENVIRONMENT DIVISION.
+002900 INPUT-OUTPUT SECTION.
+003000 FILE-CONTROL.
+003100     SELECT STATLIVE-FILE ASSIGN TO "STATLIVE"
+003200         ORGANIZATION IS INDEXED
+003300         ACCESS MODE IS RANDOM
+003400         RECORD KEY IS SLF-RUN-ID
+003500         FILE STATUS IS OPS-FILE-STATUS.
+003600*
+003700 DATA DIVISION.
+003800 FILE SECTION.
+003900 FD  STATLIVE-FILE.
+004000 01  STATLIVE-FILE-REC.
+004100     05 SLF-RUN-ID            PIC X(16).
+004200     05 SLF-REST-OF-RECORD    PIC X(147).
+004300*
+004400 WORKING-STORAGE SECTION.
+004500 COPY "eqsqlsta.cob".
+004600*
+004700 01  OPS-WORK-AREA.
+004800     05 OPS-FILE-STATUS       PIC X(2)  VALUE "00".
+004900     05 OPS-EXIT-SW           PIC X(1)  VALUE "N".
+005000         88 OPS-DONE                    VALUE "Y".
+005100     05 OPS-SEARCH-RUN-ID     PIC X(16).
+005200*
+005300 SCREEN SECTION.
+005400 01  OPS-INQUIRY-SCREEN.
+005500     05 BLANK SCREEN.
+005600     05 LINE 1  COLUMN 1  VALUE "BATCH JOB STATUS INQUIRY".
+005700     05 LINE 3  COLUMN 1  VALUE "RUN-ID (BLANK TO EXIT): ".
+005800     05 LINE 3  COLUMN 26 PIC X(16) TO OPS-SEARCH-RUN-ID.
+005900*
+006000 01  OPS-RESULT-SCREEN.
+006100     05 LINE 5  COLUMN 1  VALUE "JOB NAME  :".
+006200     05 LINE 5  COLUMN 13 PIC X(8)  FROM STA-JOB-NAME.
+006300     05 LINE 6  COLUMN 1  VALUE "PROGRAM   :".
+006400     05 LINE 6  COLUMN 13 PIC X(8)  FROM STA-PROGRAM.
+006500     05 LINE 7  COLUMN 1  VALUE "PARAGRAPH :".
+006600     05 LINE 7  COLUMN 13 PIC X(30) FROM STA-PARAGRAPH.
+006700     05 LINE 8  COLUMN 1  VALUE "TIMESTAMP :".
+006800     05 LINE 8  COLUMN 13 PIC X(14) FROM STA-TIMESTAMP.
+006900     05 LINE 9  COLUMN 1  VALUE "SQLCODE   :".
+007000     05 LINE 9  COLUMN 13 PIC -(8)9 FROM STA-SQLCODE.
+007100     05 LINE 10 COLUMN 1  VALUE "SQLERRMC  :".
+007200     05 LINE 10 COLUMN 13 PIC X(70) FROM STA-SQLERRMC.
+007300     05 LINE 11 COLUMN 1  VALUE "SQLWARN0-7:".
+007400     05 LINE 11 COLUMN 13 PIC X(1)  FROM STA-SQLWARN0.
+007500     05 LINE 11 COLUMN 15 PIC X(1)  FROM STA-SQLWARN1.
+007600     05 LINE 11 COLUMN 17 PIC X(1)  FROM STA-SQLWARN2.
+007700     05 LINE 11 COLUMN 19 PIC X(1)  FROM STA-SQLWARN3.
+007800     05 LINE 11 COLUMN 21 PIC X(1)  FROM STA-SQLWARN4.
+007900     05 LINE 11 COLUMN 23 PIC X(1)  FROM STA-SQLWARN5.
+008000     05 LINE 11 COLUMN 25 PIC X(1)  FROM STA-SQLWARN6.
+008100     05 LINE 11 COLUMN 27 PIC X(1)  FROM STA-SQLWARN7.
+008200*
+008300 01  OPS-NOT-FOUND-SCREEN.
+008400     05 LINE 5  COLUMN 1
+008500        VALUE "NO STATUS RECORDED FOR THAT RUN-ID.".
+008600*
+008700 PROCEDURE DIVISION.
+008800*
+008900*+----------------------------------------------------------+
+009000*|  0000-MAINLINE                                             |
+009100*+----------------------------------------------------------+
+009200 0000-MAINLINE.
+009300     OPEN INPUT STATLIVE-FILE.
+009400     PERFORM 1000-ONE-INQUIRY THRU 1000-EXIT
+009500         UNTIL OPS-DONE.
+009600     CLOSE STATLIVE-FILE.
+009700     STOP RUN.
+009800*
+009900*+----------------------------------------------------------+
+010000*|  1000-ONE-INQUIRY - prompt for a run-id and show its most  |
+010100*|  recently recorded status, or exit on a blank entry.        |
+010200*+----------------------------------------------------------+
+010300 1000-ONE-INQUIRY.
+010400     MOVE SPACES TO OPS-SEARCH-RUN-ID.
+010500     DISPLAY OPS-INQUIRY-SCREEN.
+010600     ACCEPT OPS-INQUIRY-SCREEN.
+010700     IF OPS-SEARCH-RUN-ID = SPACES
+010800         SET OPS-DONE TO TRUE
+010900         GO TO 1000-EXIT
+011000     END-IF.
+011100     MOVE OPS-SEARCH-RUN-ID TO SLF-RUN-ID.
+011200     READ STATLIVE-FILE INTO SQLSTA-RECORD
+011300         KEY IS SLF-RUN-ID
+011400         INVALID KEY DISPLAY OPS-NOT-FOUND-SCREEN
+011500     END-READ.
+011600     IF OPS-FILE-STATUS = "00"
+011700         DISPLAY OPS-RESULT-SCREEN
+011800     END-IF.
+011900 1000-EXIT.
+012000     EXIT.
