@@ -0,0 +1,36 @@
+*     *
+*     * SQLAUD
+*     *
+*     * Purpose: Record layout for the SQLCA audit-trail file written
+*     *          by AUDWRT (see eqaudwrt.cob).  One record is appended
+*     *          per embedded SQL statement so that the status of the
+*     *          last N statements executed by a batch job survives
+*     *          an abend even though SQLCA itself does not.
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  SQLAUD-RECORD.
+           05 AUD-RUNID       PIC X(16).
+           05 AUD-JOBNAME     PIC X(8).
+           05 AUD-PROGRAM     PIC X(8).
+           05 AUD-PARAGRAPH   PIC X(30).
+           05 AUD-TIMESTAMP.
+              10 AUD-DATE     PIC 9(8).
+              10 AUD-TIME     PIC 9(8).
+           05 AUD-SQLCODE     PIC S9(9).
+           05 AUD-SQLERRML    PIC S9(4).
+           05 AUD-SQLERRMC    PIC X(70).
+           05 AUD-SQLERRD     PIC S9(9) OCCURS 6 TIMES.
+           05 AUD-SQLWARN.
+              10  AUD-SQLWARN0  PIC X(1).
+              10  AUD-SQLWARN1  PIC X(1).
+              10  AUD-SQLWARN2  PIC X(1).
+              10  AUD-SQLWARN3  PIC X(1).
+              10  AUD-SQLWARN4  PIC X(1).
+              10  AUD-SQLWARN5  PIC X(1).
+              10  AUD-SQLWARN6  PIC X(1).
+              10  AUD-SQLWARN7  PIC X(1).
