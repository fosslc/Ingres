@@ -14,11 +14,14 @@
 *     * History:
 *     *		21-nov-1989 (neil)
 *     *		    Extracted from VMS COBOL.
+*     *         09-aug-2026 (dlross)
+*     *             Added SQLRUNID after SQLEXT to carry a batch
+*     *             run/correlation id; bumped SQLCABC to 152.
 *     *
 *-    *
        01  SQLCA.
            05 SQLCAID       PIC X(8)  		   VALUE "SQLCA   ".
-           05 SQLCABC       PIC S9(9) USAGE COMP-5 VALUE 136.
+           05 SQLCABC       PIC S9(9) USAGE COMP-5 VALUE 152.
            05 SQLCODE       PIC S9(9) USAGE COMP-5.
            05 SQLERRM.
               10 SQLERRML   PIC S9(4) USAGE COMP-5.
@@ -35,3 +38,4 @@
               10  SQLWARN6  PIC X(1).
               10  SQLWARN7  PIC X(1).
            05 SQLEXT        PIC X(8).
+           05 SQLRUNID      PIC X(16).
