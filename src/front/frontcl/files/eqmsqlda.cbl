@@ -0,0 +1,46 @@
+*+    *
+*     * Copyright (c) 2026 Ingres Corporation
+*     * File: eqmsqlda.cbl
+*     *
+*     * Embedded MF COBOL run-time SQL descriptor area.
+*     *
+*     * Purpose: Non-EXTERNAL SQLDA layout for jobs that hold more
+*     *		 than one active INGRES session at a time.  The
+*     *		 EXTERNAL SQLDA in eqsqlda.cob is shared by every
+*     *		 program in the run unit, which is fine for a job
+*     *		 with a single connection but loses the descriptor
+*     *		 from session A the moment session B does a DESCRIBE.
+*     *		 A multi-session job instead declares one of these
+*     *		 per connection (typically as a LINKAGE item passed
+*     *		 to a session-scoped subprogram, or as a WORKING-
+*     *		 STORAGE table entry indexed by session id) so each
+*     *		 connection keeps its own descriptor.
+*     *
+*     * Notes:  1. Comment lines in this file are formatted for both
+*     *		   terminal and ansi-standard compilation.
+*     *         2. See eqmdef.cbl for data type descriptions; see
+*     *		   eqsqlda.cob for the SQLDA type code table.
+*     *
+*     * History:
+*     *         09-aug-2026 (dlross)
+*     *             Written, as a non-EXTERNAL companion to eqsqlda.cob
+*     *             for multi-session jobs.
+*     *
+*-    *
+       01  SQLDA.
+           05 SQLDAID            PIC X(8)  VALUE "SQLDA   ".
+           05 SQLDABC            PIC S9(9) USAGE COMP-5.
+           05 SQLN               PIC S9(4) USAGE COMP-5.
+           05 SQLD               PIC S9(4) USAGE COMP-5.
+           05 SQLVAR             OCCURS 1024 TIMES.
+              07 SQLTYPE         PIC S9(4) USAGE COMP-5.
+              07 SQLLEN          PIC S9(4) USAGE COMP-5.
+              07 SQLDATA         USAGE POINTER SYNC.
+              07 SQLIND          USAGE POINTER SYNC.
+              07 SQLNAME.
+                 49 SQLNAMEL     PIC S9(4) USAGE COMP-5.
+                 49 SQLNAMEC     PIC X(258).
+
+       01  IISQLHDLR.
+           05 SQLARG             USAGE POINTER.
+           05 SQLHDLR            PIC S9(9) USAGE COMP-5.
