@@ -4,11 +4,18 @@
 *     * Purpose: Provide known data types to the runtime routines too
 *     *		allow any COBOL data types to interface with II modules.
 *     *
-*     * Notes:  Comment lines in this file are formatted for both 
+*     * Notes:  Comment lines in this file are formatted for both
 *     *		terminal and ansi-standard compilation.
 *     *
 *     *		Definitions for DG ESQL/COBOL only.
 *     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Added IISPOOL/IILPOOL table-driven buffer pools so a
+*     *         dynamic statement with more than 14 short (or 2 long)
+*     *         host variables does not have to hand-manage reuse of
+*     *         IIS1-14/IIL1-2.
+*     *
 *     * Copyright (c) 2004 Ingres Corporation
 *-    *
 
@@ -77,3 +84,15 @@
 *     * String Descriptor Variables
        01 IITYPE     	PIC S9(8)   USAGE COMP.
        01 IILEN      	PIC S9(8)   USAGE COMP.
+
+*     * Table-driven short and long buffer pools, for dynamic
+*     * statements that need more host variables than IIS1-14/IIL1-2
+*     * can hold without hand-managed reuse.
+       01  IISPOOL.
+           02 IISPOOL-ENTRY OCCURS 40 TIMES INDEXED BY IISPOOL-IDX.
+              03 IISPOOL-DAT   PIC X(31).
+              03 FILLER        PIC X          VALUE LOW-VALUE.
+       01  IILPOOL.
+           02 IILPOOL-ENTRY OCCURS 10 TIMES INDEXED BY IILPOOL-IDX.
+              03 IILPOOL-DAT   PIC X(263).
+              03 FILLER        PIC X          VALUE LOW-VALUE.
