@@ -0,0 +1,27 @@
+*     *
+*     * SQLCKP
+*     *
+*     * Purpose: Record layout for the checkpoint/restart file
+*     *          written by CKPWRT and read by CKPRD (see
+*     *          eqckpwrt.cob / eqckprd.cob).  One record per
+*     *          job/run-id holds the last-committed key and the
+*     *          running SQLERRD row counts at the time of the last
+*     *          checkpoint, so an aborted job can resume from that
+*     *          point instead of reprocessing its input from the
+*     *          beginning.
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  SQLCKP-RECORD.
+           05 CKP-RUNID          PIC X(16).
+           05 CKP-JOBNAME        PIC X(8).
+           05 CKP-SEQUENCE       PIC S9(9) USAGE COMP.
+           05 CKP-LAST-KEY       PIC X(40).
+           05 CKP-ERRD-TOTAL     PIC S9(9) USAGE COMP OCCURS 6 TIMES.
+           05 CKP-TIMESTAMP.
+              10 CKP-DATE        PIC 9(8).
+              10 CKP-TIME        PIC 9(8).
