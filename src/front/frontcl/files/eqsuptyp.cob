@@ -0,0 +1,38 @@
+*     *
+*     * SUPTYP
+*     *
+*     * Purpose: Table of SQLDA type codes (see eqsqlda.cob's type
+*     *          code comment block) that this shop's FETCH-handling
+*     *          paragraphs explicitly know how to move into a COBOL
+*     *          host variable.  BOOLEAN (38) and OBJECT (45) are
+*     *          documented as valid SQLDA type codes but are
+*     *          deliberately left out of this table - no paragraph in
+*     *          this shop handles them yet, so TYPCHK (see
+*     *          eqtypchk.cob) flags them instead of letting them fall
+*     *          through into a FETCH loop.
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  SUPTYP-TABLE.
+           05 SUPTYP-ENTRY.
+              10 FILLER PIC S9(4) COMP VALUE 3.
+              10 FILLER PIC S9(4) COMP VALUE 5.
+              10 FILLER PIC S9(4) COMP VALUE 10.
+              10 FILLER PIC S9(4) COMP VALUE 20.
+              10 FILLER PIC S9(4) COMP VALUE 21.
+              10 FILLER PIC S9(4) COMP VALUE 22.
+              10 FILLER PIC S9(4) COMP VALUE 23.
+              10 FILLER PIC S9(4) COMP VALUE 24.
+              10 FILLER PIC S9(4) COMP VALUE 25.
+              10 FILLER PIC S9(4) COMP VALUE 30.
+              10 FILLER PIC S9(4) COMP VALUE 31.
+              10 FILLER PIC S9(4) COMP VALUE 46.
+              10 FILLER PIC S9(4) COMP VALUE 52.
+       01  FILLER REDEFINES SUPTYP-TABLE.
+           05 SUPTYP-ROW OCCURS 13 TIMES
+                         INDEXED BY SUPTYP-IDX.
+              10 SUPTYP-CODE PIC S9(4) COMP.
