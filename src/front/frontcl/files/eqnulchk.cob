@@ -0,0 +1,23 @@
+*     *
+*     * NULCHK
+*     *
+*     * Purpose: Record layout for the null-indicator check file
+*     *          NULWRT (see eqnulwrt.cob) appends to.  One record is
+*     *          written per column per FETCHed row of a DESCRIBE-built
+*     *          dynamic query, so NULRPT (see eqnulrpt.cob) can later
+*     *          summarize how often each table/column combination
+*     *          actually comes back NULL.
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  NULCHK-RECORD.
+           05 NUL-RUNID        PIC X(16).
+           05 NUL-TABLE-NAME   PIC X(30).
+           05 NUL-COLUMN-NAME  PIC X(30).
+           05 NUL-NULL-FLAG    PIC X(1).
+              88 NUL-WAS-NULL             VALUE "Y".
+              88 NUL-WAS-NOT-NULL         VALUE "N".
