@@ -0,0 +1,21 @@
+*     *
+*     * SQLTIM
+*     *
+*     * Purpose: Record layout for the SQL statement timing file
+*     *          written by SQLTMR (see eqsqltmr.cob) around each
+*     *          embedded SQL statement, and read by SQLPRF (see
+*     *          eqsqlprf.cob) to build the daily SQL Performance
+*     *          Profile report.
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  SQLTIM-RECORD.
+           05 TIM-RUNID           PIC X(16).
+           05 TIM-PROGRAM         PIC X(8).
+           05 TIM-PARAGRAPH       PIC X(30).
+           05 TIM-DATE            PIC 9(8).
+           05 TIM-ELAPSED-CSECS   PIC S9(9) USAGE COMP.
