@@ -0,0 +1,47 @@
+*     *
+*     * XITMAP
+*     *
+*     * Purpose: Table mapping known SQLCODE values to the job-step
+*     *          return code XITCOD (see eqxitcod.cob) hands back to
+*     *          the batch scheduler, so the scheduler's conditional-
+*     *          step and alerting logic can react differently
+*     *          depending on the kind of Ingres failure that
+*     *          occurred, instead of every program returning a flat
+*     *          success/failure indicator.
+*     *
+*     *          Return code convention used here:
+*     *              0  - success
+*     *              4  - transient error, scheduler may retry the step
+*     *              8  - warning, statement succeeded but SQLWARNn fired
+*     *              12 - permanent Ingres error, needs a data/SQL fix
+*     *              16 - unclassified negative SQLCODE, page someone
+*     *
+*     *          Extend this table as new recurring SQLCODEs are
+*     *          identified; anything not listed defaults to 16 (see
+*     *          XITCOD's 2000-CLASSIFY-SQLCODE paragraph).
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  XITMAP-TABLE.
+           05 XITMAP-ENTRY.
+              10 FILLER PIC S9(9) COMP VALUE -14200.
+              10 FILLER PIC S9(4) COMP VALUE 4.
+              10 FILLER PIC S9(9) COMP VALUE -14201.
+              10 FILLER PIC S9(4) COMP VALUE 4.
+              10 FILLER PIC S9(9) COMP VALUE -14202.
+              10 FILLER PIC S9(4) COMP VALUE 4.
+              10 FILLER PIC S9(9) COMP VALUE -14000.
+              10 FILLER PIC S9(4) COMP VALUE 12.
+              10 FILLER PIC S9(9) COMP VALUE -14300.
+              10 FILLER PIC S9(4) COMP VALUE 12.
+              10 FILLER PIC S9(9) COMP VALUE -14400.
+              10 FILLER PIC S9(4) COMP VALUE 12.
+       01  FILLER REDEFINES XITMAP-TABLE.
+           05 XITMAP-ROW OCCURS 6 TIMES
+                         INDEXED BY XITMAP-IDX.
+              10 XITMAP-CODE      PIC S9(9) COMP.
+              10 XITMAP-EXIT-CODE PIC S9(4) COMP.
