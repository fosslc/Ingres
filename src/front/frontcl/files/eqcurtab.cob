@@ -0,0 +1,37 @@
+*     *
+*     * CURTAB
+*     *
+*     * Purpose: Table of the currency codes MONEYH (see eqmoneyh.cob)
+*     *          knows how to format a MONEY (SQLDA type code 5, see
+*     *          eqsqlda.cob) host variable for, and how many decimal
+*     *          digits each one displays.  Most currencies this shop's
+*     *          ledger jobs post in use two decimal digits, but yen
+*     *          posts whole units and dinars post three, so the
+*     *          decimal count is carried per currency rather than
+*     *          assumed.
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  CURTAB-TABLE.
+           05 CURTAB-ENTRY.
+              10 FILLER PIC X(3) VALUE "USD".
+              10 FILLER PIC 9(1) VALUE 2.
+              10 FILLER PIC X(3) VALUE "CAD".
+              10 FILLER PIC 9(1) VALUE 2.
+              10 FILLER PIC X(3) VALUE "GBP".
+              10 FILLER PIC 9(1) VALUE 2.
+              10 FILLER PIC X(3) VALUE "EUR".
+              10 FILLER PIC 9(1) VALUE 2.
+              10 FILLER PIC X(3) VALUE "JPY".
+              10 FILLER PIC 9(1) VALUE 0.
+              10 FILLER PIC X(3) VALUE "KWD".
+              10 FILLER PIC 9(1) VALUE 3.
+       01  FILLER REDEFINES CURTAB-TABLE.
+           05 CURTAB-ROW OCCURS 6 TIMES
+                         INDEXED BY CURTAB-IDX.
+              10 CURTAB-CODE     PIC X(3).
+              10 CURTAB-DECIMALS PIC 9(1).
