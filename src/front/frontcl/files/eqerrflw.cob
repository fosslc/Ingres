@@ -0,0 +1,26 @@
+*     *
+*     * ERRFLW
+*     *
+*     * Purpose: Record layout for the full-text error overflow log
+*     *          written by ERRFUL (see eqerrful.cob) whenever a
+*     *          negative SQLCODE's real message text runs past the
+*     *          70-byte SQLERRMC truncation limit.  Keyed by the
+*     *          same run-id/timestamp that SQLCA carried at the time,
+*     *          so a truncated SQLERRMC seen in a log or the audit
+*     *          trail (eqsqlaud.cob) can be matched back to its full
+*     *          text here.
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  ERRFLW-RECORD.
+           05 EFL-RUNID           PIC X(16).
+           05 EFL-TIMESTAMP.
+              10 EFL-DATE         PIC 9(8).
+              10 EFL-TIME         PIC 9(8).
+           05 EFL-SQLCODE         PIC S9(9).
+           05 EFL-FULL-TEXT-LEN   PIC S9(4) COMP.
+           05 EFL-FULL-TEXT       PIC X(2000).
