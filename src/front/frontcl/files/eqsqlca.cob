@@ -5,6 +5,12 @@
 *     *          error and status information returned by the
 *     *          INGRES runtime routines.
 *     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Added SQLRUNID after SQLEXT so a batch job can stamp
+*     *         each SQLCA snapshot with the run/correlation id that
+*     *         produced it.
+*     *
 *     * Copyright (c) 2004 Ingres Corporation
 *     *
        01  SQLCA EXTERNAL.
@@ -28,4 +34,5 @@
               10  SQLWARN6  PIC X(1).
               10  SQLWARN7  PIC X(1).
            05 SQLEXT        PIC X(8).
+           05 SQLRUNID      PIC X(16).
 
