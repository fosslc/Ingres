@@ -0,0 +1,23 @@
+*     *
+*     * HVSPEC
+*     *
+*     * Purpose: Record layout for the host-variable specification
+*     *          file read by TYPVAL (see eqtypval.cob).  Each record
+*     *          declares one host variable a program binds against a
+*     *          table/column, in the terms TYPVAL needs to compare
+*     *          against the table's real DESCRIBEd shape: the SQLDA
+*     *          type code and length the host variable's PICTURE
+*     *          clause corresponds to.
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  HVSPEC-RECORD.
+           05 HVS-PROGRAM-NAME    PIC X(8).
+           05 HVS-TABLE-NAME      PIC X(32).
+           05 HVS-COLUMN-NAME     PIC X(32).
+           05 HVS-HOST-SQLTYPE    PIC S9(4) COMP.
+           05 HVS-HOST-SQLLEN     PIC S9(4) COMP.
