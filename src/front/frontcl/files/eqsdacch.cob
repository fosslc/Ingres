@@ -0,0 +1,31 @@
+*     *
+*     * SDACCH
+*     *
+*     * Purpose: Record layout for the SQLDA metadata cache file
+*     *          keyed by table name.  Holds the SQLTYPE/SQLLEN/
+*     *          SQLNAME entries from the last DESCRIBE of a table,
+*     *          plus the catalog's last-modify date at the time the
+*     *          entry was cached, so SDAREF (see eqsdaref.cob) can
+*     *          skip re-DESCRIBEing a table whose shape has not
+*     *          changed.
+*     *
+*     *          Cache entries are capped at 100 columns.  Ad hoc
+*     *          reporting tables this cache is meant for do not
+*     *          approach the 1024-column SQLVAR maximum; a table
+*     *          wider than 100 columns is always re-described live.
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  SDACCH-RECORD.
+           05 SDC-TABLE-NAME      PIC X(32).
+           05 SDC-CATALOG-MODDATE PIC 9(8).
+           05 SDC-COLUMN-COUNT    PIC S9(4) USAGE COMP.
+           05 SDC-COLUMN          OCCURS 100 TIMES.
+              10 SDC-SQLTYPE      PIC S9(4) USAGE COMP.
+              10 SDC-SQLLEN       PIC S9(4) USAGE COMP.
+              10 SDC-SQLNAMEL     PIC S9(4) USAGE COMP.
+              10 SDC-SQLNAMEC     PIC X(258).
