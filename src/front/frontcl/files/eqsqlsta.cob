@@ -0,0 +1,37 @@
+*     *
+*     * SQLSTA
+*     *
+*     * Purpose: Live in-flight status record.  A snapshot of one
+*     *          running job's most recent SQLCA, keyed by run-id, so
+*     *          an operator can look up a stuck job and see exactly
+*     *          which statement it last touched.  Written by STATWRT
+*     *          (see eqstatwr.cob) after every embedded SQL statement
+*     *          and read by OPSCRN (see eqopscrn.cob).
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *     09-aug-2026 (dlross)
+*     *         Broke STA-SQLWARN out into individual STA-SQLWARN0-7
+*     *         flags so OPSCRN can display each one.  Total record
+*     *         size is unchanged.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  SQLSTA-RECORD.
+           05 STA-RUN-ID            PIC X(16).
+           05 STA-JOB-NAME          PIC X(8).
+           05 STA-PROGRAM           PIC X(8).
+           05 STA-PARAGRAPH         PIC X(30).
+           05 STA-TIMESTAMP         PIC X(14).
+           05 STA-SQLCODE           PIC S9(9).
+           05 STA-SQLERRMC          PIC X(70).
+           05 STA-SQLWARN.
+              10  STA-SQLWARN0      PIC X(1).
+              10  STA-SQLWARN1      PIC X(1).
+              10  STA-SQLWARN2      PIC X(1).
+              10  STA-SQLWARN3      PIC X(1).
+              10  STA-SQLWARN4      PIC X(1).
+              10  STA-SQLWARN5      PIC X(1).
+              10  STA-SQLWARN6      PIC X(1).
+              10  STA-SQLWARN7      PIC X(1).
