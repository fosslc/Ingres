@@ -0,0 +1,38 @@
+*     *
+*     * EXTFAC
+*     *
+*     * Purpose: Table of Ingres facility mnemonics that can appear in
+*     *          the first four bytes of SQLEXT (see eqsqlca.cob),
+*     *          for EXTRPT (see eqextrpt.cob) to translate into a
+*     *          printable facility name on the extended-status
+*     *          report.
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  EXTFAC-TABLE.
+           05 EXTFAC-ENTRY.
+              10 FILLER PIC X(4)  VALUE "SCF ".
+              10 FILLER PIC X(20) VALUE "SESSION CONTROL".
+              10 FILLER PIC X(4)  VALUE "ADF ".
+              10 FILLER PIC X(20) VALUE "ABSTRACT DATA".
+              10 FILLER PIC X(4)  VALUE "DMF ".
+              10 FILLER PIC X(20) VALUE "DATA MANAGEMENT".
+              10 FILLER PIC X(4)  VALUE "OPF ".
+              10 FILLER PIC X(20) VALUE "OPTIMIZER".
+              10 FILLER PIC X(4)  VALUE "QEF ".
+              10 FILLER PIC X(20) VALUE "QUERY EXECUTION".
+              10 FILLER PIC X(4)  VALUE "RDF ".
+              10 FILLER PIC X(20) VALUE "REQUESTER DATA".
+              10 FILLER PIC X(4)  VALUE "GWF ".
+              10 FILLER PIC X(20) VALUE "GATEWAY".
+              10 FILLER PIC X(4)  VALUE "ULF ".
+              10 FILLER PIC X(20) VALUE "USER LIBRARY".
+       01  FILLER REDEFINES EXTFAC-TABLE.
+           05 EXTFAC-ROW OCCURS 8 TIMES
+                         INDEXED BY EXTFAC-IDX.
+              10 EXTFAC-CODE PIC X(4).
+              10 EXTFAC-NAME PIC X(20).
