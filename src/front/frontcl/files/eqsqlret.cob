@@ -0,0 +1,46 @@
+*     *
+*     * SQLRET
+*     *
+*     * Purpose: Classification table mapping known negative SQLCODE
+*     *          values to a severity/retryable flag, for SQLRTY (see
+*     *          eqsqlrty.cob) to consult before deciding whether a
+*     *          failed statement is worth retrying or should escalate
+*     *          straight to abend.
+*     *
+*     *          T = transient - safe to retry (deadlock victim, lock
+*     *              timeout, and similar contention errors that are
+*     *              likely to clear up on their own).
+*     *          P = permanent - retrying cannot help (bad SQL,
+*     *              constraint violation, and similar).
+*     *
+*     *          Extend this table as new recurring SQLCODEs are
+*     *          identified; anything not listed defaults to P (see
+*     *          SQLRTY's 2000-CLASSIFY-SQLCODE paragraph).
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  SQLRET-TABLE.
+           05 SQLRET-ENTRY.
+              10 FILLER PIC S9(9) COMP VALUE -14200.
+              10 FILLER PIC X(1)       VALUE "T".
+              10 FILLER PIC S9(9) COMP VALUE -14201.
+              10 FILLER PIC X(1)       VALUE "T".
+              10 FILLER PIC S9(9) COMP VALUE -14202.
+              10 FILLER PIC X(1)       VALUE "T".
+              10 FILLER PIC S9(9) COMP VALUE -14000.
+              10 FILLER PIC X(1)       VALUE "P".
+              10 FILLER PIC S9(9) COMP VALUE -14300.
+              10 FILLER PIC X(1)       VALUE "P".
+              10 FILLER PIC S9(9) COMP VALUE -14400.
+              10 FILLER PIC X(1)       VALUE "P".
+       01  FILLER REDEFINES SQLRET-TABLE.
+           05 SQLRET-ROW OCCURS 6 TIMES
+                         INDEXED BY SQLRET-IDX.
+              10 SQLRET-CODE     PIC S9(9) COMP.
+              10 SQLRET-SEVERITY PIC X(1).
+                 88 SQLRET-TRANSIENT VALUE "T".
+                 88 SQLRET-PERMANENT VALUE "P".
