@@ -0,0 +1,21 @@
+*     *
+*     * SQLTBL
+*     *
+*     * Purpose: Nested row descriptor a TABLE-type (SQLDA type code
+*     *          52, see eqsqlda.cob) column's SQLDATA points at.
+*     *          TABLE columns describe a variable number of
+*     *          fixed-length nested rows packed contiguously right
+*     *          after this header, one row of TBLDA-ROW-LENGTH bytes
+*     *          each - TBLFLT (see eqtblflt.cob) walks them off this
+*     *          layout.
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  TBLDA-HEADER               BASED.
+           05 TBLDA-ROW-COUNT      PIC S9(9) USAGE COMP.
+           05 TBLDA-ROW-LENGTH     PIC S9(9) USAGE COMP.
+           05 TBLDA-FIRST-ROW      PIC X(1).
