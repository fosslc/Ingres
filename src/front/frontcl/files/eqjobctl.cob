@@ -0,0 +1,39 @@
+*     *
+*     * JOBCTL
+*     *
+*     * Purpose: Job-control header record.  Every batch program
+*     *          COPYs this record, populates it once at start-of-run
+*     *          (job name, run-id, scheduled start/end) and again at
+*     *          end-of-run (actual end, final status, last checkpoint
+*     *          sequence), and passes it to JOBHDR (see eqjobhdr.cob)
+*     *          to record it in the job-control file.  This gives
+*     *          operators one place to see what is currently running
+*     *          and where it left off, instead of each program
+*     *          starting cold with only SQLCA/SQLDA and no shared
+*     *          notion of run identity.
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *     09-aug-2026 (dlross)
+*     *         Added JBC-SIMULATION-SW so a trial run can carry its
+*     *         dry-run flag in the same header operators already look
+*     *         at, instead of a separate ad hoc switch per program.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  JOBCTL-RECORD.
+           05 JBC-RUN-ID            PIC X(16).
+           05 JBC-JOB-NAME          PIC X(8).
+           05 JBC-SCHED-START       PIC X(14).
+           05 JBC-SCHED-END         PIC X(14).
+           05 JBC-ACTUAL-START      PIC X(14).
+           05 JBC-ACTUAL-END        PIC X(14).
+           05 JBC-LAST-CKPT-SEQ     PIC S9(9) USAGE COMP.
+           05 JBC-STATUS            PIC X(1).
+              88 JBC-STATUS-RUNNING            VALUE "R".
+              88 JBC-STATUS-COMPLETE           VALUE "C".
+              88 JBC-STATUS-FAILED             VALUE "F".
+           05 JBC-SIMULATION-SW     PIC X(1)   VALUE "N".
+              88 JBC-SIMULATION-ON             VALUE "Y".
+              88 JBC-SIMULATION-OFF            VALUE "N".
