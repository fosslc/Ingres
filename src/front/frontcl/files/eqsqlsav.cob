@@ -0,0 +1,27 @@
+*     *
+*     * SQLSAV
+*     *
+*     * Purpose: Save-area stack layout used by SQLSTK (see
+*     *          eqsqlstk.cob) to push and pop SQLCA snapshots.
+*     *          Because SQLCA is declared EXTERNAL, a subprogram's
+*     *          own embedded SQL work silently overwrites its
+*     *          caller's SQLCODE/SQLERRM; SQLSTK lets a subprogram
+*     *          save the caller's SQLCA state on entry and restore it
+*     *          on return.
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  SQLSAV-STACK.
+           05 SAV-DEPTH            PIC S9(4) USAGE COMP VALUE ZERO.
+           05 SAV-FRAME OCCURS 25 TIMES.
+              10 SAV-SQLCODE       PIC S9(9) USAGE COMP.
+              10 SAV-SQLERRML      PIC S9(4) USAGE COMP.
+              10 SAV-SQLERRMC      PIC X(70).
+              10 SAV-SQLERRD       PIC S9(9) USAGE COMP OCCURS 6 TIMES.
+              10 SAV-SQLWARN       PIC X(8).
+              10 SAV-SQLEXT        PIC X(8).
+              10 SAV-SQLRUNID      PIC X(16).
