@@ -0,0 +1,25 @@
+*     *
+*     * DEADLT
+*     *
+*     * Purpose: Dead-letter record for a failed embedded SQL
+*     *          statement.  DEADWR (see eqdeadwr.cob) appends one of
+*     *          these whenever SQLCODE goes negative, capturing the
+*     *          failing statement's identifier and a caller-supplied
+*     *          snapshot of the host variable values that drove it, so
+*     *          the failed operation can be replayed on its own after
+*     *          the underlying data problem is corrected instead of
+*     *          rerunning the whole job.  DEADRD (see eqdeadrd.cob)
+*     *          reads the file back sequentially for a replay driver.
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  DEADLT-RECORD.
+           05 DLQ-RUNID             PIC X(16).
+           05 DLQ-TIMESTAMP         PIC X(14).
+           05 DLQ-STMT-ID           PIC X(38).
+           05 DLQ-SQLCODE           PIC S9(9).
+           05 DLQ-HOSTVAR-SNAPSHOT  PIC X(500).
