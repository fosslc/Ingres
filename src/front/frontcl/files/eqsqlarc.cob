@@ -0,0 +1,43 @@
+*     *
+*     * SQLARC
+*     *
+*     * Purpose: Record layout for the month-end SQLCA compliance
+*     *          archive written by AUDARC (see eqaudarc.cob).  Each
+*     *          record is a retained copy of one SQLAUDIT record (see
+*     *          eqsqlaud.cob) plus the date after which it may be
+*     *          purged, so the audit trail AUDWRT captures for
+*     *          abend forensics can also satisfy a fixed-years
+*     *          retention requirement without keeping the whole
+*     *          (much larger, much shorter-lived) SQLAUDIT file
+*     *          around forever.
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  SQLARC-RECORD.
+           05 ARC-KEY.
+              10 ARC-RUNID       PIC X(16).
+              10 ARC-SEQNO       PIC 9(9).
+           05 ARC-JOBNAME     PIC X(8).
+           05 ARC-PROGRAM     PIC X(8).
+           05 ARC-PARAGRAPH   PIC X(30).
+           05 ARC-TIMESTAMP.
+              10 ARC-DATE     PIC 9(8).
+              10 ARC-TIME     PIC 9(8).
+           05 ARC-SQLCODE     PIC S9(9).
+           05 ARC-SQLERRML    PIC S9(4).
+           05 ARC-SQLERRMC    PIC X(70).
+           05 ARC-SQLERRD     PIC S9(9) OCCURS 6 TIMES.
+           05 ARC-SQLWARN.
+              10  ARC-SQLWARN0  PIC X(1).
+              10  ARC-SQLWARN1  PIC X(1).
+              10  ARC-SQLWARN2  PIC X(1).
+              10  ARC-SQLWARN3  PIC X(1).
+              10  ARC-SQLWARN4  PIC X(1).
+              10  ARC-SQLWARN5  PIC X(1).
+              10  ARC-SQLWARN6  PIC X(1).
+              10  ARC-SQLWARN7  PIC X(1).
+           05 ARC-RETAIN-UNTIL  PIC 9(8).
