@@ -25,6 +25,11 @@
 *     *		    Extracted from VMS COBOL.
 *     *         10-aug-1995 (thoda04)
 *     *             Initialize IIPK to ZERO (not 0.0) for DECIMAL-POINT COMMA.
+*     *         09-aug-2026 (dlross)
+*     *             Added IISPOOL/IILPOOL table-driven buffer pools so a
+*     *             dynamic statement with more than 14 short (or 2 long)
+*     *             host variables does not have to hand-manage reuse of
+*     *             IIS1-14/IIL1-2.
 *     *
 *-    *
 
@@ -99,3 +104,15 @@
        01  IIF8STR.
            02 IIF8BUF   PIC X(63).
            02 FILLER    PIC X                 VALUE LOW-VALUE.
+
+*     * Table-driven short and long buffer pools, for dynamic
+*     * statements that need more host variables than IIS1-14/IIL1-2
+*     * can hold without hand-managed reuse.
+       01  IISPOOL.
+           02 IISPOOL-ENTRY OCCURS 40 TIMES INDEXED BY IISPOOL-IDX.
+              03 IISPOOL-DAT   PIC X(33).
+              03 FILLER        PIC X          VALUE LOW-VALUE.
+       01  IILPOOL.
+           02 IILPOOL-ENTRY OCCURS 10 TIMES INDEXED BY IILPOOL-IDX.
+              03 IILPOOL-DAT   PIC X(263).
+              03 FILLER        PIC X          VALUE LOW-VALUE.
