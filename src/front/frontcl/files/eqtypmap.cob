@@ -0,0 +1,57 @@
+*     *
+*     * TYPMAP
+*     *
+*     * Purpose: Table of the SQLDA type codes documented in
+*     *          eqsqlda.cob, for programs that need to translate a
+*     *          numeric SQLTYPE into a printable type name (mismatch
+*     *          reports, exception reports, and the like).  Keep in
+*     *          step with the "SQLDA Type Codes" comment block in
+*     *          eqsqlda.cob.
+*     *
+*     * History:
+*     *     09-aug-2026 (dlross)
+*     *         Written.
+*     *     09-aug-2026 (dlross)
+*     *         Corrected the type-24 name, misspelled "BYTE VARYNG",
+*     *         to "BYTE VARYING" -- this name is surfaced verbatim on
+*     *         reports that use this lookup table.
+*     *
+*     * Copyright (c) 2026 Ingres Corporation
+*     *
+       01  TYPMAP-TABLE.
+           05 TYPMAP-ENTRY.
+              10 FILLER PIC S9(4) COMP VALUE 3.
+              10 FILLER PIC X(12)      VALUE "DATE".
+              10 FILLER PIC S9(4) COMP VALUE 5.
+              10 FILLER PIC X(12)      VALUE "MONEY".
+              10 FILLER PIC S9(4) COMP VALUE 10.
+              10 FILLER PIC X(12)      VALUE "DECIMAL".
+              10 FILLER PIC S9(4) COMP VALUE 20.
+              10 FILLER PIC X(12)      VALUE "CHAR".
+              10 FILLER PIC S9(4) COMP VALUE 21.
+              10 FILLER PIC X(12)      VALUE "VARCHAR".
+              10 FILLER PIC S9(4) COMP VALUE 22.
+              10 FILLER PIC X(12)      VALUE "LONG VARCHAR".
+              10 FILLER PIC S9(4) COMP VALUE 23.
+              10 FILLER PIC X(12)      VALUE "BYTE".
+              10 FILLER PIC S9(4) COMP VALUE 24.
+              10 FILLER PIC X(12)      VALUE "BYTE VARYING".
+              10 FILLER PIC S9(4) COMP VALUE 25.
+              10 FILLER PIC X(12)      VALUE "LONG BYTE".
+              10 FILLER PIC S9(4) COMP VALUE 30.
+              10 FILLER PIC X(12)      VALUE "INTEGER".
+              10 FILLER PIC S9(4) COMP VALUE 31.
+              10 FILLER PIC X(12)      VALUE "FLOAT".
+              10 FILLER PIC S9(4) COMP VALUE 38.
+              10 FILLER PIC X(12)      VALUE "BOOLEAN".
+              10 FILLER PIC S9(4) COMP VALUE 45.
+              10 FILLER PIC X(12)      VALUE "OBJECT".
+              10 FILLER PIC S9(4) COMP VALUE 46.
+              10 FILLER PIC X(12)      VALUE "IISQLHDLR".
+              10 FILLER PIC S9(4) COMP VALUE 52.
+              10 FILLER PIC X(12)      VALUE "TABLE".
+       01  FILLER REDEFINES TYPMAP-TABLE.
+           05 TYPMAP-ROW OCCURS 15 TIMES
+                         INDEXED BY TYPMAP-IDX.
+              10 TYPMAP-CODE PIC S9(4) COMP.
+              10 TYPMAP-NAME PIC X(12).
